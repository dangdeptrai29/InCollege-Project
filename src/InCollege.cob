@@ -1,3665 +1,4500 @@
-        >>SOURCE FORMAT FREE
-        >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INCOLLEGE.
-       AUTHOR. Wisconsin Team.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "io/InCollege-Input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-IN-STATUS.
-           SELECT OUTPUT-FILE ASSIGN TO "io/InCollege-Output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-OUT-STATUS.
-           SELECT USERS-FILE ASSIGN TO "data/users.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-USR-STATUS.
-           SELECT USERS-EXAMPLE-FILE ASSIGN TO "data/users.examples.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-UEX-STATUS.
-           SELECT PROFILES-FILE ASSIGN TO "data/profiles.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-PROF-STATUS.
-           *> New file for connections
-           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-CONN-FILE-STATUS.
-           SELECT REQUEST-FILE ASSIGN TO "data/requests.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-REQ-STATUS.
-           *> New file for jobs
-           SELECT JOBS-FILE ASSIGN TO "data/jobs.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-JOBS-FILE-STATUS.
-           *> New file for job applications
-           SELECT APPLICATIONS-FILE ASSIGN TO "data/applications.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-APP-STATUS.
-           *> New file for messages
-           SELECT MESSAGES-FILE ASSIGN TO "data/messages.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-MSG-FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  INPUT-FILE.
-       01  INPUT-REC                     PIC X(256).
-       01  INPUT-REC                     PIC X(256).
-
-       FD  OUTPUT-FILE.
-       01  OUTPUT-REC                    PIC X(256).
-       01  OUTPUT-REC                    PIC X(256).
-
-       FD  USERS-FILE.
-       01  USER-REC                      PIC X(256).
-       01  USER-REC                      PIC X(256).
-
-       FD  USERS-EXAMPLE-FILE.
-       01  USER-REC-EX                   PIC X(256).
-       01  USER-REC-EX                   PIC X(256).
-
-       FD  PROFILES-FILE.
-       01  PROFILE-REC                   PIC X(2048).
-       01  PROFILE-REC                   PIC X(2048).
-
-       FD  REQUEST-FILE.
-       01  REQUEST-REC                   PIC X(256).
-       01  REQUEST-REC                   PIC X(256).
-
-       *> New FD for connections file
-       FD  CONNECTIONS-FILE.
-       01  CONNECTION-REC                PIC X(258).
-       01  CONNECTION-REC                PIC X(258).
-
-       *> New FD for jobs file
-       FD  JOBS-FILE.
-       01  JOB-REC                       PIC X(1024).
-       01  JOB-REC                       PIC X(1024).
-
-       FD  APPLICATIONS-FILE.
-       01  APPLICATION-REC               PIC X(256).
-       01  APPLICATION-REC               PIC X(256).
-
-       FD  MESSAGES-FILE.
-       01  MESSAGE-REC                   PIC X(512).
-       01  MESSAGE-REC                   PIC X(512).
-
-       WORKING-STORAGE SECTION.
-       *> File status codes
-       01  WS-IN-STATUS                  PIC XX VALUE "00".
-       01  WS-OUT-STATUS                 PIC XX VALUE "00".
-       01  WS-USR-STATUS                 PIC XX VALUE "00".
-       01  WS-UEX-STATUS                 PIC XX VALUE "00".
-       01  WS-PROF-STATUS                PIC XX VALUE "00".
-       01  WS-CONN-FILE-STATUS           PIC XX VALUE "00".
-       01  WS-JOBS-FILE-STATUS           PIC XX VALUE "00".
-       01  WS-J-DISP                     PIC 9.
-       01  WS-APP-STATUS                 PIC XX VALUE "00".
-       01  WS-APPL-STATUS                PIC XX VALUE "00".
-       01  WS-MSG-FILE-STATUS            PIC XX VALUE "00".
-       01  WS-IN-STATUS                  PIC XX VALUE "00".
-       01  WS-OUT-STATUS                 PIC XX VALUE "00".
-       01  WS-USR-STATUS                 PIC XX VALUE "00".
-       01  WS-UEX-STATUS                 PIC XX VALUE "00".
-       01  WS-PROF-STATUS                PIC XX VALUE "00".
-       01  WS-CONN-FILE-STATUS           PIC XX VALUE "00".
-       01  WS-JOBS-FILE-STATUS           PIC XX VALUE "00".
-       01  WS-J-DISP                     PIC 9.
-       01  WS-APP-STATUS                 PIC XX VALUE "00".
-       01  WS-APPL-STATUS                PIC XX VALUE "00".
-       01  WS-MSG-FILE-STATUS            PIC XX VALUE "00".
-
-       *> End-of-file flags with condition names
-       01  WS-EOF-IN                     PIC X VALUE 'N'.
-           88  EOF-IN                        VALUE 'Y'.
-           88  NOT-EOF-IN                    VALUE 'N'.
-       01  WS-EOF-USR                    PIC X VALUE 'N'.
-           88  EOF-USR                       VALUE 'Y'.
-           88  NOT-EOF-USR                   VALUE 'N'.
-       01  WS-EOF-PROF                   PIC X VALUE 'N'.
-           88  EOF-PROF                      VALUE 'Y'.
-           88  NOT-EOF-PROF                  VALUE 'N'.
-       01  WS-EOF-CONN                   PIC X VALUE 'N'.
-           88  EOF-CONN                      VALUE 'Y'.
-           88  NOT-EOF-CONN                  VALUE 'N'.
-       01  WS-EOF-JOBS                   PIC X VALUE 'N'.
-           88  EOF-JOBS                      VALUE 'Y'.
-           88  NOT-EOF-JOBS                  VALUE 'N'.
-       01  WS-EOF-APPS                   PIC X VALUE 'N'.
-           88  EOF-APPS                      VALUE 'Y'.
-           88  NOT-EOF-APPS                  VALUE 'N'.
-       01  WS-EOF-MSG                    PIC X VALUE 'N'.
-           88  EOF-MSG                       VALUE 'Y'.
-           88  NOT-EOF-MSG                   VALUE 'N'.
-       01  WS-EOF-IN                     PIC X VALUE 'N'.
-           88  EOF-IN                        VALUE 'Y'.
-           88  NOT-EOF-IN                    VALUE 'N'.
-       01  WS-EOF-USR                    PIC X VALUE 'N'.
-           88  EOF-USR                       VALUE 'Y'.
-           88  NOT-EOF-USR                   VALUE 'N'.
-       01  WS-EOF-PROF                   PIC X VALUE 'N'.
-           88  EOF-PROF                      VALUE 'Y'.
-           88  NOT-EOF-PROF                  VALUE 'N'.
-       01  WS-EOF-CONN                   PIC X VALUE 'N'.
-           88  EOF-CONN                      VALUE 'Y'.
-           88  NOT-EOF-CONN                  VALUE 'N'.
-       01  WS-EOF-JOBS                   PIC X VALUE 'N'.
-           88  EOF-JOBS                      VALUE 'Y'.
-           88  NOT-EOF-JOBS                  VALUE 'N'.
-       01  WS-EOF-APPS                   PIC X VALUE 'N'.
-           88  EOF-APPS                      VALUE 'Y'.
-           88  NOT-EOF-APPS                  VALUE 'N'.
-       01  WS-EOF-MSG                    PIC X VALUE 'N'.
-           88  EOF-MSG                       VALUE 'Y'.
-           88  NOT-EOF-MSG                   VALUE 'N'.
-
-       *> Generic Input buffer
-       01  WS-LINE                       PIC X(256) VALUE SPACES.
-       01  WS-LINE                       PIC X(256) VALUE SPACES.
-
-       *> Credentials for the current attempt
-       01  WS-USERNAME                   PIC X(128) VALUE SPACES.
-       01  WS-PASSWORD                   PIC X(128) VALUE SPACES.
-       01  WS-CHOICE                     PIC X(16)  VALUE SPACES.
-       01  WS-CURRENT-USERNAME           PIC X(128) VALUE SPACES.
-       01  WS-USERNAME                   PIC X(128) VALUE SPACES.
-       01  WS-PASSWORD                   PIC X(128) VALUE SPACES.
-       01  WS-CHOICE                     PIC X(16)  VALUE SPACES.
-       01  WS-CURRENT-USERNAME           PIC X(128) VALUE SPACES.
-
-       *> Message buffer and constants
-       01  WS-MSG                        PIC X(256) VALUE SPACES.
-       01  MSG-SUCCESS                   PIC X(64)  VALUE "You have successfully logged in.".
-       01  MSG-FAILURE                   PIC X(64)  VALUE "Incorrect username/password, please try again.".
-       01  MSG-WELCOME                   PIC X(64)  VALUE "Welcome to InCollege!".
-       01  MSG-LOGIN                     PIC X(32)  VALUE "1. Log In".
-       01  MSG-CREATE                    PIC X(32)  VALUE "2. Create New Account".
-       01  MSG-ENTER-CHOICE              PIC X(20)  VALUE "Enter your choice: ".
-       01  MSG-WELCOME-PFX               PIC X(9)   VALUE "Welcome, ".
-       01  MSG-ENTER-USER                PIC X(64)  VALUE "Please enter your username:".
-       01  MSG-ENTER-PASS                PIC X(64)  VALUE "Please enter your password:".
-       01  MSG-INVALID-CHOICE            PIC X(32)  VALUE "Invalid option".
-       01  WS-MSG                        PIC X(256) VALUE SPACES.
-       01  MSG-SUCCESS                   PIC X(64)  VALUE "You have successfully logged in.".
-       01  MSG-FAILURE                   PIC X(64)  VALUE "Incorrect username/password, please try again.".
-       01  MSG-WELCOME                   PIC X(64)  VALUE "Welcome to InCollege!".
-       01  MSG-LOGIN                     PIC X(32)  VALUE "1. Log In".
-       01  MSG-CREATE                    PIC X(32)  VALUE "2. Create New Account".
-       01  MSG-ENTER-CHOICE              PIC X(20)  VALUE "Enter your choice: ".
-       01  MSG-WELCOME-PFX               PIC X(9)   VALUE "Welcome, ".
-       01  MSG-ENTER-USER                PIC X(64)  VALUE "Please enter your username:".
-       01  MSG-ENTER-PASS                PIC X(64)  VALUE "Please enter your password:".
-       01  MSG-INVALID-CHOICE            PIC X(32)  VALUE "Invalid option".
-
-       *> In-memory users table
-       01  WS-MAX-USERS                  PIC 9(4) VALUE 200.
-       01  WS-ACCOUNT-LIMIT              PIC 9(4) VALUE 5.
-       01  WS-USERS-COUNT                PIC 9(4) VALUE 0.
-       01  WS-MAX-USERS                  PIC 9(4) VALUE 200.
-       01  WS-USERS-COUNT                PIC 9(4) VALUE 0.
-       01  WS-USERS-TABLE.
-           05  WS-USER OCCURS 0 TO 200 TIMES
-                   DEPENDING ON WS-USERS-COUNT
-                   INDEXED BY USR-IDX.
-               10  WS-TBL-USERNAME       PIC X(128).
-               10  WS-TBL-PASSWORD       PIC X(128).
-               10  WS-TBL-USERNAME       PIC X(128).
-               10  WS-TBL-PASSWORD       PIC X(128).
-
-       *> Profiles table
-       01  WS-PROFILES-MAX               PIC 9(4) VALUE 200.
-       01  WS-PROFILES-COUNT             PIC 9(4) VALUE 0.
-       01  WS-PROFILES-MAX               PIC 9(4) VALUE 200.
-       01  WS-PROFILES-COUNT             PIC 9(4) VALUE 0.
-       01  WS-PROFILES-TABLE.
-           05  WS-PROFILE OCCURS 0 TO 200 TIMES
-                   DEPENDING ON WS-PROFILES-COUNT
-                   INDEXED BY PROF-INDEX.
-               10  WS-PROF-USERNAME      PIC X(128).
-               10  WS-PROF-FIRST         PIC X(64).
-               10  WS-PROF-LAST          PIC X(64).
-               10  WS-PROF-UNIV          PIC X(128).
-               10  WS-PROF-MAJOR         PIC X(128).
-               10  WS-PROF-GYEAR         PIC X(4).
-               10  WS-PROF-ABOUT         PIC X(200).
-               10  WS-PROF-EXPERIENCES   PIC X(512).
-               10  WS-PROF-EDUCATIONS    PIC X(512).
-               10  WS-PROF-USERNAME      PIC X(128).
-               10  WS-PROF-FIRST         PIC X(64).
-               10  WS-PROF-LAST          PIC X(64).
-               10  WS-PROF-UNIV          PIC X(128).
-               10  WS-PROF-MAJOR         PIC X(128).
-               10  WS-PROF-GYEAR         PIC X(4).
-               10  WS-PROF-ABOUT         PIC X(200).
-               10  WS-PROF-EXPERIENCES   PIC X(512).
-               10  WS-PROF-EDUCATIONS    PIC X(512).
-
-       *> Connections table
-       01  WS-CONNECTIONS-MAX            PIC 9(4) VALUE 500.
-       01  WS-CONNECTIONS-COUNT          PIC 9(4) VALUE 0.
-       01  WS-CONNECTIONS-MAX            PIC 9(4) VALUE 500.
-       01  WS-CONNECTIONS-COUNT          PIC 9(4) VALUE 0.
-       01  WS-CONNECTIONS-TABLE.
-           05  WS-CONNECTION OCCURS 0 TO 500 TIMES
-                   DEPENDING ON WS-CONNECTIONS-COUNT
-                   INDEXED BY CONN-IDX.
-               10  WS-CONN-SENDER        PIC X(128).
-               10  WS-CONN-RECEIVER      PIC X(128).
-               10  WS-CONN-STATUS        PIC X. *> 'P' or 'A'
-               10  WS-CONN-SENDER        PIC X(128).
-               10  WS-CONN-RECEIVER      PIC X(128).
-               10  WS-CONN-STATUS        PIC X. *> 'P' or 'A'
-
-       *> Job postings table
-       01  WS-JOBS-MAX                   PIC 9(4) VALUE 200.
-       01  WS-JOBS-COUNT                 PIC 9(4) VALUE 0.
-       01  WS-JOBS-HIGHEST-ID            PIC 9(6) VALUE 0.
-       01  WS-JOBS-MAX                   PIC 9(4) VALUE 200.
-       01  WS-JOBS-COUNT                 PIC 9(4) VALUE 0.
-       01  WS-JOBS-HIGHEST-ID            PIC 9(6) VALUE 0.
-       01  WS-JOBS-TABLE.
-           05  WS-JOB-ENTRY OCCURS 0 TO 200 TIMES
-                   DEPENDING ON WS-JOBS-COUNT
-                   INDEXED BY JOB-IDX.
-               10  WS-JOB-ID             PIC 9(6).
-               10  WS-JOB-POSTER-USER    PIC X(128).
-               10  WS-JOB-TITLE          PIC X(128).
-               10  WS-JOB-DESC           PIC X(256).
-               10  WS-JOB-EMPLOYER       PIC X(128).
-               10  WS-JOB-LOCATION       PIC X(128).
-               10  WS-JOB-SALARY         PIC X(128).
-               10  WS-JOB-ID             PIC 9(6).
-               10  WS-JOB-POSTER-USER    PIC X(128).
-               10  WS-JOB-TITLE          PIC X(128).
-               10  WS-JOB-DESC           PIC X(256).
-               10  WS-JOB-EMPLOYER       PIC X(128).
-               10  WS-JOB-LOCATION       PIC X(128).
-               10  WS-JOB-SALARY         PIC X(128).
-
-       *> Applications table (job-id | username)
-       01  WS-APPLICATIONS-MAX           PIC 9(4) VALUE 500.
-       01  WS-APPLICATIONS-COUNT         PIC 9(4) VALUE 0.
-       01  WS-APPLICATIONS-MAX           PIC 9(4) VALUE 500.
-       01  WS-APPLICATIONS-COUNT         PIC 9(4) VALUE 0.
-       01  WS-APPLICATIONS-TABLE.
-           05  WS-APPLICATION OCCURS 0 TO 500 TIMES
-                   DEPENDING ON WS-APPLICATIONS-COUNT
-                   INDEXED BY APP-IDX.
-               10  WS-APP-JOB-ID         PIC 9(6).
-               10  WS-APP-USER           PIC X(128).
-               10  WS-APP-JOB-ID         PIC 9(6).
-               10  WS-APP-USER           PIC X(128).
-
-       *> Messages table (sender | receiver | content)
-       01  WS-MESSAGES-MAX               PIC 9(4) VALUE 500.
-       01  WS-MESSAGES-COUNT             PIC 9(4) VALUE 0.
-       01  WS-MESSAGES-MAX               PIC 9(4) VALUE 500.
-       01  WS-MESSAGES-COUNT             PIC 9(4) VALUE 0.
-       01  WS-MESSAGES-TABLE.
-           05  WS-MESSAGE-ENTRY OCCURS 0 TO 500 TIMES
-                   DEPENDING ON WS-MESSAGES-COUNT
-                   INDEXED BY MSG-IDX.
-               10  WS-MSG-SENDER-ENTRY   PIC X(128).
-               10  WS-MSG-RECEIVER-ENTRY PIC X(128).
-               10  WS-MSG-CONTENT-ENTRY  PIC X(200).
-               10  WS-MSG-TIMESTAMP-ENTRY PIC X(20).
-               10  WS-MSG-SENDER-ENTRY   PIC X(128).
-               10  WS-MSG-RECEIVER-ENTRY PIC X(128).
-               10  WS-MSG-CONTENT-ENTRY  PIC X(200).
-               10  WS-MSG-TIMESTAMP-ENTRY PIC X(20).
-
-       *> Variables for handling job input
-       01  WS-NEW-JOB-ID                 PIC 9(6).
-       01  WS-NEW-JOB-TITLE              PIC X(128).
-       01  WS-NEW-JOB-DESC               PIC X(256).
-       01  WS-NEW-JOB-EMPLOYER           PIC X(128).
-       01  WS-NEW-JOB-LOCATION           PIC X(128).
-       01  WS-NEW-JOB-SALARY             PIC X(128).
-       01  WS-NEW-JOB-ID                 PIC 9(6).
-       01  WS-NEW-JOB-TITLE              PIC X(128).
-       01  WS-NEW-JOB-DESC               PIC X(256).
-       01  WS-NEW-JOB-EMPLOYER           PIC X(128).
-       01  WS-NEW-JOB-LOCATION           PIC X(128).
-       01  WS-NEW-JOB-SALARY             PIC X(128).
-
-       77  WS-JOB-ID-TEXT                PIC X(12).
-       77  WS-JOB-DELIM-COUNT            PIC 9(02).
-       77  WS-JOB-ID-DISPLAY             PIC Z(5)9.
-       01  WS-JOBS-ERR-CONTEXT           PIC X(64).
-       01  WS-JOBS-ERROR-FLAG            PIC X VALUE 'N'.
-           88  JOBS-IO-OK                    VALUE 'N'.
-           88  JOBS-IO-ERROR                 VALUE 'Y'.
-       77  WS-JOB-ID-TEXT                PIC X(12).
-       77  WS-JOB-DELIM-COUNT            PIC 9(02).
-       77  WS-JOB-ID-DISPLAY             PIC Z(5)9.
-       01  WS-JOBS-ERR-CONTEXT           PIC X(64).
-       01  WS-JOBS-ERROR-FLAG            PIC X VALUE 'N'.
-           88  JOBS-IO-OK                    VALUE 'N'.
-           88  JOBS-IO-ERROR                 VALUE 'Y'.
-
-       *> Connection requests variables
-       01  WS-REQ-STATUS                 PIC XX VALUE "00".
-       77  APP-ID-TEXT                   PIC X(12).
-       77  SAVE-JOBS-COUNT               PIC 9(4) VALUE 0.
-       77  SAVE-APPS-COUNT               PIC 9(4) VALUE 0.
-       01  WS-REQ-STATUS                 PIC XX VALUE "00".
-       77  APP-ID-TEXT                   PIC X(12).
-       77  SAVE-JOBS-COUNT               PIC 9(4) VALUE 0.
-       77  SAVE-APPS-COUNT               PIC 9(4) VALUE 0.
-
-       01  WS-EOF-REQ                    PIC X VALUE 'N'.
-           88  EOF-REQ                       VALUE 'Y'.
-           88  NOT-EOF-REQ                   VALUE 'N'.
-       01  WS-EOF-REQ                    PIC X VALUE 'N'.
-           88  EOF-REQ                       VALUE 'Y'.
-           88  NOT-EOF-REQ                   VALUE 'N'.
-
-       *> Simple request variables
-       01  WS-REQ-SENDER                 PIC X(128) VALUE SPACES.
-       01  WS-REQ-RECEIVER               PIC X(128) VALUE SPACES.
-       01  WS-REQ-STATUS-VALUE           PIC X(10)  VALUE SPACES.
-
-       01  WS-I                          PIC 9(4) VALUE 0.
-       01  WS-J                          PIC 9(4) VALUE 0.
-       01  WS-SEARCH-RESULT-IDX          PIC 9(4) VALUE 0.
-
-       *> Scratch area for parsing user file records
-       01  WS-USER-FILE-USERNAME         PIC X(128) VALUE SPACES.
-       01  WS-USER-FILE-PASSWORD         PIC X(128) VALUE SPACES.
-       01  WS-USER-FILE-USERNAME         PIC X(128) VALUE SPACES.
-       01  WS-USER-FILE-PASSWORD         PIC X(128) VALUE SPACES.
-
-       *> Match flag with condition names
-       01  WS-MATCH-FOUND                PIC X VALUE 'N'.
-           88  MATCH-FOUND                   VALUE 'Y'.
-           88  MATCH-NOT-FOUND               VALUE 'N'.
-       01  WS-MATCH-FOUND                PIC X VALUE 'N'.
-           88  MATCH-FOUND                   VALUE 'Y'.
-           88  MATCH-NOT-FOUND               VALUE 'N'.
-
-       *> Variables to hold input while creating new account
-       01  WS-NEW-USERNAME               PIC X(128) VALUE SPACES.
-       01  WS-NEW-PASSWORD               PIC X(128) VALUE SPACES.
-       01  WS-NEW-USERNAME               PIC X(128) VALUE SPACES.
-       01  WS-NEW-PASSWORD               PIC X(128) VALUE SPACES.
-
-       *> Vars for validating password
-       01  WS-PASSWORD-INVALID           PIC X VALUE 'N'.
-           88  PASS-VALID                    VALUE 'N'.
-           88  PASS-INVALID                  VALUE 'Y'.
-       01  WS-PASSWORD-ERROR             PIC X(128) VALUE SPACES.
-       01  WS-PASS-LEN                   PIC 9(4) VALUE 0.
-       01  WS-UPPER-COUNT                PIC 9(4) VALUE 0.
-       01  WS-DIGIT-COUNT                PIC 9(4) VALUE 0.
-       01  WS-SPECIAL-COUNT              PIC 9(4) VALUE 0.
-       01  WS-SPECIAL-CHARS              PIC X(20) VALUE "!@#$%^&*?-_+".
-       01  WS-CHAR                       PIC X      VALUE SPACE.
-       01  WS-TMP-COUNT                  PIC 9(4)   VALUE 0.
-       01  WS-PASSWORD-INVALID           PIC X VALUE 'N'.
-           88  PASS-VALID                    VALUE 'N'.
-           88  PASS-INVALID                  VALUE 'Y'.
-       01  WS-PASSWORD-ERROR             PIC X(128) VALUE SPACES.
-       01  WS-PASS-LEN                   PIC 9(4) VALUE 0.
-       01  WS-UPPER-COUNT                PIC 9(4) VALUE 0.
-       01  WS-DIGIT-COUNT                PIC 9(4) VALUE 0.
-       01  WS-SPECIAL-COUNT              PIC 9(4) VALUE 0.
-       01  WS-SPECIAL-CHARS              PIC X(20) VALUE "!@#$%^&*-_+".
-       01  WS-CHAR                       PIC X      VALUE SPACE.
-       01  WS-TMP-COUNT                  PIC 9(4)   VALUE 0.
-
-       *> Profile I/O buffers
-       01  WS-PROF-USER                  PIC X(128) VALUE SPACES.
-       01  WS-PROF-FIRST-IN              PIC X(64)  VALUE SPACES.
-       01  WS-PROF-LAST-IN               PIC X(64)  VALUE SPACES.
-       01  WS-PROF-UNIV-IN               PIC X(128) VALUE SPACES.
-       01  WS-PROF-MAJOR-IN              PIC X(128) VALUE SPACES.
-       01  WS-PROF-GYEAR-IN              PIC X(4)   VALUE SPACES.
-       01  WS-PROF-ABOUT-IN              PIC X(200) VALUE SPACES.
-       01  WS-PROF-USER                  PIC X(128) VALUE SPACES.
-       01  WS-PROF-FIRST-IN              PIC X(64)  VALUE SPACES.
-       01  WS-PROF-LAST-IN               PIC X(64)  VALUE SPACES.
-       01  WS-PROF-UNIV-IN               PIC X(128) VALUE SPACES.
-       01  WS-PROF-MAJOR-IN              PIC X(128) VALUE SPACES.
-       01  WS-PROF-GYEAR-IN              PIC X(4)   VALUE SPACES.
-       01  WS-PROF-ABOUT-IN              PIC X(200) VALUE SPACES.
-
-       01  WS-GYEAR-NUM                  PIC 9(4)   VALUE 0.
-       01  WS-YEAR-INVALID               PIC X      VALUE 'N'.
-           88  YEAR-VALID                    VALUE 'N'.
-           88  YEAR-INVALID                  VALUE 'Y'.
-       01  WS-GYEAR-NUM                  PIC 9(4)   VALUE 0.
-       01  WS-YEAR-INVALID               PIC X      VALUE 'N'.
-           88  YEAR-VALID                    VALUE 'N'.
-           88  YEAR-INVALID                  VALUE 'Y'.
-
-       01  WS-PROFILE-FOUND              PIC X      VALUE 'N'.
-           88  PROFILE-FOUND                 VALUE 'Y'.
-           88  PROFILE-NOT-FOUND             VALUE 'N'.
-       01  WS-PROFILE-FOUND              PIC X      VALUE 'N'.
-           88  PROFILE-FOUND                 VALUE 'Y'.
-           88  PROFILE-NOT-FOUND             VALUE 'N'.
-
-       01  WS-PROFILE-IDX                PIC 9(4)   VALUE 0.
-       01  WS-PROFILE-IDX                PIC 9(4)   VALUE 0.
-
-       *> Epic 5
-       01  WS-DISPLAY-NAME               PIC X(256) VALUE SPACES.
-       01  WS-TARGET-USERNAME            PIC X(128) VALUE SPACES.
-       01  WS-DISPLAY-NAME               PIC X(256) VALUE SPACES.
-       01  WS-TARGET-USERNAME            PIC X(128) VALUE SPACES.
-
-       *> temp holders for (de)serializing lists
-       01  WS-EXPS-STR                   PIC X(512)  VALUE SPACES.
-       01  WS-EDUS-STR                   PIC X(512)  VALUE SPACES.
-       01  WS-ENTRY                      PIC X(256)  VALUE SPACES.
-       01  WS-T1                         PIC X(128)  VALUE SPACES.
-       01  WS-T2                         PIC X(128)  VALUE SPACES.
-       01  WS-T3                         PIC X(128)  VALUE SPACES.
-       01  WS-T4                         PIC X(128)  VALUE SPACES.
-       01  WS-REST                       PIC X(1024) VALUE SPACES.
-       01  WS-REST-LEN                   PIC 9(4)    VALUE 0.
-       01  WS-LAST-PIPE                  PIC 9(4)    VALUE 0.
-       01  WS-EXPS-STR                   PIC X(512)  VALUE SPACES.
-       01  WS-EDUS-STR                   PIC X(512)  VALUE SPACES.
-       01  WS-ENTRY                      PIC X(256)  VALUE SPACES.
-       01  WS-T1                         PIC X(128)  VALUE SPACES.
-       01  WS-T2                         PIC X(128)  VALUE SPACES.
-       01  WS-T3                         PIC X(128)  VALUE SPACES.
-       01  WS-T4                         PIC X(128)  VALUE SPACES.
-       01  WS-REST                       PIC X(1024) VALUE SPACES.
-       01  WS-REST-LEN                   PIC 9(4)    VALUE 0.
-       01  WS-LAST-PIPE                  PIC 9(4)    VALUE 0.
-
-       *> Account creation messages
-       01  MSG-ACCOUNT-LIMIT             PIC X(80) VALUE
-       01  MSG-ACCOUNT-LIMIT             PIC X(80) VALUE
-           "All permitted accounts have been created, please come back later.".
-       01  MSG-USERNAME-EXISTS           PIC X(64) VALUE
-       01  MSG-USERNAME-EXISTS           PIC X(64) VALUE
-           "Username already exists. Please try a different one.".
-       01  MSG-ENTER-NEW-USER            PIC X(64) VALUE
-       01  MSG-ENTER-NEW-USER            PIC X(64) VALUE
-           "Please enter your username:".
-       01  MSG-ENTER-NEW-PASS            PIC X(64) VALUE
-       01  MSG-ENTER-NEW-PASS            PIC X(64) VALUE
-           "Please enter your password:".
-       01  MSG-ACCOUNT-SUCCESS           PIC X(64) VALUE
-       01  MSG-ACCOUNT-SUCCESS           PIC X(64) VALUE
-           "Account created successfully.".
-
-       *> Logged-in choices
-       01  WS-LOGGED-CHOICE              PIC X(8) VALUE SPACES.
-       01  WS-SKILL-CHOICE               PIC X(8) VALUE SPACES.
-       01  WS-LOGGED-CHOICE              PIC X(8) VALUE SPACES.
-       01  WS-SKILL-CHOICE               PIC X(8) VALUE SPACES.
-
-       *> Jobs sub-menu
-       01  WS-JOB-CHOICE                 PIC X(8) VALUE SPACES.
-       01  WS-JOB-CHOICE                 PIC X(8) VALUE SPACES.
-
-       *> Main menu messages
-       01  MSG-MENU-VIEW-PROFILE         PIC X(32) VALUE "1. View My Profile".
-       01  MSG-MENU-JOBS                 PIC X(32) VALUE "Search for a job".
-       01  MSG-MENU-SEARCH-USER          PIC X(32) VALUE "2. Search for User".
-       01  MSG-MENU-LEARN-SKILL          PIC X(32) VALUE "3. Learn a New Skill".
-       01  MSG-MENU-VIEW-PENDING         PIC X(48) VALUE
-       01  MSG-MENU-VIEW-PROFILE         PIC X(32) VALUE "1. View My Profile".
-       01  MSG-MENU-JOBS                 PIC X(32) VALUE "Search for a job".
-       01  MSG-MENU-SEARCH-USER          PIC X(32) VALUE "2. Search for User".
-       01  MSG-MENU-LEARN-SKILL          PIC X(32) VALUE "3. Learn a New Skill".
-       01  MSG-MENU-VIEW-PENDING         PIC X(48) VALUE
-           "4. View My Pending Connection Requests".
-       01  MSG-MENU-VIEW-NETWORK         PIC X(32) VALUE "5. View My Network".
-       01  MSG-MENU-MESSAGE              PIC X(32) VALUE "6. Messages".
-       01  MSG-MENU-VIEW-NETWORK         PIC X(32) VALUE "5. View My Network".
-       01  MSG-MENU-MESSAGE              PIC X(32) VALUE "6. Messages".
-
-       *> Skills
-       01  MSG-SKILL1                    PIC X(32) VALUE "Skill 1".
-       01  MSG-SKILL2                    PIC X(32) VALUE "Skill 2".
-       01  MSG-SKILL3                    PIC X(32) VALUE "Skill 3".
-       01  MSG-SKILL4                    PIC X(32) VALUE "Skill 4".
-       01  MSG-SKILL5                    PIC X(32) VALUE "Skill 5".
-       01  MSG-SKILL6                    PIC X(32) VALUE "Go Back".
-       01  MSG-SKILL-UNDER               PIC X(64) VALUE
-       01  MSG-SKILL1                    PIC X(32) VALUE "Skill 1".
-       01  MSG-SKILL2                    PIC X(32) VALUE "Skill 2".
-       01  MSG-SKILL3                    PIC X(32) VALUE "Skill 3".
-       01  MSG-SKILL4                    PIC X(32) VALUE "Skill 4".
-       01  MSG-SKILL5                    PIC X(32) VALUE "Skill 5".
-       01  MSG-SKILL6                    PIC X(32) VALUE "Go Back".
-       01  MSG-SKILL-UNDER               PIC X(64) VALUE
-           "This skill is under construction.".
-
-       *> Profile messages
-       01  MSG-EDIT-HEADER               PIC X(32) VALUE "--- Create/Edit Profile ---".
-       01  MSG-VIEW-HEADER               PIC X(32) VALUE "--- Your Profile ---".
-       01  MSG-LINE                      PIC X(20) VALUE "--------------------".
-       01  MSG-LINE-LONG                 PIC X(25) VALUE "-------------------------".
-       01  MSG-END-OF-PROGRAM            PIC X(32) VALUE
-       01  MSG-EDIT-HEADER               PIC X(32) VALUE "--- Create/Edit Profile ---".
-       01  MSG-VIEW-HEADER               PIC X(32) VALUE "--- Your Profile ---".
-       01  MSG-LINE                      PIC X(20) VALUE "--------------------".
-       01  MSG-LINE-LONG                 PIC X(25) VALUE "-------------------------".
-       01  MSG-END-OF-PROGRAM            PIC X(32) VALUE
-           "--- END_OF_PROGRAM_EXECUTION ---".
-       01  MSG-ENTER-FIRST               PIC X(32) VALUE "Enter First Name:".
-       01  MSG-ENTER-LAST                PIC X(32) VALUE "Enter Last Name:".
-       01  MSG-ENTER-UNIV                PIC X(48)
-       01  MSG-ENTER-FIRST               PIC X(32) VALUE "Enter First Name:".
-       01  MSG-ENTER-LAST                PIC X(32) VALUE "Enter Last Name:".
-       01  MSG-ENTER-UNIV                PIC X(48)
-           VALUE "Enter University/College Attended:".
-       01  MSG-ENTER-MAJOR               PIC X(32) VALUE "Enter Major:".
-       01  MSG-ENTER-GYEAR2              PIC X(32)
-       01  MSG-ENTER-MAJOR               PIC X(32) VALUE "Enter Major:".
-       01  MSG-ENTER-GYEAR2              PIC X(32)
-           VALUE "Enter Graduation Year (YYYY):".
-       01  MSG-REQUIRED                  PIC X(64)
-       01  MSG-REQUIRED                  PIC X(64)
-           VALUE "This field is required. Please try again.".
-       01  MSG-YEAR-INVALID              PIC X(80)
-       01  MSG-YEAR-INVALID              PIC X(80)
-           VALUE "Graduation year must be 1900-2100 and 4 digits.".
-       01  MSG-PROFILE-SAVED-OK          PIC X(64) VALUE "Profile saved successfully!".
-       01  MSG-PROFILE-NOT-FOUND         PIC X(64)
-       01  MSG-PROFILE-SAVED-OK          PIC X(64) VALUE "Profile saved successfully!".
-       01  MSG-PROFILE-NOT-FOUND         PIC X(64)
-           VALUE "No profile found. Please create your profile first.".
-
-       *> ABOUT / Experience / Education
-       01  MSG-ABOUT-ME                  PIC X(80)
-       01  MSG-ABOUT-ME                  PIC X(80)
-           VALUE "Enter About Me (optional, max 200 chars, enter blank line to skip):".
-       01  WS-ABOUT-ME                   PIC X(200).
-       01  MSG-ADD-EXP                   PIC X(90)
-       01  WS-ABOUT-ME                   PIC X(200).
-       01  MSG-ADD-EXP                   PIC X(90)
-           VALUE "Add Experiences (optional, max 3 entries. Enter 'DONE' to finish):".
-       01  WS-EXP-CHOICE                 PIC X(20).
-       01  WS-EXP-CHOICE                 PIC X(20).
-       01  WS-EXPERIENCE.
-           05  WS-EXP-COUNT              PIC 9.
-           05  WS-EXP-COUNT              PIC 9.
-           05  WS-EXP-ENTRY OCCURS 3 TIMES.
-               10  WS-EXP-TITLE          PIC X(50).
-               10  WS-EXP-COMPANY        PIC X(50).
-               10  WS-EXP-DATES          PIC X(50).
-               10  WS-EXP-DESC           PIC X(100).
-       01  WS-TITLE-INPUT                PIC X(50).
-       01  WS-COMPANY-INPUT              PIC X(50).
-       01  WS-DATES-INPUT                PIC X(50).
-       01  WS-DESC-INPUT                 PIC X(100).
-               10  WS-EXP-TITLE          PIC X(50).
-               10  WS-EXP-COMPANY        PIC X(50).
-               10  WS-EXP-DATES          PIC X(50).
-               10  WS-EXP-DESC           PIC X(100).
-       01  WS-TITLE-INPUT                PIC X(50).
-       01  WS-COMPANY-INPUT              PIC X(50).
-       01  WS-DATES-INPUT                PIC X(50).
-       01  WS-DESC-INPUT                 PIC X(100).
-
-       01  MSG-ADD-EDUCATION             PIC X(90)
-       01  MSG-ADD-EDUCATION             PIC X(90)
-           VALUE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):".
-       01  WS-EDU-CHOICE                 PIC X(20).
-       01  WS-EDU-CHOICE                 PIC X(20).
-       01  WS-EDUCATION.
-           05  WS-EDU-COUNT              PIC 9.
-           05  WS-EDU-COUNT              PIC 9.
-           05  WS-EDU-ENTRY OCCURS 3 TIMES.
-               10  WS-EDU-DEGREE         PIC X(50).
-               10  WS-EDU-SCHOOL         PIC X(50).
-               10  WS-EDU-YEARS          PIC X(20).
-       01  WS-DEGREE-INPUT               PIC X(50).
-       01  WS-SCHOOL-INPUT               PIC X(50).
-       01  WS-YEARS-INPUT                PIC X(20).
-               10  WS-EDU-DEGREE         PIC X(50).
-               10  WS-EDU-SCHOOL         PIC X(50).
-               10  WS-EDU-YEARS          PIC X(20).
-       01  WS-DEGREE-INPUT               PIC X(50).
-       01  WS-SCHOOL-INPUT               PIC X(50).
-       01  WS-YEARS-INPUT                PIC X(20).
-
-       *> Search user
-       01  MSG-ENTER-USER-SEARCH         PIC X(64)
-       01  MSG-ENTER-USER-SEARCH         PIC X(64)
-           VALUE "Enter the full name of the person you are looking for:".
-       01  MSG-USER-NOT-FOUND            PIC X(64)
-       01  MSG-USER-NOT-FOUND            PIC X(64)
-           VALUE "No one by that name could be found.".
-       01  MSG-USER-PROFILE-HEADER       PIC X(32)
-       01  MSG-USER-PROFILE-HEADER       PIC X(32)
-           VALUE "--- Found User Profile ---".
-       01  WS-SEARCH-FULLNAME            PIC X(128) VALUE SPACES.
-       01  WS-SEARCH-FOUND               PIC X VALUE 'N'.
-           88  SEARCH-FOUND                  VALUE 'Y'.
-           88  SEARCH-NOT-FOUND              VALUE 'N'.
-       01  WS-SEARCH-FULLNAME            PIC X(128) VALUE SPACES.
-       01  WS-SEARCH-FOUND               PIC X VALUE 'N'.
-           88  SEARCH-FOUND                  VALUE 'Y'.
-           88  SEARCH-NOT-FOUND              VALUE 'N'.
-
-       *> Connection request messages/vars
-       01  WS-CONN-CHOICE                PIC X(8)   VALUE SPACES.
-       01  WS-FOUND-USER-USERNAME        PIC X(128) VALUE SPACES.
-       01  WS-CONNECTION-STATUS-FLAG     PIC X(2)   VALUE SPACES.
-           88  CONN-OK                       VALUE "OK".
-           88  CONN-ALREADY-ACCEPTED         VALUE "AC".
-           88  CONN-PENDING-BY-ME            VALUE "P1".
-           88  CONN-PENDING-BY-THEM          VALUE "P2".
-       01  MSG-SEND-REQUEST              PIC X(32)  VALUE "1. Send Connection Request".
-       01  MSG-BACK-TO-MENU              PIC X(32)  VALUE "2. Back to Main Menu".
-       01  MSG-ALREADY-CONNECTED         PIC X(64)  VALUE
-       01  WS-CONN-CHOICE                PIC X(8)   VALUE SPACES.
-       01  WS-FOUND-USER-USERNAME        PIC X(128) VALUE SPACES.
-       01  WS-CONNECTION-STATUS-FLAG     PIC X(2)   VALUE SPACES.
-           88  CONN-OK                       VALUE "OK".
-           88  CONN-ALREADY-ACCEPTED         VALUE "AC".
-           88  CONN-PENDING-BY-ME            VALUE "P1".
-           88  CONN-PENDING-BY-THEM          VALUE "P2".
-       01  MSG-SEND-REQUEST              PIC X(32)  VALUE "1. Send Connection Request".
-       01  MSG-BACK-TO-MENU              PIC X(32)  VALUE "2. Back to Main Menu".
-       01  MSG-ALREADY-CONNECTED         PIC X(64)  VALUE
-           "You are already connected with this user.".
-       01  MSG-PENDING-REQUEST-EXISTS    PIC X(80)  VALUE
-       01  MSG-PENDING-REQUEST-EXISTS    PIC X(80)  VALUE
-           "You have already sent a pending connection request to this user.".
-       01  MSG-THEY-SENT-REQUEST         PIC X(80)  VALUE
-       01  MSG-THEY-SENT-REQUEST         PIC X(80)  VALUE
-           "This user has already sent you a connection request.".
-
-       *> Pending requests view
-       01  MSG-PENDING-HEADER            PIC X(64)
-       01  MSG-PENDING-HEADER            PIC X(64)
-           VALUE "--- Pending Connection Requests ---".
-       01  MSG-NO-PENDING-REQUESTS       PIC X(64)
-       01  MSG-NO-PENDING-REQUESTS       PIC X(64)
-           VALUE "You have no pending connection requests at this time.".
-       01  MSG-PENDING-LINE              PIC X(35)
-       01  MSG-PENDING-LINE              PIC X(35)
-           VALUE "-----------------------------------".
-       01  MSG-ACCEPT-OPTION             PIC X(16) VALUE "1. Accept".
-       01  MSG-REJECT-OPTION             PIC X(16) VALUE "2. Reject".
-       01  MSG-INVALID-CHOICE-SKIP       PIC X(48)
-       01  MSG-ACCEPT-OPTION             PIC X(16) VALUE "1. Accept".
-       01  MSG-REJECT-OPTION             PIC X(16) VALUE "2. Reject".
-       01  MSG-INVALID-CHOICE-SKIP       PIC X(48)
-           VALUE "Invalid choice. Skipping request.".
-
-       *> Network view
-       01  MSG-NETWORK-HEADER            PIC X(32) VALUE "--- Your Network ---".
-       01  MSG-NO-CONNECTIONS            PIC X(64)
-       01  MSG-NETWORK-HEADER            PIC X(32) VALUE "--- Your Network ---".
-       01  MSG-NO-CONNECTIONS            PIC X(64)
-           VALUE "You have no connections in your network yet.".
-
-       *> Request menu remnants
-       01  MSG-REQUEST-MENU-1            PIC X(32) VALUE "1. Send Connection Request".
-       01  MSG-REQUEST-MENU-2            PIC X(32) VALUE "2. Back to Main Menu".
-       01  MSG-REQUEST-SENT              PIC X(64) VALUE "Connection request sent to".
-       01  WS-REQUEST-CHOICE             PIC X(8)  VALUE SPACES.
-       01  MSG-REQUEST-MENU-1            PIC X(32) VALUE "1. Send Connection Request".
-       01  MSG-REQUEST-MENU-2            PIC X(32) VALUE "2. Back to Main Menu".
-       01  MSG-REQUEST-SENT              PIC X(64) VALUE "Connection request sent to".
-       01  WS-REQUEST-CHOICE             PIC X(8)  VALUE SPACES.
-
-       *> EPIC 6: Jobs / Internships
-       01  MSG-JOBS-HEADER               PIC X(40)
-       01  MSG-JOBS-HEADER               PIC X(40)
-           VALUE "--- Job Search/Internship Menu ---".
-       01  MSG-JOBS-POST                 PIC X(32) VALUE "Post a Job/Internship".
-       01  MSG-JOBS-BROWSE               PIC X(32) VALUE "Browse Jobs/Internships".
-       01  MSG-JOBS-VIEW-APPS            PIC X(32) VALUE "View My Applications".
-       01  MSG-JOBS-BACK                 PIC X(32) VALUE "Back to Main Menu".
-       01  MSG-JOBS-POST                 PIC X(32) VALUE "Post a Job/Internship".
-       01  MSG-JOBS-BROWSE               PIC X(32) VALUE "Browse Jobs/Internships".
-       01  MSG-JOBS-VIEW-APPS            PIC X(32) VALUE "View My Applications".
-       01  MSG-JOBS-BACK                 PIC X(32) VALUE "Back to Main Menu".
-
-       01  MSG-POST-JOB-HEADER           PIC X(40) VALUE "--- Post a New Job/Internship ---".
-       01  MSG-POST-JOB-TITLE            PIC X(32) VALUE "Enter Job Title:".
-       01  MSG-POST-JOB-DESC             PIC X(40) VALUE "Enter Description (max 200 chars):".
-       01  MSG-POST-JOB-EMPLOYER         PIC X(32) VALUE "Enter Employer Name:".
-       01  MSG-POST-JOB-LOCATION         PIC X(32) VALUE "Enter Location:".
-       01  MSG-POST-JOB-SALARY           PIC X(48)
-       01  MSG-POST-JOB-HEADER           PIC X(40) VALUE "--- Post a New Job/Internship ---".
-       01  MSG-POST-JOB-TITLE            PIC X(32) VALUE "Enter Job Title:".
-       01  MSG-POST-JOB-DESC             PIC X(40) VALUE "Enter Description (max 200 chars):".
-       01  MSG-POST-JOB-EMPLOYER         PIC X(32) VALUE "Enter Employer Name:".
-       01  MSG-POST-JOB-LOCATION         PIC X(32) VALUE "Enter Location:".
-       01  MSG-POST-JOB-SALARY           PIC X(48)
-           VALUE "Enter Salary (optional, enter 'NONE' to skip):".
-       01  MSG-POST-SUCCESS              PIC X(32) VALUE "Job posted successfully!".
-       01  MSG-SEPARATOR-LINE            PIC X(40) VALUE "----------------------------------".
-       01  MSG-POST-SUCCESS              PIC X(32) VALUE "Job posted successfully!".
-       01  MSG-SEPARATOR-LINE            PIC X(40) VALUE "----------------------------------".
-
-       *> Browse/details
-       01  MSG-JOBS-LIST-HEADER          PIC X(40) VALUE "--- Available Jobs Listings ---".
-       01  MSG-NO-JOBS                   PIC X(40) VALUE "No jobs/internships available.".
-       01  MSG-ENTER-JOB                 PIC X(80) VALUE "Enter job number to view details, or 0 to go back:".
-       01  MSG-INVALID-JOB               PIC X(32) VALUE "Invalid job selection.".
-       01  MSG-JOB-DETAILS-HEADER        PIC X(24) VALUE "--- Job Details ---".
-       01  MSG-JOB-DETAILS-DIVIDER       PIC X(40) VALUE "-------------------".
-       01  MSG-APPLY-OPT                 PIC X(24) VALUE "Apply for this Job".
-       01  MSG-BACK-OPT                  PIC X(24) VALUE "Back to Job List".
-       01  MSG-APPLY-SUCCESS             PIC X(64) VALUE "Your application for ".
-       01  MSG-APPLY-DUPLICATE           PIC X(64) VALUE "You have already applied for this job.".
-       01  MSG-JOBS-LIST-HEADER          PIC X(40) VALUE "--- Available Jobs Listings ---".
-       01  MSG-NO-JOBS                   PIC X(40) VALUE "No jobs/internships available.".
-       01  MSG-ENTER-JOB                 PIC X(80) VALUE "Enter job number to view details, or 0 to go back:".
-       01  MSG-INVALID-JOB               PIC X(32) VALUE "Invalid job selection.".
-       01  MSG-JOB-DETAILS-HEADER        PIC X(24) VALUE "--- Job Details ---".
-       01  MSG-JOB-DETAILS-DIVIDER       PIC X(40) VALUE "-------------------".
-       01  MSG-APPLY-OPT                 PIC X(24) VALUE "Apply for this Job".
-       01  MSG-BACK-OPT                  PIC X(24) VALUE "Back to Job List".
-       01  MSG-APPLY-SUCCESS             PIC X(64) VALUE "Your application for ".
-       01  MSG-APPLY-DUPLICATE           PIC X(64) VALUE "You have already applied for this job.".
-
-       *> EPIC 7: View Applications messages
-       01  MSG-APPS-HEADER               PIC X(32) VALUE "--- Your Job Applications ---".
-       01  MSG-APPS-USER-SUMMARY         PIC X(32) VALUE "Application Summary for ".
-       01  MSG-APPS-SEP-TOP              PIC X(32) VALUE "------------------------------".
-       01  MSG-APPS-SEP-ITEM             PIC X(16) VALUE "---".
-       01  MSG-APPS-SEP-FOOTER           PIC X(32) VALUE "------------------------------".
-       01  MSG-APPS-TOTAL                PIC X(20) VALUE "Total Applications: ".
-       01  MSG-NO-APPS-FOUND             PIC X(40) VALUE "You have not applied to any jobs yet.".
-       01  MSG-APPS-HEADER               PIC X(32) VALUE "--- Your Job Applications ---".
-       01  MSG-APPS-USER-SUMMARY         PIC X(32) VALUE "Application Summary for ".
-       01  MSG-APPS-SEP-TOP              PIC X(32) VALUE "------------------------------".
-       01  MSG-APPS-SEP-ITEM             PIC X(16) VALUE "---".
-       01  MSG-APPS-SEP-FOOTER           PIC X(32) VALUE "------------------------------".
-       01  MSG-APPS-TOTAL                PIC X(20) VALUE "Total Applications: ".
-       01  MSG-NO-APPS-FOUND             PIC X(40) VALUE "You have not applied to any jobs yet.".
-
-       01  WS-BROWSE-CHOICE              PIC X(8)  VALUE SPACES.
-       77  WS-SEL-NUM                    PIC 9(6)  VALUE 0.
-       77  WS-IDX-DISPLAY                PIC Z(3)9 VALUE ZERO.
-       77  WS-SALARY-TRIM                PIC X(128) VALUE SPACES.
-       01  WS-BROWSE-CHOICE              PIC X(8)  VALUE SPACES.
-       77  WS-SEL-NUM                    PIC 9(6)  VALUE 0.
-       77  WS-IDX-DISPLAY                PIC Z(3)9 VALUE ZERO.
-       77  WS-SALARY-TRIM                PIC X(128) VALUE SPACES.
-
-       *> Test mode flag
-       01  WS-TEST-MODE                  PIC X VALUE 'N'.
-           88  TEST-MODE-ON                  VALUE 'Y'.
-           88  TEST-MODE-OFF                 VALUE 'N'.
-
-       01  WS-TEST-MODE                  PIC X VALUE 'N'.
-           88  TEST-MODE-ON                  VALUE 'Y'.
-           88  TEST-MODE-OFF                 VALUE 'N'.
-
-       *> EPIC 8: Send/Receive Messages
-       01  MSG-MESSAGES-HEADER           PIC X(21) VALUE "--- Messages Menu ---".
-       01  MSG-MESSAGES-FOOTER           PIC X(32) VALUE "---------------------".
-       01  MSG-MESSAGES-SEND             PIC X(22) VALUE "1. Send a New Message".
-       01  MSG-MESSAGES-VIEW             PIC X(21) VALUE "2. View My Messages".
-       01  MSG-MESSAGES-BACK             PIC X(22) VALUE "3. Back to Main Menu".
-
-       01  MSG-ENTER-RECEIVER            PIC X(64) VALUE "Enter recipient's username (must be a connection):".
-       01  MSG-ENTER-CONTENT             PIC X(64) VALUE "Enter your message (max 200 chars):".
-       01  MSG-SEND-SUCCESS-1            PIC X(16) VALUE "Message sent to ".
-       01  MSG-SEND-SUCCESS-2            PIC X(16) VALUE " successfully!".
-       01  MSG-MESSAGES-HEADER           PIC X(21) VALUE "--- Messages Menu ---".
-       01  MSG-MESSAGES-FOOTER           PIC X(32) VALUE "---------------------".
-       01  MSG-MESSAGES-SEND             PIC X(22) VALUE "1. Send a New Message".
-       01  MSG-MESSAGES-VIEW             PIC X(21) VALUE "2. View My Messages".
-       01  MSG-MESSAGES-BACK             PIC X(22) VALUE "3. Back to Main Menu".
-
-       01  MSG-ENTER-RECEIVER            PIC X(64) VALUE "Enter recipient's username (must be a connection):".
-       01  MSG-ENTER-CONTENT             PIC X(64) VALUE "Enter your message (max 200 chars):".
-       01  MSG-SEND-SUCCESS-1            PIC X(16) VALUE "Message sent to ".
-       01  MSG-SEND-SUCCESS-2            PIC X(16) VALUE " successfully!".
-
-       01  MSG-NOT-CONNECTED             PIC X(32) VALUE "User not found in your network.".
-       01  MSG-VIEW-CONSTRUCTION         PIC X(100) VALUE "View My Messages is under construction.".
-
-       01  WS-MESSAGE-CHOICE             PIC X(8) VALUE SPACES.
-       77  WS-RECEIVER                   PIC X(128) VALUE SPACES.
-       77  WS-CONTENT                    PIC X(256) VALUE SPACES.
-       77  WS-CONTENT-LENGTH             PIC 9(4)   VALUE 0.
-
-       *> EPIC 9: View Messages
-       *> Added for Week 9
-       01  MSG-MESSAGES-VIEW-HEADER      PIC X(22) VALUE "--- Your Messages ---".
-       01  MSG-BLANK-LINE                PIC X(1)  VALUE SPACES.
-       01  MSG-NO-MESSAGES               PIC X(40) VALUE "You have no messages at this time.".
-       01  MSG-VIEW-FROM                 PIC X(8)  VALUE "From: ".
-       01  MSG-VIEW-CONTENT              PIC X(10) VALUE "Message: ".
-
-       01  WS-MESSAGES-FOUND-FLAG        PIC X     VALUE 'N'.
-           88  MESSAGES-FOUND                    VALUE 'Y'.
-           88  MESSAGES-NOT-FOUND                VALUE 'N'.
-
-        *> Format for timestamp into YYYY-MM-DD HH:MM
-       77 WS-FORMATTED-TS           PIC X(20) VALUE SPACES.
-       77  WS-TS-YEAR                PIC X(4)  VALUE SPACES.
-       77  WS-TS-MONTH               PIC X(2)  VALUE SPACES.
-       77  WS-TS-DAY                 PIC X(2)  VALUE SPACES.
-       77  WS-TS-HOUR                PIC X(2)  VALUE SPACES.
-       77  WS-TS-MINUTE              PIC X(2)  VALUE SPACES.
-       01  MSG-NOT-CONNECTED             PIC X(32) VALUE "User not found in your network.".
-       01  MSG-VIEW-CONSTRUCTION         PIC X(100) VALUE "View My Messages is under construction.".
-
-       01  WS-MESSAGE-CHOICE             PIC X(8) VALUE SPACES.
-       77  WS-RECEIVER                   PIC X(128) VALUE SPACES.
-       77  WS-CONTENT                    PIC X(256) VALUE SPACES.
-       77  WS-CONTENT-LENGTH             PIC 9(4)   VALUE 0.
-
-       *> EPIC 9: View Messages
-       *> Added for Week 9
-       01  MSG-MESSAGES-VIEW-HEADER      PIC X(22) VALUE "--- Your Messages ---".
-       01  MSG-BLANK-LINE                PIC X(1)  VALUE SPACES.
-       01  MSG-NO-MESSAGES               PIC X(40) VALUE "You have no messages at this time.".
-       01  MSG-VIEW-FROM                 PIC X(8)  VALUE "From: ".
-       01  MSG-VIEW-CONTENT              PIC X(10) VALUE "Message: ".
-
-       01  WS-MESSAGES-FOUND-FLAG        PIC X     VALUE 'N'.
-           88  MESSAGES-FOUND                    VALUE 'Y'.
-           88  MESSAGES-NOT-FOUND                VALUE 'N'.
-
-        *> Format for timestamp into YYYY-MM-DD HH:MM
-       77 WS-FORMATTED-TS           PIC X(20) VALUE SPACES.
-       77  WS-TS-YEAR                PIC X(4)  VALUE SPACES.
-       77  WS-TS-MONTH               PIC X(2)  VALUE SPACES.
-       77  WS-TS-DAY                 PIC X(2)  VALUE SPACES.
-       77  WS-TS-HOUR                PIC X(2)  VALUE SPACES.
-       77  WS-TS-MINUTE              PIC X(2)  VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-SECTION.
-           PERFORM INIT-FILES
-           PERFORM RUN-APP
-           MOVE MSG-END-OF-PROGRAM TO WS-MSG
-           PERFORM DISPLAY-AND-LOG
-           PERFORM CLOSE-FILES
-           GOBACK.
-
-       INITIALIZATION-SECTION.
-       INIT-FILES.
-           *> File-driven only: open input and output files; create/overwrite output.
-           OPEN INPUT  INPUT-FILE
-                OUTPUT OUTPUT-FILE
-           .
-
-           *> Load users from file into memory (optional if file missing)
-           PERFORM INIT-LOAD-ACCOUNTS
-           PERFORM INIT-LOAD-PROFILES
-           *> New: Load connections
-           PERFORM INIT-LOAD-CONNECTIONS
-           *> Epic 6: Load job data
-           PERFORM INIT-LOAD-JOBS
-           *> Epic 7: Load applications
-           PERFORM INIT-LOAD-APPLICATIONS
-           *> Epic 8: Load messages
-           PERFORM INIT-LOAD-MESSAGES
-
-           EXIT.
-
-
-       CLOSE-FILES.
-           CLOSE INPUT-FILE OUTPUT-FILE
-           EXIT.
-
-       MENU-SECTION.
-       RUN-APP.
-           MOVE MSG-WELCOME       TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-LOGIN         TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-CREATE        TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-ENTER-CHOICE  TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-CHOICE
-           IF EOF-IN
-              EXIT PARAGRAPH
-           END-IF
-
-           EVALUATE WS-CHOICE
-              WHEN '1'
-              WHEN '1'
-               PERFORM LOGIN
-              WHEN '2'
-              WHEN '2'
-               PERFORM CREATE-ACCOUNT
-              WHEN 'TEST-JOBS'
-              WHEN 'TEST-JOBS'
-               PERFORM UNIT-TESTS-JOBS
-              WHEN OTHER
-              WHEN OTHER
-               MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-EVALUATE
-           EXIT.
-
-       LOGIN-SECTION.
-       LOGIN.
-           PERFORM RESET-LOGIN-STATE
-           PERFORM UNTIL MATCH-FOUND OR EOF-IN
-             MOVE MSG-ENTER-USER TO WS-MSG PERFORM DISPLAY-AND-LOG
-             PERFORM READ-NEXT-LINE
-             MOVE WS-LINE TO WS-USERNAME
-             IF EOF-IN
-                EXIT PERFORM
-             END-IF
-
-             MOVE MSG-ENTER-PASS TO WS-MSG PERFORM DISPLAY-AND-LOG
-             PERFORM READ-NEXT-LINE
-             MOVE WS-LINE TO WS-PASSWORD
-             IF EOF-IN
-                MOVE MSG-FAILURE TO WS-MSG
-                PERFORM DISPLAY-AND-LOG
-                EXIT PERFORM
-             END-IF
-
-             PERFORM CHECK-CREDENTIALS
-
-             IF MATCH-FOUND
-                MOVE MSG-SUCCESS TO WS-MSG
-                PERFORM DISPLAY-AND-LOG
-                MOVE SPACES TO WS-MSG
-                STRING
-                   MSG-WELCOME-PFX         DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-USERNAME)  DELIMITED BY SIZE
-                   "!"                       DELIMITED BY SIZE
-                   INTO WS-MSG
-                   MSG-WELCOME-PFX         DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-USERNAME)  DELIMITED BY SIZE
-                   "!"                       DELIMITED BY SIZE
-                   INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-                MOVE FUNCTION TRIM(WS-USERNAME) TO WS-CURRENT-USERNAME
-                PERFORM LOGGED-IN-MENU
-                EXIT PERFORM
-             ELSE
-                MOVE MSG-FAILURE TO WS-MSG
-                PERFORM DISPLAY-AND-LOG
-                PERFORM RESET-LOGIN-STATE
-             END-IF
-           END-PERFORM
-           EXIT.
-
-       RESET-LOGIN-STATE.
-           SET MATCH-NOT-FOUND TO TRUE
-           MOVE SPACES TO WS-USERNAME WS-PASSWORD
-           EXIT.
-
-       CREATE-ACCOUNT.
-           IF WS-USERS-COUNT >= WS-ACCOUNT-LIMIT
-               MOVE MSG-ACCOUNT-LIMIT TO WS-MSG PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Username prompt (with uniqueness)
-           PERFORM UNTIL (WS-NEW-USERNAME NOT = SPACES AND MATCH-NOT-FOUND) OR EOF-IN
-               MOVE MSG-ENTER-NEW-USER TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-USERNAME
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-
-               SET MATCH-NOT-FOUND TO TRUE
-               PERFORM VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-USERS-COUNT OR MATCH-FOUND
-                   IF WS-NEW-USERNAME = WS-TBL-USERNAME(WS-I)
-                       SET MATCH-FOUND TO TRUE
-                   END-IF
-               END-PERFORM
-
-               IF MATCH-FOUND
-                   MOVE MSG-USERNAME-EXISTS TO WS-MSG PERFORM DISPLAY-AND-LOG
-                   MOVE SPACES TO WS-NEW-USERNAME
-               END-IF
-           END-PERFORM
-
-           *> Password prompt + validation
-           SET PASS-INVALID TO TRUE
-           MOVE SPACES TO WS-NEW-PASSWORD
-           PERFORM UNTIL PASS-VALID OR EOF-IN
-               MOVE MSG-ENTER-NEW-PASS TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-PASSWORD
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-               PERFORM VALIDATE-PASSWORD
-               IF PASS-INVALID
-                   MOVE WS-PASSWORD-ERROR TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-
-           IF WS-NEW-PASSWORD = SPACES
-               EXIT PARAGRAPH
-           END-IF
-
-           ADD 1 TO WS-USERS-COUNT
-           MOVE WS-NEW-USERNAME TO WS-TBL-USERNAME(WS-USERS-COUNT)
-           MOVE WS-NEW-PASSWORD TO WS-TBL-PASSWORD(WS-USERS-COUNT)
-
-           OPEN EXTEND USERS-FILE
-           MOVE SPACES TO USER-REC
-           STRING
-               FUNCTION TRIM(WS-NEW-USERNAME) DELIMITED BY SIZE
-               "|"                            DELIMITED BY SIZE
-               FUNCTION TRIM(WS-NEW-PASSWORD) DELIMITED BY SIZE
-               INTO USER-REC
-           END-STRING
-           WRITE USER-REC
-           CLOSE USERS-FILE
-
-           MOVE MSG-ACCOUNT-SUCCESS TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       VALIDATE-PASSWORD.
-           SET PASS-VALID TO TRUE
-           MOVE SPACES TO WS-PASSWORD-ERROR
-
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD)) TO WS-PASS-LEN
-           IF WS-PASS-LEN < 8 OR WS-PASS-LEN > 12
-               SET PASS-INVALID TO TRUE
-               MOVE "Password must be 8 to 12 characters."
-                   TO WS-PASSWORD-ERROR
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE 0 TO WS-UPPER-COUNT WS-DIGIT-COUNT WS-SPECIAL-COUNT
-           PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD))
-               MOVE WS-NEW-PASSWORD(WS-I:1) TO WS-CHAR
-               IF WS-CHAR >= 'A' AND WS-CHAR = 'Z'
-                   ADD 1 TO WS-UPPER-COUNT
-               END-IF
-               IF WS-CHAR = '0' AND WS-CHAR <= '9'
-                   ADD 1 TO WS-DIGIT-COUNT
-               END-IF
-               MOVE 0 TO WS-TMP-COUNT
-               INSPECT WS-SPECIAL-CHARS TALLYING WS-TMP-COUNT FOR ALL WS-CHAR
-               IF WS-TMP-COUNT > 0
-                   ADD 1 TO WS-SPECIAL-COUNT
-               END-IF
-           END-PERFORM
-
-           IF WS-UPPER-COUNT = 0
-               SET PASS-INVALID TO TRUE
-               MOVE "Password must contain at least one capital letter."
-                   TO WS-PASSWORD-ERROR
-               EXIT PARAGRAPH
-           END-IF
-
-           IF WS-DIGIT-COUNT = 0
-               SET PASS-INVALID TO TRUE
-               MOVE "Password must contain at least one digit."
-                   TO WS-PASSWORD-ERROR
-               EXIT PARAGRAPH
-           END-IF
-
-           IF WS-SPECIAL-COUNT = 0
-               SET PASS-INVALID TO TRUE
-               MOVE "Password must contain at least one special character: !@#$%^&*?-_+"
-                   TO WS-PASSWORD-ERROR
-               EXIT PARAGRAPH
-           END-IF
-
-           EXIT.
-
-       LOGGED-IN-SECTION.
-       LOGGED-IN-MENU.
-           PERFORM UNTIL EOF-IN
-
-               MOVE MSG-MENU-VIEW-PROFILE TO WS-MSG PERFORM DISPLAY-AND-LOG
-       *>        MOVE MSG-MENU-JOBS         TO WS-MSG PERFORM DISPLAY-AND-LOG
-       *>        MOVE MSG-MENU-JOBS         TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MENU-SEARCH-USER  TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MENU-LEARN-SKILL  TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MENU-VIEW-PENDING TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MENU-VIEW-NETWORK TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MENU-MESSAGE      TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-ENTER-CHOICE      TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MENU-MESSAGE      TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-ENTER-CHOICE      TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-LOGGED-CHOICE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-
-               EVALUATE WS-LOGGED-CHOICE
-       *>            WHEN '1'  PERFORM JOBS-MENU
-       *>            WHEN '1'  PERFORM JOBS-MENU
-                   WHEN '1'  PERFORM VIEW-MY-PROFILE
-                   WHEN '2'  PERFORM USER-SEARCH-MENU
-                   WHEN '3'  PERFORM SKILL-MENU
-                   WHEN '4'  PERFORM VIEW-PENDING-REQUESTS
-                   WHEN '5'  PERFORM VIEW-MY-NETWORK
-                   WHEN '6'  PERFORM MESSAGE-MENU
-                   WHEN OTHER
-                       MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-EVALUATE
-           END-PERFORM
-           EXIT.
-
-       SKILL-MENU.
-           PERFORM UNTIL WS-SKILL-CHOICE = '6' OR EOF-IN
-               MOVE MSG-MENU-LEARN-SKILL TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SKILL1 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SKILL2 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SKILL3 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SKILL4 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SKILL5 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SKILL6 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-SKILL-CHOICE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-
-               EVALUATE WS-SKILL-CHOICE
-                   WHEN '1' THRU '5'
-                       MOVE MSG-SKILL-UNDER TO WS-MSG PERFORM DISPLAY-AND-LOG
-                   WHEN '6'
-                       EXIT PERFORM
-                   WHEN OTHER
-                       MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-EVALUATE
-           END-PERFORM
-           EXIT.
-
-       USER-SEARCH-MENU.
-           MOVE MSG-ENTER-USER-SEARCH TO WS-MSG PERFORM DISPLAY-AND-LOG
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-SEARCH-FULLNAME
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-
-           PERFORM FIND-USER-BY-NAME
-           IF SEARCH-FOUND
-               PERFORM DISPLAY-FOUND-USER
-           ELSE
-               PERFORM DISPLAY-NO-MATCH-MSG
-           END-IF
-           EXIT.
-
-       FIND-USER-BY-NAME.
-           MOVE 0 TO WS-SEARCH-RESULT-IDX
-           SET SEARCH-NOT-FOUND TO TRUE
-           PERFORM VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-PROFILES-COUNT OR SEARCH-FOUND
-               MOVE SPACES TO WS-T1
-               STRING
-                   FUNCTION TRIM(WS-PROF-FIRST(WS-I)) DELIMITED BY SIZE
-                   " "                                DELIMITED BY SIZE
-                   " "                                DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-LAST(WS-I))  DELIMITED BY SIZE
-                   INTO WS-T1
-               END-STRING
-               IF WS-T1 = FUNCTION TRIM(WS-SEARCH-FULLNAME)
-                   SET SEARCH-FOUND TO TRUE
-                   MOVE WS-I TO WS-SEARCH-RESULT-IDX
-               END-IF
-           END-PERFORM
-           EXIT.
-
-       DISPLAY-FOUND-USER.
-           IF WS-SEARCH-RESULT-IDX = 0
-               EXIT PARAGRAPH
-           END-IF
-           MOVE WS-SEARCH-RESULT-IDX TO WS-I
-           PERFORM DISPLAY-PROFILE-BY-ID
-
-           *> Prompt to connect (not self)
-           MOVE WS-PROF-USERNAME(WS-SEARCH-RESULT-IDX)
-               TO WS-FOUND-USER-USERNAME
-           IF WS-FOUND-USER-USERNAME NOT = WS-CURRENT-USERNAME
-              AND NOT EOF-IN
-               PERFORM PROMPT-FOR-CONNECTION
-           END-IF
-           EXIT.
-
-       DISPLAY-PROFILE-BY-ID.
-           IF WS-I < 1 OR WS-I > WS-PROFILES-COUNT
-               MOVE "Invalid profile ID." TO WS-MSG PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE FUNCTION TRIM(WS-PROF-FIRST(WS-I))       TO WS-PROF-FIRST-IN
-           MOVE FUNCTION TRIM(WS-PROF-LAST(WS-I))        TO WS-PROF-LAST-IN
-           MOVE FUNCTION TRIM(WS-PROF-UNIV(WS-I))        TO WS-PROF-UNIV-IN
-           MOVE FUNCTION TRIM(WS-PROF-MAJOR(WS-I))       TO WS-PROF-MAJOR-IN
-           MOVE FUNCTION TRIM(WS-PROF-GYEAR(WS-I))       TO WS-PROF-GYEAR-IN
-           MOVE FUNCTION TRIM(WS-PROF-ABOUT(WS-I))       TO WS-PROF-ABOUT-IN
-           MOVE FUNCTION TRIM(WS-PROF-EXPERIENCES(WS-I)) TO WS-EXPS-STR
-           MOVE FUNCTION TRIM(WS-PROF-EDUCATIONS(WS-I))  TO WS-EDUS-STR
-
-           MOVE MSG-USER-PROFILE-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Name: "                         DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PROF-FIRST-IN)  DELIMITED BY SIZE
-                  " "                              DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PROF-LAST-IN)   DELIMITED BY SIZE
-           STRING "Name: "                         DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PROF-FIRST-IN)  DELIMITED BY SIZE
-                  " "                              DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PROF-LAST-IN)   DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "University: " FUNCTION TRIM(WS-PROF-UNIV-IN) DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Major: " FUNCTION TRIM(WS-PROF-MAJOR-IN) DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Graduation Year: " FUNCTION TRIM(WS-PROF-GYEAR-IN) DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "About Me: " FUNCTION TRIM(WS-PROF-ABOUT-IN) DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           PERFORM DISPLAY-EXPERIENCES
-           PERFORM DISPLAY-EDUCATION
-
-           MOVE MSG-LINE-LONG TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT PARAGRAPH.
-
-       DISPLAY-NO-MATCH-MSG.
-           MOVE MSG-USER-NOT-FOUND TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       VALIDATION-SECTION.
-       CHECK-CREDENTIALS.
-           SET MATCH-NOT-FOUND TO TRUE
-           IF WS-USERS-COUNT = 0
-              EXIT PARAGRAPH
-           END-IF
-           PERFORM VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-USERS-COUNT OR MATCH-FOUND
-             IF WS-USERNAME = WS-TBL-USERNAME(WS-I)
-                AND WS-PASSWORD = WS-TBL-PASSWORD(WS-I)
-                SET MATCH-FOUND TO TRUE
-             END-IF
-           END-PERFORM
-           EXIT.
-
-       PARSING-SECTION.
-       PARSE-USER-REC.
-           MOVE SPACES TO WS-USER-FILE-USERNAME WS-USER-FILE-PASSWORD
-           UNSTRING USER-REC
-               DELIMITED BY '|'
-               INTO WS-USER-FILE-USERNAME
-                    WS-USER-FILE-PASSWORD
-           END-UNSTRING
-           MOVE FUNCTION TRIM(WS-USER-FILE-USERNAME) TO WS-USER-FILE-USERNAME
-           MOVE FUNCTION TRIM(WS-USER-FILE-PASSWORD) TO WS-USER-FILE-PASSWORD
-           EXIT.
-
-       INIT-LOAD-ACCOUNTS.
-           OPEN INPUT USERS-FILE
-           IF WS-USR-STATUS = "00"
-             PERFORM LOAD-ACCOUNTS-FROM-USERS
-             CLOSE USERS-FILE
-           END-IF
-           IF WS-USERS-COUNT = 0
-             OPEN INPUT USERS-EXAMPLE-FILE
-             IF WS-UEX-STATUS = "00"
-               PERFORM LOAD-ACCOUNTS-FROM-EXAMPLE
-               CLOSE USERS-EXAMPLE-FILE
-             END-IF
-           END-IF
-           EXIT.
-
-       LOAD-ACCOUNTS-FROM-USERS.
-           SET NOT-EOF-USR TO TRUE
-           PERFORM UNTIL EOF-USR
-             READ USERS-FILE
-                 AT END SET EOF-USR TO TRUE
-                 NOT AT END
-                   PERFORM PARSE-USER-REC
-                   IF WS-USER-FILE-USERNAME NOT = SPACES
-                      AND WS-USER-FILE-PASSWORD NOT = SPACES
-                      IF WS-USERS-COUNT < WS-ACCOUNT-LIMIT
-                         ADD 1 TO WS-USERS-COUNT
-                         MOVE WS-USER-FILE-USERNAME TO WS-TBL-USERNAME(WS-USERS-COUNT)
-                         MOVE WS-USER-FILE-PASSWORD TO WS-TBL-PASSWORD(WS-USERS-COUNT)
-                      END-IF
-                   END-IF
-             END-READ
-           END-PERFORM
-           EXIT.
-
-       LOAD-ACCOUNTS-FROM-EXAMPLE.
-           SET NOT-EOF-USR TO TRUE
-           PERFORM UNTIL EOF-USR
-             READ USERS-EXAMPLE-FILE
-                 AT END SET EOF-USR TO TRUE
-                 NOT AT END
-                   MOVE USER-REC-EX TO USER-REC
-                   PERFORM PARSE-USER-REC
-                   IF WS-USER-FILE-USERNAME NOT = SPACES
-                      AND WS-USER-FILE-PASSWORD NOT = SPACES
-                      IF WS-USERS-COUNT < WS-ACCOUNT-LIMIT
-                         ADD 1 TO WS-USERS-COUNT
-                         MOVE WS-USER-FILE-USERNAME TO WS-TBL-USERNAME(WS-USERS-COUNT)
-                         MOVE WS-USER-FILE-PASSWORD TO WS-TBL-PASSWORD(WS-USERS-COUNT)
-                      END-IF
-                   END-IF
-             END-READ
-           END-PERFORM
-           EXIT.
-
-       PROFILE-IO-SECTION.
-       INIT-LOAD-PROFILES.
-           OPEN INPUT PROFILES-FILE
-           IF WS-PROF-STATUS = "00"
-              SET NOT-EOF-PROF TO TRUE
-              PERFORM UNTIL EOF-PROF
-                  READ PROFILES-FILE
-                      AT END SET EOF-PROF TO TRUE
-                      NOT AT END PERFORM PARSE-PROFILE-REC
-                  END-READ
-              END-PERFORM
-              CLOSE PROFILES-FILE
-           END-IF
-           EXIT.
-
-       PARSE-PROFILE-REC.
-           *> Format: username|first|last|univ|major|gyear|about|experiences|educations
-           MOVE 1 TO WS-J
-           UNSTRING PROFILE-REC DELIMITED BY '|'
-               INTO WS-PROF-USER
-                    WS-PROF-FIRST-IN
-                    WS-PROF-LAST-IN
-                    WS-PROF-UNIV-IN
-                    WS-PROF-MAJOR-IN
-                    WS-PROF-GYEAR-IN
-                    WS-PROF-ABOUT-IN
-               WITH POINTER WS-J
-           END-UNSTRING
-
-           MOVE FUNCTION TRIM(PROFILE-REC(WS-J:)) TO WS-REST
-           MOVE SPACES TO WS-EXPS-STR WS-EDUS-STR
-
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-REST)) TO WS-REST-LEN
-           IF WS-REST-LEN > 0
-             MOVE 0 TO WS-LAST-PIPE
-             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REST-LEN
-                 IF WS-REST(WS-I:1) = "|"
-                   MOVE WS-I TO WS-LAST-PIPE
-                 END-IF
-             END-PERFORM
-             IF WS-LAST-PIPE = 0
-                MOVE FUNCTION TRIM(WS-REST) TO WS-EXPS-STR
-             ELSE
-                IF WS-LAST-PIPE > 1
-                   MOVE FUNCTION TRIM(WS-REST(1:WS-LAST-PIPE - 1)) TO WS-EXPS-STR
-                END-IF
-                MOVE FUNCTION TRIM(WS-REST(WS-LAST-PIPE + 1:)) TO WS-EDUS-STR
-             END-IF
-           END-IF
-
-           IF WS-PROF-USER = SPACES
-              EXIT PARAGRAPH
-           END-IF
-
-           IF WS-PROFILES-COUNT < WS-PROFILES-MAX
-              ADD 1 TO WS-PROFILES-COUNT
-              MOVE FUNCTION TRIM(WS-PROF-USER)       TO WS-PROF-USERNAME(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-PROF-FIRST-IN)   TO WS-PROF-FIRST(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-PROF-LAST-IN)    TO WS-PROF-LAST(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-PROF-UNIV-IN)    TO WS-PROF-UNIV(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-PROF-MAJOR-IN)   TO WS-PROF-MAJOR(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN)   TO WS-PROF-GYEAR(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-PROF-ABOUT-IN)   TO WS-PROF-ABOUT(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-EXPS-STR)        TO WS-PROF-EXPERIENCES(WS-PROFILES-COUNT)
-              MOVE FUNCTION TRIM(WS-EDUS-STR)        TO WS-PROF-EDUCATIONS(WS-PROFILES-COUNT)
-           END-IF
-           EXIT.
-
-       SAVE-PROFILES.
-           OPEN OUTPUT PROFILES-FILE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PROFILES-COUNT
-               MOVE SPACES TO PROFILE-REC
-               STRING
-                   FUNCTION TRIM(WS-PROF-USERNAME(WS-I))    DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-FIRST(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-LAST(WS-I))      DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-UNIV(WS-I))      DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-MAJOR(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-GYEAR(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-ABOUT(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-USERNAME(WS-I))    DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-FIRST(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-LAST(WS-I))      DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-UNIV(WS-I))      DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-MAJOR(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-GYEAR(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-ABOUT(WS-I))     DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-EXPERIENCES(WS-I)) DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   "|"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-PROF-EDUCATIONS(WS-I)) DELIMITED BY SIZE
-                   INTO PROFILE-REC
-               END-STRING
-               WRITE PROFILE-REC
-           END-PERFORM
-           CLOSE PROFILES-FILE
-           EXIT.
-
-       FIND-PROFILE-BY-USERNAME.
-           SET PROFILE-NOT-FOUND TO TRUE
-           MOVE 0 TO WS-PROFILE-IDX
-           IF WS-PROFILES-COUNT = 0
-              EXIT PARAGRAPH
-           END-IF
-           PERFORM VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-PROFILES-COUNT OR PROFILE-FOUND
-              IF FUNCTION TRIM(WS-CURRENT-USERNAME)
-                   = FUNCTION TRIM(WS-PROF-USERNAME(WS-I))
-                   = FUNCTION TRIM(WS-PROF-USERNAME(WS-I))
-                 SET PROFILE-FOUND TO TRUE
-                 MOVE WS-I TO WS-PROFILE-IDX
-              END-IF
-           END-PERFORM
-           EXIT.
-
-       VALIDATE-GRAD-YEAR.
-           MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN) TO WS-PROF-GYEAR-IN
-           SET YEAR-VALID TO TRUE
-           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PROF-GYEAR-IN)) NOT = 4
-              SET YEAR-INVALID TO TRUE
-              EXIT PARAGRAPH
-              SET YEAR-INVALID TO TRUE
-              EXIT PARAGRAPH
-           END-IF
-           SET YEAR-VALID TO TRUE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4 OR YEAR-INVALID
-             MOVE WS-PROF-GYEAR-IN(WS-I:1) TO WS-CHAR
-             IF WS-CHAR < '0' OR WS-CHAR > '9'
-                SET YEAR-INVALID TO TRUE
-             END-IF
-           END-PERFORM
-           IF YEAR-INVALID
-              EXIT PARAGRAPH
-           END-IF
-           MOVE WS-PROF-GYEAR-IN TO WS-GYEAR-NUM
-           IF WS-GYEAR-NUM < 1900 OR WS-GYEAR-NUM > 2100
-              SET YEAR-INVALID TO TRUE
-              SET YEAR-INVALID TO TRUE
-           END-IF
-           EXIT.
-
-       *> ===============================================================
-       *> CONNECTION HANDLING SECTION
-       *> ===============================================================
-       CONNECTION-HANDLING-SECTION.
-       PROMPT-FOR-CONNECTION.
-           MOVE MSG-SEND-REQUEST TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-BACK-TO-MENU TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-CONN-CHOICE
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-
-           EVALUATE WS-CONN-CHOICE
-               WHEN '1'  PERFORM PROCESS-CONNECTION-REQUEST
-               WHEN '2'  CONTINUE
-               WHEN OTHER
-                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-EVALUATE
-           EXIT.
-
-       PROCESS-CONNECTION-REQUEST.
-           PERFORM CHECK-CONNECTION-STATUS
-           EVALUATE TRUE
-               WHEN CONN-ALREADY-ACCEPTED
-                   MOVE MSG-ALREADY-CONNECTED TO WS-MSG
-                   PERFORM DISPLAY-AND-LOG
-               WHEN CONN-PENDING-BY-ME
-                   MOVE MSG-PENDING-REQUEST-EXISTS TO WS-MSG
-                   PERFORM DISPLAY-AND-LOG
-               WHEN CONN-PENDING-BY-THEM
-                   MOVE MSG-THEY-SENT-REQUEST TO WS-MSG
-                   PERFORM DISPLAY-AND-LOG
-               WHEN CONN-OK
-                   PERFORM ADD-NEW-CONNECTION
-                   PERFORM SAVE-CONNECTIONS
-                   MOVE WS-SEARCH-RESULT-IDX TO WS-I
-                   MOVE SPACES TO WS-MSG
-                   STRING
-                       "Connection request sent to "     DELIMITED BY SIZE
-                       "Connection request sent to "     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-PROF-FIRST(WS-I))  DELIMITED BY SIZE
-                       " "                               DELIMITED BY SIZE
-                       " "                               DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-PROF-LAST(WS-I))   DELIMITED BY SIZE
-                       "."                               DELIMITED BY SIZE
-                       "."                               DELIMITED BY SIZE
-                       INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-           END-EVALUATE
-           EXIT.
-
-       CHECK-CONNECTION-STATUS.
-           SET CONN-OK TO TRUE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
-               IF WS-CONN-SENDER(WS-I)   = WS-CURRENT-USERNAME AND
-                  WS-CONN-RECEIVER(WS-I) = WS-FOUND-USER-USERNAME
-                   IF WS-CONN-STATUS(WS-I) = 'A'
-                       SET CONN-ALREADY-ACCEPTED TO TRUE
-                   ELSE
-                       SET CONN-PENDING-BY-ME TO TRUE
-                   END-IF
-                   EXIT PERFORM
-               END-IF
-               IF WS-CONN-SENDER(WS-I)   = WS-FOUND-USER-USERNAME AND
-                  WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME
-                   IF WS-CONN-STATUS(WS-I) = 'A'
-                       SET CONN-ALREADY-ACCEPTED TO TRUE
-                   ELSE
-                       SET CONN-PENDING-BY-THEM TO TRUE
-                   END-IF
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-           EXIT.
-
-       ADD-NEW-CONNECTION.
-           ADD 1 TO WS-CONNECTIONS-COUNT
-           MOVE WS-CURRENT-USERNAME    TO WS-CONN-SENDER(WS-CONNECTIONS-COUNT)
-           MOVE WS-FOUND-USER-USERNAME TO WS-CONN-RECEIVER(WS-CONNECTIONS-COUNT)
-           MOVE 'P'                    TO WS-CONN-STATUS(WS-CONNECTIONS-COUNT)
-           EXIT.
-
-       *> View and act on pending requests
-       VIEW-PENDING-REQUESTS.
-           MOVE MSG-PENDING-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE 0 TO WS-TMP-COUNT
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
-               IF WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME AND
-                  WS-CONN-STATUS(WS-I) = 'P'
-                   ADD 1 TO WS-TMP-COUNT
-                   MOVE WS-CONN-SENDER(WS-I) TO WS-TARGET-USERNAME
-                   PERFORM GET-FULL-NAME
-
-                   MOVE SPACES TO WS-MSG
-                   STRING
-                       "Connection request from "     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-DISPLAY-NAME) DELIMITED BY SIZE
-                       INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-
-                   MOVE MSG-ACCEPT-OPTION TO WS-MSG PERFORM DISPLAY-AND-LOG
-                   MOVE MSG-REJECT-OPTION TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-                   PERFORM READ-NEXT-LINE
-
-                   IF WS-LINE = "1"
-                       PERFORM ACCEPT-CONNECTION
-                   ELSE
-                       IF WS-LINE = "2"
-                           PERFORM REJECT-CONNECTION
-                       ELSE
-                           MOVE MSG-INVALID-CHOICE-SKIP TO WS-MSG
-                           PERFORM DISPLAY-AND-LOG
-                       END-IF
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           IF WS-TMP-COUNT = 0
-               MOVE MSG-NO-PENDING-REQUESTS TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           MOVE MSG-PENDING-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       VIEW-MY-NETWORK.
-           MOVE MSG-NETWORK-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE 0 TO WS-TMP-COUNT
-
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
-               IF WS-CONN-STATUS(WS-I) = 'A'
-                   INITIALIZE WS-TARGET-USERNAME
-                   IF WS-CONN-SENDER(WS-I) = WS-CURRENT-USERNAME
-                       MOVE WS-CONN-RECEIVER(WS-I) TO WS-TARGET-USERNAME
-                   ELSE
-                       IF WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME
-                           MOVE WS-CONN-SENDER(WS-I) TO WS-TARGET-USERNAME
-                       END-IF
-                   END-IF
-
-                   IF WS-TARGET-USERNAME NOT = SPACES
-                       ADD 1 TO WS-TMP-COUNT
-                       SET PROFILE-NOT-FOUND TO TRUE
-
-                       PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PROFILES-COUNT
-                           IF WS-PROF-USERNAME(WS-J) = WS-TARGET-USERNAME
-                               SET PROFILE-FOUND TO TRUE
-                               MOVE SPACES TO WS-MSG
-                               STRING
-                                   "Connected with: "                DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-FIRST(WS-J))  DELIMITED BY SIZE
-                                   " "                               DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-LAST(WS-J))   DELIMITED BY SIZE
-                                   " (University: "                  DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-UNIV(WS-J))   DELIMITED BY SIZE
-                                   ", Major: "                       DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-MAJOR(WS-J))  DELIMITED BY SIZE
-                                   ")"                               DELIMITED BY SIZE
-                                   "Connected with: "                DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-FIRST(WS-J))  DELIMITED BY SIZE
-                                   " "                               DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-LAST(WS-J))   DELIMITED BY SIZE
-                                   " (University: "                  DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-UNIV(WS-J))   DELIMITED BY SIZE
-                                   ", Major: "                       DELIMITED BY SIZE
-                                   FUNCTION TRIM(WS-PROF-MAJOR(WS-J))  DELIMITED BY SIZE
-                                   ")"                               DELIMITED BY SIZE
-                                   INTO WS-MSG
-                               END-STRING
-                               PERFORM DISPLAY-AND-LOG
-                               EXIT PERFORM
-                           END-IF
-                       END-PERFORM
-
-                       IF PROFILE-NOT-FOUND
-                           MOVE SPACES TO WS-MSG
-                           STRING
-                               "Connected with: " FUNCTION TRIM(WS-TARGET-USERNAME)
-                               " (Profile not found)"
-                               INTO WS-MSG
-                           END-STRING
-                           PERFORM DISPLAY-AND-LOG
-                       END-IF
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           IF WS-TMP-COUNT = 0
-               MOVE MSG-NO-CONNECTIONS TO WS-MSG PERFORM DISPLAY-AND-LOG
-           ELSE
-               MOVE MSG-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-IF
-           EXIT.
-
-       GET-FULL-NAME.
-           SET PROFILE-NOT-FOUND TO TRUE
-           INITIALIZE WS-DISPLAY-NAME
-           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PROFILES-COUNT
-               IF WS-PROF-USERNAME(WS-J) = WS-TARGET-USERNAME
-                   SET PROFILE-FOUND TO TRUE
-                   STRING
-                       FUNCTION TRIM(WS-PROF-FIRST(WS-J)) DELIMITED BY SIZE
-                       " "                                DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-PROF-LAST(WS-J))  DELIMITED BY SIZE
-                       INTO WS-DISPLAY-NAME
-                   END-STRING
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-           IF PROFILE-NOT-FOUND
-               MOVE WS-TARGET-USERNAME TO WS-DISPLAY-NAME
-           END-IF
-           EXIT.
-
-       ACCEPT-CONNECTION.
-           IF WS-CONN-STATUS(WS-I) NOT = 'P'
-               MOVE "Error: This request has already been processed." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-           IF WS-CONN-RECEIVER(WS-I) NOT = WS-CURRENT-USERNAME
-               MOVE "Error: You cannot accept this request." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-           MOVE 'A' TO WS-CONN-STATUS(WS-I)
-           PERFORM SAVE-CONNECTIONS
-           IF WS-CONN-FILE-STATUS NOT = "00"
-               MOVE 'P' TO WS-CONN-STATUS(WS-I)
-               MOVE "Error: Could not save connection. Please try again." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-           MOVE SPACES TO WS-MSG
-           STRING
-               "Connection accepted with " DELIMITED BY SIZE
-               FUNCTION TRIM(WS-DISPLAY-NAME) DELIMITED BY SIZE
-               INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       REJECT-CONNECTION.
-           IF WS-CONN-STATUS(WS-I) NOT = 'P'
-               MOVE "Error: This request has already been processed." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-           IF WS-CONN-RECEIVER(WS-I) NOT = WS-CURRENT-USERNAME
-               MOVE "Error: You cannot reject this request." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           PERFORM VARYING WS-J FROM WS-I BY 1 UNTIL WS-J >= WS-CONNECTIONS-COUNT
-               MOVE WS-CONN-SENDER  (WS-J + 1) TO WS-CONN-SENDER  (WS-J)
-               MOVE WS-CONN-RECEIVER(WS-J + 1) TO WS-CONN-RECEIVER(WS-J)
-               MOVE WS-CONN-STATUS  (WS-J + 1) TO WS-CONN-STATUS  (WS-J)
-           END-PERFORM
-
-           SUBTRACT 1 FROM WS-CONNECTIONS-COUNT
-           PERFORM SAVE-CONNECTIONS
-           IF WS-CONN-FILE-STATUS NOT = "00"
-               MOVE "Error: Could not save changes. Please restart program." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE SPACES TO WS-MSG
-           STRING
-               "Connection request from "     DELIMITED BY SIZE
-               "Connection request from "     DELIMITED BY SIZE
-               FUNCTION TRIM(WS-DISPLAY-NAME) DELIMITED BY SIZE
-               " rejected"                    DELIMITED BY SIZE
-               " rejected"                    DELIMITED BY SIZE
-               INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       INIT-LOAD-CONNECTIONS.
-           OPEN INPUT CONNECTIONS-FILE
-           IF WS-CONN-FILE-STATUS = "00"
-               SET NOT-EOF-CONN TO TRUE
-               PERFORM UNTIL EOF-CONN
-                   READ CONNECTIONS-FILE
-                       AT END SET EOF-CONN TO TRUE
-                       NOT AT END PERFORM PARSE-CONNECTION-REC
-                   END-READ
-               END-PERFORM
-               CLOSE CONNECTIONS-FILE
-           END-IF
-           EXIT.
-
-       PARSE-CONNECTION-REC.
-           INITIALIZE WS-T1 WS-T2 WS-T3
-           UNSTRING CONNECTION-REC DELIMITED BY '|'
-               INTO WS-T1 WS-T2 WS-T3
-           END-UNSTRING
-           IF WS-T1 NOT = SPACES AND WS-CONNECTIONS-COUNT < WS-CONNECTIONS-MAX
-               ADD 1 TO WS-CONNECTIONS-COUNT
-               MOVE FUNCTION TRIM(WS-T1) TO WS-CONN-SENDER(WS-CONNECTIONS-COUNT)
-               MOVE FUNCTION TRIM(WS-T2) TO WS-CONN-RECEIVER(WS-CONNECTIONS-COUNT)
-               MOVE FUNCTION TRIM(WS-T3) TO WS-CONN-STATUS(WS-CONNECTIONS-COUNT)
-           END-IF
-           EXIT.
-
-       SAVE-CONNECTIONS.
-           OPEN OUTPUT CONNECTIONS-FILE
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
-               MOVE SPACES TO CONNECTION-REC
-               STRING
-                   FUNCTION TRIM(WS-CONN-SENDER(WS-I))   DELIMITED BY SIZE
-                   "|"                                   DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CONN-RECEIVER(WS-I)) DELIMITED BY SIZE
-                   "|"                                   DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CONN-STATUS(WS-I))   DELIMITED BY SIZE
-                   INTO CONNECTION-REC
-               END-STRING
-               WRITE CONNECTION-REC
-           END-PERFORM
-           CLOSE CONNECTIONS-FILE
-           EXIT.
-
-       APPLICATIONS-IO-SECTION.
-       INIT-LOAD-APPLICATIONS.
-           MOVE 0 TO WS-APPLICATIONS-COUNT
-           OPEN INPUT APPLICATIONS-FILE
-           EVALUATE TRUE
-               WHEN WS-APP-STATUS = "00"
-                   SET NOT-EOF-APPS TO TRUE
-                   PERFORM UNTIL EOF-APPS
-                       READ APPLICATIONS-FILE
-                           AT END
-                               SET EOF-APPS TO TRUE
-                           NOT AT END
-                               PERFORM PARSE-APPLICATION-REC
-                       END-READ
-                   END-PERFORM
-                   CLOSE APPLICATIONS-FILE
-               WHEN WS-APP-STATUS = "05" OR WS-APP-STATUS = "35"
-                   CONTINUE  *> missing is OK
-               WHEN OTHER
-                   MOVE SPACES TO WS-MSG
-                   STRING
-                       "Error opening applications file (status " DELIMITED BY SIZE
-                       WS-APP-STATUS                           DELIMITED BY SIZE
-                       ")."                                     DELIMITED BY SIZE
-                       WS-APP-STATUS                           DELIMITED BY SIZE
-                       ")."                                     DELIMITED BY SIZE
-                       INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-           END-EVALUATE
-           EXIT.
-
-
-
-       PARSE-APPLICATION-REC.
-           *> Format: jobId|username
-           MOVE SPACES TO APP-ID-TEXT
-           IF WS-APPLICATIONS-COUNT < WS-APPLICATIONS-MAX
-               ADD 1 TO WS-APPLICATIONS-COUNT
-               UNSTRING APPLICATION-REC DELIMITED BY '|'
-                   INTO APP-ID-TEXT
-                        WS-APP-USER(WS-APPLICATIONS-COUNT)
-               END-UNSTRING
-               MOVE FUNCTION NUMVAL(FUNCTION TRIM(APP-ID-TEXT))
-                    TO WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
-           END-IF
-           EXIT.
-
-       SAVE-APPLICATION-REC.
-           OPEN EXTEND APPLICATIONS-FILE
-           IF WS-APP-STATUS = "00"
-               MOVE SPACES TO APPLICATION-REC
-               MOVE WS-JOB-ID(WS-I) TO WS-JOB-ID-DISPLAY
-               MOVE SPACES           TO WS-JOB-ID-TEXT
-               MOVE SPACES           TO WS-JOB-ID-TEXT
-               MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
-               STRING
-                   FUNCTION TRIM(WS-JOB-ID-TEXT)       DELIMITED BY SIZE
-                   "|"                                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CURRENT-USERNAME)  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-ID-TEXT)       DELIMITED BY SIZE
-                   "|"                                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-CURRENT-USERNAME)  DELIMITED BY SIZE
-                   INTO APPLICATION-REC
-               END-STRING
-               WRITE APPLICATION-REC
-               CLOSE APPLICATIONS-FILE
-           ELSE
-               MOVE SPACES TO WS-MSG
-               STRING
-                   "Error: cannot open applications file (status "
-                   WS-APP-STATUS ")."
-                   INTO WS-MSG
-               END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-           EXIT.
-
-       CHECK-ALREADY-APPLIED.
-           SET MATCH-NOT-FOUND TO TRUE
-           PERFORM VARYING WS-J FROM 1 BY 1
-                   UNTIL WS-J > WS-APPLICATIONS-COUNT OR MATCH-FOUND
-               IF WS-APP-JOB-ID(WS-J) = WS-JOB-ID(WS-I)
-                  AND FUNCTION TRIM(WS-APP-USER(WS-J))
-                      = FUNCTION TRIM(WS-CURRENT-USERNAME)
-                   SET MATCH-FOUND TO TRUE
-               END-IF
-           END-PERFORM
-           EXIT.
-
-       SERIALIZATION-SECTION.
-       SERIALIZE-EXPERIENCE.
-           INITIALIZE WS-EXPS-STR
-           MOVE 1 TO WS-J
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-EXP-COUNT
-               IF WS-I > 1
-                   STRING "^" INTO WS-EXPS-STR WITH POINTER WS-J
-                   END-STRING
-               END-IF
-               STRING
-                   FUNCTION TRIM(WS-EXP-TITLE(WS-I))    DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-COMPANY(WS-I))  DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-DATES(WS-I))    DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-DESC(WS-I))     DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-TITLE(WS-I))    DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-COMPANY(WS-I))  DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-DATES(WS-I))    DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EXP-DESC(WS-I))     DELIMITED BY SIZE
-                   INTO WS-EXPS-STR
-                   WITH POINTER WS-J
-               END-STRING
-           END-PERFORM
-           EXIT.
-
-       SERIALIZE-EDUCATION.
-           INITIALIZE WS-EDUS-STR
-           MOVE 1 TO WS-J
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-EDU-COUNT
-               IF WS-I > 1
-                   STRING "^" INTO WS-EDUS-STR WITH POINTER WS-J
-                   END-STRING
-               END-IF
-               STRING
-                   FUNCTION TRIM(WS-EDU-DEGREE(WS-I))   DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EDU-SCHOOL(WS-I))   DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EDU-YEARS(WS-I))    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EDU-DEGREE(WS-I))   DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EDU-SCHOOL(WS-I))   DELIMITED BY SIZE
-                   "~"                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-EDU-YEARS(WS-I))    DELIMITED BY SIZE
-                   INTO WS-EDUS-STR
-                   WITH POINTER WS-J
-               END-STRING
-           END-PERFORM
-           EXIT.
-
-       DISPLAY-EXPERIENCES.
-           IF WS-EXPS-STR = SPACES
-               MOVE SPACES TO WS-MSG
-               STRING "Experience: None" INTO WS-MSG
-               END-STRING
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE SPACES TO WS-MSG
-           STRING "Experience:" INTO WS-MSG END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE 1 TO WS-J
-           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EXPS-STR))
-               INITIALIZE WS-ENTRY
-               UNSTRING WS-EXPS-STR DELIMITED BY "^"
-                   INTO WS-ENTRY
-                   WITH POINTER WS-J
-               END-UNSTRING
-
-               INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
-               UNSTRING WS-ENTRY DELIMITED BY "~"
-                   INTO WS-T1 WS-T2 WS-T3 WS-T4
-               END-UNSTRING
-
-               MOVE SPACES TO WS-MSG
-               STRING "   Title: " FUNCTION TRIM(WS-T1) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   Company: " FUNCTION TRIM(WS-T2) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   Dates: " FUNCTION TRIM(WS-T3) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   Description: " FUNCTION TRIM(WS-T4) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-PERFORM
-           EXIT.
-
-       DISPLAY-EDUCATION.
-           IF WS-EDUS-STR = SPACES
-               MOVE SPACES TO WS-MSG
-               STRING "Education: None" INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE SPACES TO WS-MSG
-           STRING "Education:" INTO WS-MSG END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE 1 TO WS-J
-           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EDUS-STR))
-               INITIALIZE WS-ENTRY
-               UNSTRING WS-EDUS-STR DELIMITED BY "^"
-                   INTO WS-ENTRY
-                   WITH POINTER WS-J
-               END-UNSTRING
-
-               INITIALIZE WS-T1 WS-T2 WS-T3
-               UNSTRING WS-ENTRY DELIMITED BY "~"
-                   INTO WS-T1 WS-T2 WS-T3
-               END-UNSTRING
-
-               MOVE SPACES TO WS-MSG
-               STRING "   Degree: " FUNCTION TRIM(WS-T1) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   University: " FUNCTION TRIM(WS-T2) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   Years: " FUNCTION TRIM(WS-T3) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-PERFORM
-           EXIT.
-
-       DESERIALIZE-EXPERIENCE.
-           MOVE 0 TO WS-EXP-COUNT
-           MOVE WS-PROF-EXPERIENCES(WS-PROFILE-IDX) TO WS-EXPS-STR
-           IF WS-EXPS-STR = SPACES
-               EXIT PARAGRAPH
-           END-IF
-           MOVE 1 TO WS-J
-           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EXPS-STR))
-               ADD 1 TO WS-EXP-COUNT
-               INITIALIZE WS-ENTRY
-               UNSTRING WS-EXPS-STR DELIMITED BY "^"
-                   INTO WS-ENTRY
-                   WITH POINTER WS-J
-               END-UNSTRING
-               INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
-               UNSTRING WS-ENTRY DELIMITED BY "~"
-                   INTO WS-T1 WS-T2 WS-T3 WS-T4
-               END-UNSTRING
-               MOVE WS-T1 TO WS-EXP-TITLE(WS-EXP-COUNT)
-               MOVE WS-T2 TO WS-EXP-COMPANY(WS-EXP-COUNT)
-               MOVE WS-T3 TO WS-EXP-DATES(WS-EXP-COUNT)
-               MOVE WS-T4 TO WS-EXP-DESC(WS-EXP-COUNT)
-           END-PERFORM
-           EXIT.
-
-       DESERIALIZE-EDUCATION.
-           MOVE 0 TO WS-EDU-COUNT
-           MOVE WS-PROF-EDUCATIONS(WS-PROFILE-IDX) TO WS-EDUS-STR
-           IF WS-EDUS-STR = SPACES
-               EXIT PARAGRAPH
-           END-IF
-           MOVE 1 TO WS-J
-           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EDUS-STR))
-               ADD 1 TO WS-EDU-COUNT
-               INITIALIZE WS-ENTRY
-               UNSTRING WS-EDUS-STR DELIMITED BY "^"
-                   INTO WS-ENTRY
-                   WITH POINTER WS-J
-               END-UNSTRING
-               INITIALIZE WS-T1 WS-T2 WS-T3
-               UNSTRING WS-ENTRY DELIMITED BY "~"
-                   INTO WS-T1 WS-T2 WS-T3
-               END-UNSTRING
-               MOVE WS-T1 TO WS-EDU-DEGREE(WS-EDU-COUNT)
-               MOVE WS-T2 TO WS-EDU-SCHOOL(WS-EDU-COUNT)
-               MOVE WS-T3 TO WS-EDU-YEARS(WS-EDU-COUNT)
-           END-PERFORM
-           EXIT.
-
-       PROFILE-SECTION.
-       CREATE-OR-EDIT-PROFILE.
-           IF FUNCTION TRIM(WS-CURRENT-USERNAME) = SPACES
-             MOVE "Internal error: no logged-in user." TO WS-MSG
-             PERFORM DISPLAY-AND-LOG
-             EXIT PARAGRAPH
-           END-IF
-
-           MOVE MSG-EDIT-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           PERFORM UNTIL FUNCTION TRIM(WS-PROF-FIRST-IN) NOT = SPACES
-               MOVE MSG-ENTER-FIRST TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-PROF-FIRST-IN
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-               IF FUNCTION TRIM(WS-PROF-FIRST-IN) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-PROF-LAST-IN) NOT = SPACES
-               MOVE MSG-ENTER-LAST TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-PROF-LAST-IN
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-               IF FUNCTION TRIM(WS-PROF-LAST-IN) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-PROF-UNIV-IN) NOT = SPACES
-               MOVE MSG-ENTER-UNIV TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-PROF-UNIV-IN
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-               IF FUNCTION TRIM(WS-PROF-UNIV-IN) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-PROF-MAJOR-IN) NOT = SPACES
-               MOVE MSG-ENTER-MAJOR TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-PROF-MAJOR-IN
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-               IF FUNCTION TRIM(WS-PROF-MAJOR-IN) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           SET YEAR-INVALID TO TRUE
-           PERFORM UNTIL YEAR-VALID OR EOF-IN
-               MOVE MSG-ENTER-GYEAR2 TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-PROF-GYEAR-IN
-               IF EOF-IN
-                   EXIT PARAGRAPH
-               END-IF
-               PERFORM VALIDATE-GRAD-YEAR
-               IF YEAR-INVALID
-                   MOVE MSG-YEAR-INVALID TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           MOVE MSG-ABOUT-ME TO WS-MSG PERFORM DISPLAY-AND-LOG
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-PROF-ABOUT-IN
-
-           PERFORM ADD-EXPERIENCE
-           PERFORM ADD-EDUCATION
-
-           PERFORM SERIALIZE-EXPERIENCE
-           PERFORM SERIALIZE-EDUCATION
-
-           PERFORM FIND-PROFILE-BY-USERNAME
-           IF PROFILE-FOUND
-             MOVE FUNCTION TRIM(WS-PROF-FIRST-IN) TO WS-PROF-FIRST(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-LAST-IN)  TO WS-PROF-LAST(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-UNIV-IN)  TO WS-PROF-UNIV(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-MAJOR-IN) TO WS-PROF-MAJOR(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN) TO WS-PROF-GYEAR(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-ABOUT-IN) TO WS-PROF-ABOUT(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-EXPS-STR)      TO WS-PROF-EXPERIENCES(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-EDUS-STR)      TO WS-PROF-EDUCATIONS(WS-PROFILE-IDX)
-           ELSE
-             ADD 1 TO WS-PROFILES-COUNT
-             MOVE WS-PROFILES-COUNT TO WS-PROFILE-IDX
-             MOVE FUNCTION TRIM(WS-CURRENT-USERNAME) TO WS-PROF-USERNAME(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-FIRST-IN)    TO WS-PROF-FIRST(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-LAST-IN)     TO WS-PROF-LAST(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-UNIV-IN)     TO WS-PROF-UNIV(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-MAJOR-IN)    TO WS-PROF-MAJOR(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN)    TO WS-PROF-GYEAR(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-PROF-ABOUT-IN)    TO WS-PROF-ABOUT(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-EXPS-STR)         TO WS-PROF-EXPERIENCES(WS-PROFILE-IDX)
-             MOVE FUNCTION TRIM(WS-EDUS-STR)         TO WS-PROF-EDUCATIONS(WS-PROFILE-IDX)
-           END-IF
-
-           PERFORM SAVE-PROFILES
-           MOVE MSG-PROFILE-SAVED-OK TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       ADD-EXPERIENCE.
-           MOVE 0 TO WS-EXP-COUNT
-           MOVE SPACES TO WS-EXP-CHOICE
-           PERFORM UNTIL WS-EXP-COUNT >= 3 OR WS-EXP-CHOICE = "DONE" OR EOF-IN
-               MOVE MSG-ADD-EXP TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-EXP-CHOICE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-               IF WS-EXP-CHOICE = "DONE"
-                   EXIT PERFORM
-               ELSE
-                   ADD 1 TO WS-EXP-COUNT
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Experience #" WS-EXP-COUNT " - Title: " INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-TITLE-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE WS-TITLE-INPUT TO WS-EXP-TITLE(WS-EXP-COUNT)
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Experience #" WS-EXP-COUNT " - Company/Organization: "
-                          INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-COMPANY-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE WS-COMPANY-INPUT TO WS-EXP-COMPANY(WS-EXP-COUNT)
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Experience #" WS-EXP-COUNT " - Dates (e.g., Summer 2024): "
-                          INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-DATES-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE WS-DATES-INPUT TO WS-EXP-DATES(WS-EXP-COUNT)
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Experience #" WS-EXP-COUNT
-                          " - Description (max 100 chars, blank to skip): "
-                          INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-DESC-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   IF WS-DESC-INPUT NOT = SPACES
-                       MOVE WS-DESC-INPUT TO WS-EXP-DESC(WS-EXP-COUNT)
-                   END-IF
-               END-IF
-           END-PERFORM
-           EXIT.
-
-       ADD-EDUCATION.
-           MOVE 0 TO WS-EDU-COUNT
-           MOVE SPACES TO WS-EDU-CHOICE
-           PERFORM UNTIL WS-EDU-COUNT >= 3 OR WS-EDU-CHOICE = "DONE" OR EOF-IN
-               MOVE MSG-ADD-EDUCATION TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-EDU-CHOICE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-               IF WS-EDU-CHOICE = "DONE"
-                   EXIT PERFORM
-               ELSE
-                   ADD 1 TO WS-EDU-COUNT
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Education #" WS-EDU-COUNT " - Degree: " INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-DEGREE-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE WS-DEGREE-INPUT TO WS-EDU-DEGREE(WS-EDU-COUNT)
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Education #" WS-EDU-COUNT " - University/College: "
-                          INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-SCHOOL-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE WS-SCHOOL-INPUT TO WS-EDU-SCHOOL(WS-EDU-COUNT)
-
-                   MOVE SPACES TO WS-MSG
-                   STRING "Education #" WS-EDU-COUNT " - Years Attended (e.g., 2023-2025): "
-                          INTO WS-MSG
-                   END-STRING
-                   PERFORM DISPLAY-AND-LOG
-                   PERFORM READ-NEXT-LINE
-                   MOVE WS-LINE TO WS-YEARS-INPUT
-                   IF EOF-IN
-                       EXIT PERFORM
-                   END-IF
-                   MOVE WS-YEARS-INPUT TO WS-EDU-YEARS(WS-EDU-COUNT)
-               END-IF
-           END-PERFORM
-           EXIT.
-
-       VIEW-MY-PROFILE.
-           PERFORM FIND-PROFILE-BY-USERNAME
-           IF PROFILE-FOUND
-             MOVE FUNCTION TRIM(WS-PROF-FIRST(WS-PROFILE-IDX))    TO WS-PROF-FIRST-IN
-             MOVE FUNCTION TRIM(WS-PROF-LAST(WS-PROFILE-IDX))     TO WS-PROF-LAST-IN
-             MOVE FUNCTION TRIM(WS-PROF-UNIV(WS-PROFILE-IDX))     TO WS-PROF-UNIV-IN
-             MOVE FUNCTION TRIM(WS-PROF-MAJOR(WS-PROFILE-IDX))    TO WS-PROF-MAJOR-IN
-             MOVE FUNCTION TRIM(WS-PROF-GYEAR(WS-PROFILE-IDX))    TO WS-PROF-GYEAR-IN
-             MOVE FUNCTION TRIM(WS-PROF-ABOUT(WS-PROFILE-IDX))    TO WS-PROF-ABOUT-IN
-             MOVE FUNCTION TRIM(WS-PROF-EXPERIENCES(WS-PROFILE-IDX)) TO WS-EXPS-STR
-             MOVE FUNCTION TRIM(WS-PROF-EDUCATIONS(WS-PROFILE-IDX))  TO WS-EDUS-STR
-           ELSE
-               MOVE MSG-PROFILE-NOT-FOUND TO WS-MSG PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE MSG-VIEW-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Name: "                         DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PROF-FIRST-IN)  DELIMITED BY SIZE
-                  " "                              DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-PROF-LAST-IN)   DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "University: " FUNCTION TRIM(WS-PROF-UNIV-IN) INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Major: " FUNCTION TRIM(WS-PROF-MAJOR-IN) INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Graduation Year: " FUNCTION TRIM(WS-PROF-GYEAR-IN) INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           IF FUNCTION TRIM(WS-PROF-ABOUT-IN) NOT = SPACES
-               MOVE SPACES TO WS-MSG
-               STRING "About Me: " FUNCTION TRIM(WS-PROF-ABOUT-IN) INTO WS-MSG
-               END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           PERFORM DISPLAY-EXPERIENCES
-           PERFORM DISPLAY-EDUCATION
-           MOVE MSG-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       REQUESTS-SECTION.
-       VIEW-PENDING-REQUESTS-FILE.
-           MOVE MSG-PENDING-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-           OPEN INPUT REQUEST-FILE
-           IF WS-REQ-STATUS = "00"
-              SET NOT-EOF-REQ TO TRUE
-              MOVE 0 TO WS-I
-              PERFORM UNTIL EOF-REQ
-                 READ REQUEST-FILE
-                   AT END SET EOF-REQ TO TRUE
-                   NOT AT END PERFORM CHECK-PENDING-REQUEST
-                   AT END SET EOF-REQ TO TRUE
-                   NOT AT END PERFORM CHECK-PENDING-REQUEST
-                 END-READ
-              END-PERFORM
-              CLOSE REQUEST-FILE
-              IF WS-I = 0
-                 MOVE MSG-NO-PENDING-REQUESTS TO WS-MSG PERFORM DISPLAY-AND-LOG
-              END-IF
-           ELSE
-              MOVE MSG-NO-PENDING-REQUESTS TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-IF
-           MOVE "-----------------------------------" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       CHECK-PENDING-REQUEST.
-           MOVE SPACES TO WS-REQ-SENDER WS-REQ-RECEIVER WS-REQ-STATUS-VALUE
-           UNSTRING REQUEST-REC DELIMITED BY '|'
-               INTO WS-REQ-SENDER
-                    WS-REQ-RECEIVER
-                    WS-REQ-STATUS-VALUE
-           END-UNSTRING
-           IF FUNCTION TRIM(WS-REQ-RECEIVER) = FUNCTION TRIM(WS-CURRENT-USERNAME)
-              AND FUNCTION TRIM(WS-REQ-STATUS-VALUE) = "PENDING"
-              ADD 1 TO WS-I
-              PERFORM FIND-SENDER-NAME
-              MOVE SPACES TO WS-MSG
-              STRING
-                 "Connection request from " DELIMITED BY SIZE
-                 FUNCTION TRIM(WS-T1)       DELIMITED BY SIZE
-                 "."                        DELIMITED BY SIZE
-                 "."                        DELIMITED BY SIZE
-                 INTO WS-MSG
-              END-STRING
-              PERFORM DISPLAY-AND-LOG
-           END-IF
-           EXIT.
-
-       FIND-SENDER-NAME.
-           MOVE SPACES TO WS-T1
-           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PROFILES-COUNT
-               IF FUNCTION TRIM(WS-PROF-USERNAME(WS-J)) =
-                  FUNCTION TRIM(WS-REQ-SENDER)
-                   STRING
-                       FUNCTION TRIM(WS-PROF-FIRST(WS-J)) DELIMITED BY SIZE
-                       " "                                DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-PROF-LAST(WS-J))  DELIMITED BY SIZE
-                       INTO WS-T1
-                   END-STRING
-                   EXIT PERFORM
-               END-IF
-           END-PERFORM
-           IF WS-T1 = SPACES
-               MOVE FUNCTION TRIM(WS-REQ-SENDER) TO WS-T1
-           END-IF
-           EXIT.
-
-       REQUEST-MENU.
-           MOVE MSG-REQUEST-MENU-1 TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-REQUEST-MENU-2 TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE MSG-ENTER-CHOICE   TO WS-MSG PERFORM DISPLAY-AND-LOG
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-REQUEST-CHOICE
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-           EVALUATE WS-REQUEST-CHOICE
-               WHEN '1'
-                   *> Placeholder for future SEND-REQUEST
-                   EXIT PARAGRAPH
-               WHEN '2'
-                   EXIT PARAGRAPH
-               WHEN OTHER
-                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-EVALUATE
-           EXIT.
-
-       SAVE-REQUEST.
-           MOVE WS-PROF-USERNAME(WS-SEARCH-RESULT-IDX) TO WS-REQ-RECEIVER
-           MOVE WS-CURRENT-USERNAME                      TO WS-REQ-SENDER
-           MOVE "PENDING"                                TO WS-REQ-STATUS-VALUE
-           MOVE WS-CURRENT-USERNAME                      TO WS-REQ-SENDER
-           MOVE "PENDING"                                TO WS-REQ-STATUS-VALUE
-
-           OPEN EXTEND REQUEST-FILE
-           IF WS-REQ-STATUS = "00"
-               MOVE SPACES TO REQUEST-REC
-               STRING
-                   FUNCTION TRIM(WS-REQ-SENDER)   DELIMITED BY SIZE
-                   "|"                            DELIMITED BY SIZE
-                   "|"                            DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-REQ-RECEIVER) DELIMITED BY SIZE
-                   "|"                            DELIMITED BY SIZE
-                   "|"                            DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-REQ-STATUS-VALUE) DELIMITED BY SIZE
-                   INTO REQUEST-REC
-               END-STRING
-               WRITE REQUEST-REC
-               CLOSE REQUEST-FILE
-           ELSE
-               IF WS-REQ-STATUS NOT = "05"
-                   CLOSE REQUEST-FILE
-               END-IF
-               MOVE "Error: Unable to save connection request." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-           EXIT.
-
-       JOBS-SECTION.
-       JOBS-MENU.
-           PERFORM UNTIL WS-JOB-CHOICE = '4' OR EOF-IN
-               MOVE MSG-JOBS-HEADER   TO WS-MSG PERFORM DISPLAY-AND-LOG
-               *>MOVE MSG-JOBS-POST     TO WS-MSG PERFORM DISPLAY-AND-LOG
-               *>MOVE MSG-JOBS-BROWSE   TO WS-MSG PERFORM DISPLAY-AND-LOG
-               *>MOVE MSG-JOBS-VIEW-APPS TO WS-MSG PERFORM DISPLAY-AND-LOG
-               *>MOVE MSG-JOBS-BACK     TO WS-MSG PERFORM DISPLAY-AND-LOG
-               *>MOVE MSG-ENTER-CHOICE  TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   " FUNCTION TRIM(MSG-JOBS-POST) INTO WS-MSG END-STRING
-               STRING "   " FUNCTION TRIM(MSG-JOBS-POST) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   " FUNCTION TRIM(MSG-JOBS-BROWSE) INTO WS-MSG END-STRING
-               STRING "   " FUNCTION TRIM(MSG-JOBS-BROWSE) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   " FUNCTION TRIM(MSG-JOBS-VIEW-APPS) INTO WS-MSG END-STRING
-               STRING "   " FUNCTION TRIM(MSG-JOBS-VIEW-APPS) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE SPACES TO WS-MSG
-               STRING "   " FUNCTION TRIM(MSG-JOBS-BACK) INTO WS-MSG END-STRING
-               STRING "   " FUNCTION TRIM(MSG-JOBS-BACK) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE MSG-ENTER-CHOICE  TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-JOB-CHOICE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-
-               EVALUATE WS-JOB-CHOICE
-                   WHEN '1'  PERFORM POST-NEW-JOB
-                   WHEN '2'  PERFORM BROWSE-JOBS
-                   WHEN '3'  PERFORM VIEW-MY-APPLICATIONS
-                   WHEN '4'  EXIT PERFORM
-                   WHEN OTHER
-                       MOVE MSG-INVALID-CHOICE TO WS-MSG
-                       PERFORM DISPLAY-AND-LOG
-               END-EVALUATE
-           END-PERFORM
-           MOVE SPACES TO WS-JOB-CHOICE
-           EXIT.
-
-       *> ===============================================================
-       *> JOBS BROWSE / DETAILS / APPLY
-       *> ===============================================================
-       BROWSE-JOBS.
-           IF WS-JOBS-COUNT = 0
-               MOVE MSG-NO-JOBS        TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           PERFORM UNTIL EOF-IN
-               PERFORM DISPLAY-JOB-LIST
-
-               MOVE "-----------------------------" TO WS-MSG PERFORM DISPLAY-AND-LOG
-               MOVE MSG-ENTER-JOB TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-
-               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SEL-NUM
-               IF WS-SEL-NUM = 0
-                   EXIT PERFORM
-               ELSE
-                   IF WS-SEL-NUM < 1 OR WS-SEL-NUM > WS-JOBS-COUNT
-                       MOVE MSG-INVALID-JOB TO WS-MSG PERFORM DISPLAY-AND-LOG
-                   ELSE
-                       MOVE WS-SEL-NUM TO WS-I
-                       PERFORM DISPLAY-JOB-DETAILS
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       DISPLAY-JOB-DETAILS.
-           MOVE MSG-JOB-DETAILS-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Title: " FUNCTION TRIM(WS-JOB-TITLE(WS-I)) INTO WS-MSG END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Employer: " FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I)) INTO WS-MSG END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Location: " FUNCTION TRIM(WS-JOB-LOCATION(WS-I)) INTO WS-MSG END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-           STRING "Description: " FUNCTION TRIM(WS-JOB-DESC(WS-I)) INTO WS-MSG END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE FUNCTION TRIM(WS-JOB-SALARY(WS-I)) TO WS-SALARY-TRIM
-           IF WS-SALARY-TRIM NOT = SPACES AND WS-SALARY-TRIM NOT = "NONE"
-               MOVE SPACES TO WS-MSG
-               STRING "Salary: " FUNCTION TRIM(WS-SALARY-TRIM) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           IF TEST-MODE-ON
-               MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE SPACES TO WS-MSG
-           MOVE MSG-JOB-DETAILS-DIVIDER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           *>MOVE MSG-APPLY-OPT    TO WS-MSG PERFORM DISPLAY-AND-LOG
-           *>MOVE MSG-BACK-OPT     TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           MOVE SPACES TO WS-MSG
-               STRING "   " FUNCTION TRIM(MSG-APPLY-OPT) INTO WS-MSG END-STRING
-               STRING "   " FUNCTION TRIM(MSG-APPLY-OPT) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-           MOVE SPACES TO WS-MSG
-               STRING "   " FUNCTION TRIM(MSG-BACK-OPT) INTO WS-MSG END-STRING
-               STRING "   " FUNCTION TRIM(MSG-BACK-OPT) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-
-           MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           PERFORM READ-NEXT-LINE
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-
-           EVALUATE WS-LINE
-               WHEN "1"  PERFORM APPLY-FOR-JOB
-               WHEN "2"  CONTINUE
-               WHEN OTHER
-                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-EVALUATE
-
-           *>MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       APPLY-FOR-JOB.
-           PERFORM CHECK-ALREADY-APPLIED
-           IF MATCH-FOUND
-               MOVE MSG-APPLY-DUPLICATE TO WS-MSG PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           IF WS-APPLICATIONS-COUNT >= WS-APPLICATIONS-MAX
-               MOVE "Error: applications storage full." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           ADD 1 TO WS-APPLICATIONS-COUNT
-           MOVE WS-JOB-ID(WS-I)        TO WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
-           MOVE WS-CURRENT-USERNAME    TO WS-APP-USER(WS-APPLICATIONS-COUNT)
-           MOVE WS-JOB-ID(WS-I)        TO WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
-           MOVE WS-CURRENT-USERNAME    TO WS-APP-USER(WS-APPLICATIONS-COUNT)
-
-           IF TEST-MODE-OFF
-               PERFORM SAVE-APPLICATION-REC
-           END-IF
-
-           MOVE SPACES TO WS-MSG
-           STRING MSG-APPLY-SUCCESS            DELIMITED BY ' '
-                  " "                          DELIMITED BY SIZE
-           STRING MSG-APPLY-SUCCESS            DELIMITED BY ' '
-                  " "                          DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-JOB-TITLE(WS-I))
-                  " at "                       DELIMITED BY SIZE
-                  " at "                       DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))
-                  " has been submitted."        DELIMITED BY SIZE
-                  " has been submitted."        DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           EXIT.
-
-       POST-NEW-JOB.
-           MOVE MSG-POST-JOB-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           INITIALIZE WS-NEW-JOB-ID
-                      WS-NEW-JOB-TITLE WS-NEW-JOB-DESC
-                      WS-NEW-JOB-EMPLOYER WS-NEW-JOB-LOCATION
-                      WS-NEW-JOB-SALARY
-
-           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-TITLE) NOT = SPACES
-               MOVE MSG-POST-JOB-TITLE TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-JOB-TITLE
-               IF EOF-IN EXIT PARAGRAPH END-IF
-               IF FUNCTION TRIM(WS-NEW-JOB-TITLE) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-DESC) NOT = SPACES
-               MOVE MSG-POST-JOB-DESC TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-JOB-DESC
-               IF EOF-IN EXIT PARAGRAPH END-IF
-               IF FUNCTION TRIM(WS-NEW-JOB-DESC) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-EMPLOYER) NOT = SPACES
-               MOVE MSG-POST-JOB-EMPLOYER TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-JOB-EMPLOYER
-               IF EOF-IN EXIT PARAGRAPH END-IF
-               IF FUNCTION TRIM(WS-NEW-JOB-EMPLOYER) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-LOCATION) NOT = SPACES
-               MOVE MSG-POST-JOB-LOCATION TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-JOB-LOCATION
-               IF EOF-IN EXIT PARAGRAPH END-IF
-               IF FUNCTION TRIM(WS-NEW-JOB-LOCATION) = SPACES
-                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-SALARY) NOT = SPACES
-               MOVE MSG-POST-JOB-SALARY TO WS-MSG PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-NEW-JOB-SALARY
-               IF EOF-IN EXIT PARAGRAPH END-IF
-               IF FUNCTION TRIM(WS-NEW-JOB-SALARY) = SPACES
-                   MOVE "Enter 'NONE' to skip this field."
-                       TO WS-MSG PERFORM DISPLAY-AND-LOG
-               END-IF
-           END-PERFORM
-
-           ADD 1 TO WS-JOBS-COUNT
-           ADD 1 TO WS-JOBS-HIGHEST-ID
-           MOVE WS-JOBS-HIGHEST-ID  TO WS-NEW-JOB-ID
-           MOVE WS-JOBS-HIGHEST-ID  TO WS-NEW-JOB-ID
-           MOVE WS-NEW-JOB-ID       TO WS-JOB-ID(WS-JOBS-COUNT)
-           MOVE WS-CURRENT-USERNAME TO WS-JOB-POSTER-USER(WS-JOBS-COUNT)
-           MOVE WS-NEW-JOB-TITLE    TO WS-JOB-TITLE(WS-JOBS-COUNT)
-           MOVE WS-NEW-JOB-DESC     TO WS-JOB-DESC(WS-JOBS-COUNT)
-           MOVE WS-NEW-JOB-EMPLOYER TO WS-JOB-EMPLOYER(WS-JOBS-COUNT)
-           MOVE WS-NEW-JOB-LOCATION TO WS-JOB-LOCATION(WS-JOBS-COUNT)
-           MOVE WS-NEW-JOB-SALARY   TO WS-JOB-SALARY(WS-JOBS-COUNT)
-
-           PERFORM SAVE-JOBS
-
-           MOVE WS-NEW-JOB-ID TO WS-JOB-ID-DISPLAY
-           MOVE SPACES TO WS-JOB-ID-TEXT
-           MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
-           MOVE SPACES TO WS-MSG
-           STRING
-               FUNCTION TRIM(MSG-POST-SUCCESS) DELIMITED BY SIZE
-               " (ID: "                       DELIMITED BY SIZE
-               FUNCTION TRIM(WS-JOB-ID-TEXT)   DELIMITED BY SIZE
-               ")"                             DELIMITED BY SIZE
-               " (ID: "                       DELIMITED BY SIZE
-               FUNCTION TRIM(WS-JOB-ID-TEXT)   DELIMITED BY SIZE
-               ")"                             DELIMITED BY SIZE
-               INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-           MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       JOBS-IO-SECTION.
-       INIT-LOAD-JOBS.
-           SET JOBS-IO-OK TO TRUE
-           MOVE 0 TO WS-JOBS-COUNT
-           MOVE 0 TO WS-JOBS-HIGHEST-ID
-           OPEN INPUT JOBS-FILE
-           EVALUATE WS-JOBS-FILE-STATUS
-               WHEN "00"
-                   SET NOT-EOF-JOBS TO TRUE
-                   PERFORM UNTIL EOF-JOBS
-                       READ JOBS-FILE
-                           AT END SET EOF-JOBS TO TRUE
-                           NOT AT END PERFORM PARSE-JOB-REC
-                       END-READ
-                       IF WS-JOBS-FILE-STATUS NOT = "00"
-                          AND WS-JOBS-FILE-STATUS NOT = "10"
-                           SET JOBS-IO-ERROR TO TRUE
-                           MOVE "reading jobs file" TO WS-JOBS-ERR-CONTEXT
-                           PERFORM REPORT-JOBS-FILE-ERROR
-                           SET EOF-JOBS TO TRUE
-                       END-IF
-                   END-PERFORM
-                   CLOSE JOBS-FILE
-                   IF WS-JOBS-FILE-STATUS NOT = "00"
-                       SET JOBS-IO-ERROR TO TRUE
-                       MOVE "closing jobs file after load" TO WS-JOBS-ERR-CONTEXT
-                       PERFORM REPORT-JOBS-FILE-ERROR
-                   END-IF
-               WHEN "05"  CONTINUE
-               WHEN "35"  CONTINUE
-               WHEN OTHER
-                   SET JOBS-IO-ERROR TO TRUE
-                   MOVE "opening jobs file for load" TO WS-JOBS-ERR-CONTEXT
-                   PERFORM REPORT-JOBS-FILE-ERROR
-           END-EVALUATE
-           EXIT.
-
-       PARSE-JOB-REC.
-           *> Format: id|poster|title|desc|employer|location|salary
-           IF WS-JOBS-COUNT < WS-JOBS-MAX
-               ADD 1 TO WS-JOBS-COUNT
-               MOVE 0 TO WS-JOB-DELIM-COUNT
-               INSPECT JOB-REC TALLYING WS-JOB-DELIM-COUNT FOR ALL "|"
-               MOVE SPACES TO WS-JOB-ID-TEXT
-               IF WS-JOB-DELIM-COUNT >= 6
-                   UNSTRING JOB-REC DELIMITED BY '|'
-                       INTO WS-JOB-ID-TEXT
-                            WS-JOB-POSTER-USER(WS-JOBS-COUNT)
-                            WS-JOB-TITLE(WS-JOBS-COUNT)
-                            WS-JOB-DESC(WS-JOBS-COUNT)
-                            WS-JOB-EMPLOYER(WS-JOBS-COUNT)
-                            WS-JOB-LOCATION(WS-JOBS-COUNT)
-                            WS-JOB-SALARY(WS-JOBS-COUNT)
-                   END-UNSTRING
-                   IF FUNCTION TRIM(WS-JOB-ID-TEXT) = SPACES
-                       ADD 1 TO WS-JOBS-HIGHEST-ID
-                       MOVE WS-JOBS-HIGHEST-ID TO WS-JOB-ID(WS-JOBS-COUNT)
-                   ELSE
-                       MOVE FUNCTION NUMVAL(WS-JOB-ID-TEXT)
-                            TO WS-JOB-ID(WS-JOBS-COUNT)
-                            TO WS-JOB-ID(WS-JOBS-COUNT)
-                       IF WS-JOB-ID(WS-JOBS-COUNT) > WS-JOBS-HIGHEST-ID
-                           MOVE WS-JOB-ID(WS-JOBS-COUNT) TO WS-JOBS-HIGHEST-ID
-                       END-IF
-                   END-IF
-               ELSE
-                   UNSTRING JOB-REC DELIMITED BY '|'
-                       INTO WS-JOB-POSTER-USER(WS-JOBS-COUNT)
-                            WS-JOB-TITLE(WS-JOBS-COUNT)
-                            WS-JOB-DESC(WS-JOBS-COUNT)
-                            WS-JOB-EMPLOYER(WS-JOBS-COUNT)
-                            WS-JOB-LOCATION(WS-JOBS-COUNT)
-                            WS-JOB-SALARY(WS-JOBS-COUNT)
-                   END-UNSTRING
-                   ADD 1 TO WS-JOBS-HIGHEST-ID
-                   MOVE WS-JOBS-HIGHEST-ID TO WS-JOB-ID(WS-JOBS-COUNT)
-               END-IF
-           END-IF
-           EXIT.
-
-       SAVE-JOBS.
-           SET JOBS-IO-OK TO TRUE
-           OPEN OUTPUT JOBS-FILE
-           IF WS-JOBS-FILE-STATUS = "00"
-               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
-                   MOVE SPACES TO JOB-REC
-                   MOVE WS-JOB-ID(WS-I) TO WS-JOB-ID-DISPLAY
-                   MOVE SPACES           TO WS-JOB-ID-TEXT
-                   MOVE SPACES           TO WS-JOB-ID-TEXT
-                   MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
-                   STRING
-                       FUNCTION TRIM(WS-JOB-ID-TEXT)           DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-ID-TEXT)           DELIMITED BY SIZE
-                       "|"                                     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-POSTER-USER(WS-I)) DELIMITED BY SIZE
-                       "|"                                     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-TITLE(WS-I))       DELIMITED BY SIZE
-                       "|"                                     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-DESC(WS-I))        DELIMITED BY SIZE
-                       "|"                                     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))    DELIMITED BY SIZE
-                       "|"                                     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-LOCATION(WS-I))    DELIMITED BY SIZE
-                       "|"                                     DELIMITED BY SIZE
-                       FUNCTION TRIM(WS-JOB-SALARY(WS-I))      DELIMITED BY SIZE
-                       INTO JOB-REC
-                   END-STRING
-                   WRITE JOB-REC
-                   IF WS-JOBS-FILE-STATUS NOT = "00"
-                       SET JOBS-IO-ERROR TO TRUE
-                       MOVE "writing jobs file" TO WS-JOBS-ERR-CONTEXT
-                       PERFORM REPORT-JOBS-FILE-ERROR
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-               CLOSE JOBS-FILE
-               IF WS-JOBS-FILE-STATUS NOT = "00"
-                   SET JOBS-IO-ERROR TO TRUE
-                   MOVE "closing jobs file after save" TO WS-JOBS-ERR-CONTEXT
-                   PERFORM REPORT-JOBS-FILE-ERROR
-               END-IF
-           ELSE
-               SET JOBS-IO-ERROR TO TRUE
-               MOVE "opening jobs file for save" TO WS-JOBS-ERR-CONTEXT
-               PERFORM REPORT-JOBS-FILE-ERROR
-           END-IF
-           EXIT.
-
-       REPORT-JOBS-FILE-ERROR.
-           MOVE SPACES TO WS-MSG
-           STRING
-               "Error: "                          DELIMITED BY SIZE
-               FUNCTION TRIM(WS-JOBS-ERR-CONTEXT) DELIMITED BY SIZE
-               " (status "                        DELIMITED BY SIZE
-               WS-JOBS-FILE-STATUS                DELIMITED BY SIZE
-               " (status "                        DELIMITED BY SIZE
-               WS-JOBS-FILE-STATUS                DELIMITED BY SIZE
-               ")."                                DELIMITED BY SIZE
-               INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       DISPLAY-JOB-LIST.
-           MOVE MSG-JOBS-LIST-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
-               MOVE WS-I TO WS-IDX-DISPLAY
-               MOVE SPACES TO WS-MSG
-               STRING
-                   "   "                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-TITLE(WS-I))      DELIMITED BY SIZE
-                   " at "                                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))   DELIMITED BY SIZE
-                   "   "                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-TITLE(WS-I))      DELIMITED BY SIZE
-                   " at "                                 DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))   DELIMITED BY SIZE
-                   " ("                                  DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-LOCATION(WS-I))   DELIMITED BY SIZE
-                   ")"                                    DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-JOB-LOCATION(WS-I))   DELIMITED BY SIZE
-                   ")"                                    DELIMITED BY SIZE
-                   INTO WS-MSG
-               END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-PERFORM
-           EXIT.
-
-       VIEW-MY-APPLICATIONS.
-           MOVE MSG-APPS-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
-           MOVE SPACES TO WS-MSG
-           STRING MSG-APPS-USER-SUMMARY        DELIMITED BY ' '
-                  " "                          DELIMITED BY SIZE
-           STRING MSG-APPS-USER-SUMMARY        DELIMITED BY ' '
-                  " "                          DELIMITED BY SIZE
-                  FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
-                  INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE MSG-APPS-SEP-TOP TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           MOVE 0 TO WS-TMP-COUNT
-
-           *> Loop through all applications
-           PERFORM VARYING APP-IDX FROM WS-APPLICATIONS-COUNT BY -1 UNTIL APP-IDX < 1
-               *> Check if the application belongs to the current user
-               IF FUNCTION TRIM(WS-APP-USER(APP-IDX)) = FUNCTION TRIM(WS-CURRENT-USERNAME)
-                   *> Found an application. Now find the job details.
-                   SET MATCH-NOT-FOUND TO TRUE
-                   PERFORM VARYING JOB-IDX FROM 1 BY 1
-                       UNTIL JOB-IDX > WS-JOBS-COUNT OR MATCH-FOUND
-                       IF WS-JOB-ID(JOB-IDX) = WS-APP-JOB-ID(APP-IDX)
-                           SET MATCH-FOUND TO TRUE
-
-                           *> Display separator if this is not the first job found
-                           IF WS-TMP-COUNT > 0
-                               MOVE MSG-APPS-SEP-ITEM TO WS-MSG
-                               PERFORM DISPLAY-AND-LOG
-                           END-IF
-                           ADD 1 TO WS-TMP-COUNT
-
-                           *> Display Job Details
-                           MOVE SPACES TO WS-MSG
-                           STRING "Job Title: " FUNCTION TRIM(WS-JOB-TITLE(JOB-IDX))
-                                  INTO WS-MSG END-STRING
-                           PERFORM DISPLAY-AND-LOG
-
-                           MOVE SPACES TO WS-MSG
-                           STRING "Employer: " FUNCTION TRIM(WS-JOB-EMPLOYER(JOB-IDX))
-                                  INTO WS-MSG END-STRING
-                           PERFORM DISPLAY-AND-LOG
-
-                           MOVE SPACES TO WS-MSG
-                           STRING "Location: " FUNCTION TRIM(WS-JOB-LOCATION(JOB-IDX))
-                                  INTO WS-MSG END-STRING
-                           PERFORM DISPLAY-AND-LOG
-                       END-IF
-                   END-PERFORM
-               END-IF
-           END-PERFORM
-
-           MOVE MSG-APPS-SEP-FOOTER TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           *> Display total count and final separator
-           IF WS-TMP-COUNT = 0
-               MOVE MSG-NO-APPS-FOUND TO WS-MSG PERFORM DISPLAY-AND-LOG
-           ELSE
-               MOVE SPACES TO WS-MSG
-               MOVE WS-TMP-COUNT TO WS-IDX-DISPLAY
-               STRING MSG-APPS-TOTAL FUNCTION TRIM(WS-IDX-DISPLAY) INTO WS-MSG END-STRING
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           MOVE MSG-APPS-SEP-FOOTER TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       *> ===============================================================
-       *> UNIT TESTS: enter "TEST-JOBS" at main menu
-       *> ===============================================================
-       UNIT-TESTS-JOBS.
-           MOVE "=== RUN UNIT TESTS: JOBS ===" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           SET TEST-MODE-ON TO TRUE
-
-           MOVE WS-JOBS-COUNT TO SAVE-JOBS-COUNT
-           MOVE 0 TO WS-JOBS-COUNT
-           PERFORM BROWSE-JOBS
-           MOVE "TEST 1 (empty browse): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           IF SAVE-JOBS-COUNT = 0
-               ADD 1 TO WS-JOBS-COUNT
-               MOVE 1           TO WS-JOB-ID(WS-JOBS-COUNT)
-               MOVE 1           TO WS-JOB-ID(WS-JOBS-COUNT)
-               MOVE "Test Title" TO WS-JOB-TITLE(WS-JOBS-COUNT)
-               MOVE "Test Desc"  TO WS-JOB-DESC(WS-JOBS-COUNT)
-               MOVE "TestCo"    TO WS-JOB-EMPLOYER(WS-JOBS-COUNT)
-               MOVE "TestCo"    TO WS-JOB-EMPLOYER(WS-JOBS-COUNT)
-               MOVE "Tampa, FL"  TO WS-JOB-LOCATION(WS-JOBS-COUNT)
-               MOVE "NONE"      TO WS-JOB-SALARY(WS-JOBS-COUNT)
-               MOVE "NONE"      TO WS-JOB-SALARY(WS-JOBS-COUNT)
-           ELSE
-               MOVE SAVE-JOBS-COUNT TO WS-JOBS-COUNT
-           END-IF
-           MOVE 1 TO WS-I
-           PERFORM DISPLAY-JOB-DETAILS
-           MOVE "TEST 2 (details view): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
-
-           MOVE WS-APPLICATIONS-COUNT TO SAVE-APPS-COUNT
-           PERFORM APPLY-FOR-JOB
-           IF WS-APPLICATIONS-COUNT = SAVE-APPS-COUNT + 1
-               MOVE "TEST 3a (first apply): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           ELSE
-               MOVE "TEST 3a (first apply): FAIL" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           PERFORM APPLY-FOR-JOB
-           IF WS-APPLICATIONS-COUNT = SAVE-APPS-COUNT + 1
-               MOVE "TEST 3b (duplicate apply blocked): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           ELSE
-               MOVE "TEST 3b (duplicate apply blocked): FAIL" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           SET TEST-MODE-OFF TO TRUE
-           MOVE "=== UNIT TESTS DONE ===" TO WS-MSG PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-
-       MESSAGES-SECTION.
-       MESSAGE-MENU.
-           MOVE MSG-MESSAGES-HEADER TO WS-MSG
-           MOVE MSG-MESSAGES-HEADER TO WS-MSG
-           PERFORM DISPLAY-AND-LOG
-           PERFORM UNTIL WS-MESSAGE-CHOICE = '3' OR EOF-IN
-               MOVE MSG-MESSAGES-SEND TO WS-MSG
-               MOVE MSG-MESSAGES-SEND TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MESSAGES-VIEW TO WS-MSG
-               MOVE MSG-MESSAGES-VIEW TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               MOVE MSG-MESSAGES-BACK TO WS-MSG
-               MOVE MSG-MESSAGES-BACK TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-
-               MOVE MSG-ENTER-CHOICE TO WS-MSG
-
-               MOVE MSG-ENTER-CHOICE TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               PERFORM READ-NEXT-LINE
-               MOVE WS-LINE TO WS-MESSAGE-CHOICE
-               IF EOF-IN
-                   EXIT PERFORM
-               END-IF
-
-
-               EVALUATE WS-MESSAGE-CHOICE
-                   WHEN '1'
-                       PERFORM SEND-MESSAGE
-                   WHEN '2'
-                       PERFORM VIEW-MESSAGES
-                   WHEN '3'
-                       EXIT PERFORM
-                   WHEN OTHER
-                       MOVE MSG-INVALID-CHOICE TO WS-MSG
-                       MOVE MSG-INVALID-CHOICE TO WS-MSG
-                       PERFORM DISPLAY-AND-LOG
-               END-EVALUATE
-           END-PERFORM
-           MOVE SPACES TO WS-MESSAGE-CHOICE
-           EXIT.
-
-
-       SEND-MESSAGE.
-           MOVE MSG-ENTER-RECEIVER TO WS-MSG
-           PERFORM DISPLAY-AND-LOG
-
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-RECEIVER
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-
-           MOVE MSG-ENTER-CONTENT TO WS-MSG
-           PERFORM DISPLAY-AND-LOG
-
-           PERFORM READ-NEXT-LINE
-           MOVE WS-LINE TO WS-CONTENT
-           IF EOF-IN
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Validate receiver exists and is a connection
-           PERFORM VALIDATE-RECEIVER
-
-           IF MATCH-NOT-FOUND
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Validate message content (empty check)
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CONTENT))
-               TO WS-CONTENT-LENGTH
-
-           IF WS-CONTENT-LENGTH = 0
-               MOVE "Message cannot be empty. Please try again." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Validate message length (200 char max)
-           IF WS-CONTENT-LENGTH > 200
-               MOVE "Message exceeds 200 characters. Please try again." TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Save message to table
-           IF WS-MESSAGES-COUNT < WS-MESSAGES-MAX
-               ADD 1 TO WS-MESSAGES-COUNT
-               MOVE WS-CURRENT-USERNAME TO WS-MSG-SENDER-ENTRY(WS-MESSAGES-COUNT)
-               MOVE FUNCTION TRIM(WS-RECEIVER)
-                   TO WS-MSG-RECEIVER-ENTRY(WS-MESSAGES-COUNT)
-               MOVE FUNCTION TRIM(WS-CONTENT)
-                   TO WS-MSG-CONTENT-ENTRY(WS-MESSAGES-COUNT)
-           END-IF
-
-           *> Get current timestamp using built-in function CURRENT-DATE
-           *> This return a string in the format YYYYMMDDHHMMSSmmmmmm
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-T4  *> YYYYMMDD
-           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-T4(9:6)  *> HHMMSS
-           MOVE WS-T4 TO WS-MSG-TIMESTAMP-ENTRY(WS-MESSAGES-COUNT)
-
-           *> Get current timestamp using built-in function CURRENT-DATE
-           *> This return a string in the format YYYYMMDDHHMMSSmmmmmm
-           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-T4  *> YYYYMMDD
-           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-T4(9:6)  *> HHMMSS
-           MOVE WS-T4 TO WS-MSG-TIMESTAMP-ENTRY(WS-MESSAGES-COUNT)
-
-           *> Save to file
-           PERFORM SAVE-MESSAGES
-
-           *> Display success message
-           MOVE SPACES TO WS-MSG
-           STRING
-               MSG-SEND-SUCCESS-1         DELIMITED BY SIZE
-               MSG-SEND-SUCCESS-1         DELIMITED BY SIZE
-               FUNCTION TRIM(WS-RECEIVER)   DELIMITED BY SIZE
-               MSG-SEND-SUCCESS-2         DELIMITED BY SIZE
-               MSG-SEND-SUCCESS-2         DELIMITED BY SIZE
-               INTO WS-MSG
-           END-STRING
-           PERFORM DISPLAY-AND-LOG
-
-           MOVE MSG-MESSAGES-FOOTER TO WS-MSG
-           PERFORM DISPLAY-AND-LOG
-           EXIT.
-
-       VALIDATE-RECEIVER.
-           SET MATCH-NOT-FOUND TO TRUE
-
-           *> Step 1: Check if recipient exists in users table
-           PERFORM VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-USERS-COUNT OR MATCH-FOUND
-               IF FUNCTION TRIM(WS-TBL-USERNAME(WS-I)) =
-               IF FUNCTION TRIM(WS-TBL-USERNAME(WS-I)) =
-                  FUNCTION TRIM(WS-RECEIVER)
-                   SET MATCH-FOUND TO TRUE
-               END-IF
-           END-PERFORM
-
-           IF MATCH-NOT-FOUND
-               MOVE MSG-NOT-CONNECTED TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-               EXIT PARAGRAPH
-           END-IF
-
-           *> Step 2: Check if they are connected (status = 'A')
-           SET MATCH-NOT-FOUND TO TRUE
-           PERFORM VARYING WS-I FROM 1 BY 1
-                   UNTIL WS-I > WS-CONNECTIONS-COUNT OR MATCH-FOUND
-               IF WS-CONN-STATUS(WS-I) = 'A'
-                   IF (WS-CONN-SENDER(WS-I) = WS-CURRENT-USERNAME AND
-                       WS-CONN-RECEIVER(WS-I) = WS-RECEIVER)
-                   OR (WS-CONN-SENDER(WS-I) = WS-RECEIVER AND
-                       WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME)
-                       SET MATCH-FOUND TO TRUE
-                   END-IF
-               END-IF
-           END-PERFORM
-
-           IF MATCH-NOT-FOUND
-               MOVE MSG-NOT-CONNECTED TO WS-MSG
-               PERFORM DISPLAY-AND-LOG
-           END-IF
-
-           EXIT.
-    
-       *> Sort messages chronologically (oldest to newest)
-       *> Uses bubble sort algorithm on timestamp field
-       *> Only sorts messages for current user to maintain efficiency
-       SORT-MESSAGES-BY-TIMESTAMP.
-           MOVE 0 TO WS-J
-           PERFORM VARYING WS-I FROM 1 BY 1 
-               UNTIL WS-I >= WS-MESSAGES-COUNT
-               PERFORM VARYING WS-J FROM 1 BY 1 
-                   UNTIL WS-J > (WS-MESSAGES-COUNT - WS-I)
-                   
-                   *> Compare timestamps of adjacent messages
-                   IF WS-MSG-TIMESTAMP-ENTRY(WS-J) > 
-                      WS-MSG-TIMESTAMP-ENTRY(WS-J + 1)
-                       *> Swap all fields
-                       MOVE WS-MSG-SENDER-ENTRY(WS-J) TO WS-T1
-                       MOVE WS-MSG-SENDER-ENTRY(WS-J + 1) 
-                           TO WS-MSG-SENDER-ENTRY(WS-J)
-                       MOVE WS-T1 TO WS-MSG-SENDER-ENTRY(WS-J + 1)
-                       
-                       MOVE WS-MSG-RECEIVER-ENTRY(WS-J) TO WS-T2
-                       MOVE WS-MSG-RECEIVER-ENTRY(WS-J + 1) 
-                           TO WS-MSG-RECEIVER-ENTRY(WS-J)
-                       MOVE WS-T2 TO WS-MSG-RECEIVER-ENTRY(WS-J + 1)
-                       
-                       MOVE WS-MSG-CONTENT-ENTRY(WS-J) TO WS-T3
-                       MOVE WS-MSG-CONTENT-ENTRY(WS-J + 1) 
-                           TO WS-MSG-CONTENT-ENTRY(WS-J)
-                       MOVE WS-T3 TO WS-MSG-CONTENT-ENTRY(WS-J + 1)
-                       
-                       MOVE WS-MSG-TIMESTAMP-ENTRY(WS-J) TO WS-T4
-                       MOVE WS-MSG-TIMESTAMP-ENTRY(WS-J + 1) 
-                           TO WS-MSG-TIMESTAMP-ENTRY(WS-J)
-                       MOVE WS-T4 TO WS-MSG-TIMESTAMP-ENTRY(WS-J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           EXIT.
-    
-       *> Sort messages chronologically (oldest to newest)
-       *> Uses bubble sort algorithm on timestamp field
-       *> Only sorts messages for current user to maintain efficiency
-       SORT-MESSAGES-BY-TIMESTAMP.
-           MOVE 0 TO WS-J
-           PERFORM VARYING WS-I FROM 1 BY 1 
-               UNTIL WS-I >= WS-MESSAGES-COUNT
-               PERFORM VARYING WS-J FROM 1 BY 1 
-                   UNTIL WS-J > (WS-MESSAGES-COUNT - WS-I)
-                   
-                   *> Compare timestamps of adjacent messages
-                   IF WS-MSG-TIMESTAMP-ENTRY(WS-J) > 
-                      WS-MSG-TIMESTAMP-ENTRY(WS-J + 1)
-                       *> Swap all fields
-                       MOVE WS-MSG-SENDER-ENTRY(WS-J) TO WS-T1
-                       MOVE WS-MSG-SENDER-ENTRY(WS-J + 1) 
-                           TO WS-MSG-SENDER-ENTRY(WS-J)
-                       MOVE WS-T1 TO WS-MSG-SENDER-ENTRY(WS-J + 1)
-                       
-                       MOVE WS-MSG-RECEIVER-ENTRY(WS-J) TO WS-T2
-                       MOVE WS-MSG-RECEIVER-ENTRY(WS-J + 1) 
-                           TO WS-MSG-RECEIVER-ENTRY(WS-J)
-                       MOVE WS-T2 TO WS-MSG-RECEIVER-ENTRY(WS-J + 1)
-                       
-                       MOVE WS-MSG-CONTENT-ENTRY(WS-J) TO WS-T3
-                       MOVE WS-MSG-CONTENT-ENTRY(WS-J + 1) 
-                           TO WS-MSG-CONTENT-ENTRY(WS-J)
-                       MOVE WS-T3 TO WS-MSG-CONTENT-ENTRY(WS-J + 1)
-                       
-                       MOVE WS-MSG-TIMESTAMP-ENTRY(WS-J) TO WS-T4
-                       MOVE WS-MSG-TIMESTAMP-ENTRY(WS-J + 1) 
-                           TO WS-MSG-TIMESTAMP-ENTRY(WS-J)
-                       MOVE WS-T4 TO WS-MSG-TIMESTAMP-ENTRY(WS-J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           EXIT.
-    
-       VIEW-MESSAGES.
-      *> IMPLEMENTED FOR EPIC 9
-      *> Purpose: Displays all messages received by the currently logged-in user
-      *> Uses a two-pass approach: first counts messages, then displays them
-      *> This allows early exit if no messages are found
-        *> Display header
-        MOVE "--- Your Messages ---" TO WS-MSG
-        PERFORM DISPLAY-AND-LOG
-
-        *> Pass 1: Count messages for current user
-        *> Iterate through all messages to determine if user has any messages
-        MOVE 0 TO WS-TMP-COUNT
-        PERFORM VARYING WS-I FROM 1 BY 1
-            UNTIL WS-I > WS-MESSAGES-COUNT
-            IF FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
-            FUNCTION TRIM(WS-CURRENT-USERNAME)
-                ADD 1 TO WS-TMP-COUNT
-            END-IF
-        END-PERFORM
-
-        *> Early exit if no messages found
-        *> Display "no messages" message and footer, then return to menu
-        IF WS-TMP-COUNT = 0
-            MOVE "You have no messages at this time." TO WS-MSG
-            PERFORM DISPLAY-AND-LOG
-            MOVE MSG-MESSAGES-FOOTER TO WS-MSG
-            PERFORM DISPLAY-AND-LOG
-            EXIT PARAGRAPH
-        END-IF
-
-        PERFORM SORT-MESSAGES-BY-TIMESTAMP
-
-        *> Pass 2: Display all messages for the current user
-        *> Loop through messages again, displaying only those for current user
-        PERFORM VARYING WS-I FROM 1 BY 1
-            UNTIL WS-I > WS-MESSAGES-COUNT
-            IF FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
-            FUNCTION TRIM(WS-CURRENT-USERNAME)
-                *> Display sender information
-                MOVE SPACES TO WS-MSG
-                STRING "From: " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))
-                    DELIMITED BY SIZE
-                    INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-
-                *> Display message content
-                MOVE SPACES TO WS-MSG
-                STRING "Message: " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))
-                    DELIMITED BY SIZE
-                    INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-
-                *> Display timestamp
-                PERFORM FORMAT-TIMESTAMP
-                MOVE SPACES TO WS-MSG
-                STRING "Sent: " DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-FORMATTED-TS)
-                   INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-
-                *> Display separator between messages for visual clarity
-                MOVE "---" TO WS-MSG
-                PERFORM DISPLAY-AND-LOG
-            END-IF
-        END-PERFORM
-
-        *> Display footer separator before returning to menu
-        MOVE MSG-MESSAGES-FOOTER TO WS-MSG
-        PERFORM DISPLAY-AND-LOG
-        EXIT.
-      *> IMPLEMENTED FOR EPIC 9
-      *> Purpose: Displays all messages received by the currently logged-in user
-      *> Uses a two-pass approach: first counts messages, then displays them
-      *> This allows early exit if no messages are found
-        *> Display header
-        MOVE "--- Your Messages ---" TO WS-MSG
-        PERFORM DISPLAY-AND-LOG
-
-        *> Pass 1: Count messages for current user
-        *> Iterate through all messages to determine if user has any messages
-        MOVE 0 TO WS-TMP-COUNT
-        PERFORM VARYING WS-I FROM 1 BY 1
-            UNTIL WS-I > WS-MESSAGES-COUNT
-            IF FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
-            FUNCTION TRIM(WS-CURRENT-USERNAME)
-                ADD 1 TO WS-TMP-COUNT
-            END-IF
-        END-PERFORM
-
-        *> Early exit if no messages found
-        *> Display "no messages" message and footer, then return to menu
-        IF WS-TMP-COUNT = 0
-            MOVE "You have no messages at this time." TO WS-MSG
-            PERFORM DISPLAY-AND-LOG
-            MOVE MSG-MESSAGES-FOOTER TO WS-MSG
-            PERFORM DISPLAY-AND-LOG
-            EXIT PARAGRAPH
-        END-IF
-
-        PERFORM SORT-MESSAGES-BY-TIMESTAMP
-
-        *> Pass 2: Display all messages for the current user
-        *> Loop through messages again, displaying only those for current user
-        PERFORM VARYING WS-I FROM 1 BY 1
-            UNTIL WS-I > WS-MESSAGES-COUNT
-            IF FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
-            FUNCTION TRIM(WS-CURRENT-USERNAME)
-                *> Display sender information
-                MOVE SPACES TO WS-MSG
-                STRING "From: " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))
-                    DELIMITED BY SIZE
-                    INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-
-                *> Display message content
-                MOVE SPACES TO WS-MSG
-                STRING "Message: " DELIMITED BY SIZE
-                    FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))
-                    DELIMITED BY SIZE
-                    INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-
-                *> Display timestamp
-                PERFORM FORMAT-TIMESTAMP
-                MOVE SPACES TO WS-MSG
-                STRING "Sent: " DELIMITED BY SIZE
-                   FUNCTION TRIM(WS-FORMATTED-TS)
-                   INTO WS-MSG
-                END-STRING
-                PERFORM DISPLAY-AND-LOG
-
-                *> Display separator between messages for visual clarity
-                MOVE "---" TO WS-MSG
-                PERFORM DISPLAY-AND-LOG
-            END-IF
-        END-PERFORM
-
-        *> Display footer separator before returning to menu
-        MOVE MSG-MESSAGES-FOOTER TO WS-MSG
-        PERFORM DISPLAY-AND-LOG
-        EXIT.
-
-       SAVE-MESSAGES.
-      *> IMPLEMENTED FOR EPIC 8
-      *> Purpose: Persists all messages from memory to messages.txt file
-      *> Format: sender|receiver|content (pipe-delimited, one per line)
-        OPEN OUTPUT MESSAGES-FILE
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MESSAGES-COUNT
-            MOVE SPACES TO MESSAGE-REC
-            STRING
-                FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))   DELIMITED BY SIZE
-                "|"                                         DELIMITED BY SIZE
-                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) DELIMITED BY SIZE
-                "|"                                         DELIMITED BY SIZE
-                FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))  DELIMITED BY SIZE
-                "|"                                         DELIMITED BY SIZE
-                FUNCTION TRIM(WS-MSG-TIMESTAMP-ENTRY(WS-I)) DELIMITED BY SIZE
-                INTO MESSAGE-REC
-            END-STRING
-            WRITE MESSAGE-REC
-        END-PERFORM
-        CLOSE MESSAGES-FILE
-        EXIT.
-      *> IMPLEMENTED FOR EPIC 8
-      *> Purpose: Persists all messages from memory to messages.txt file
-      *> Format: sender|receiver|content (pipe-delimited, one per line)
-        OPEN OUTPUT MESSAGES-FILE
-        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MESSAGES-COUNT
-            MOVE SPACES TO MESSAGE-REC
-            STRING
-                FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))   DELIMITED BY SIZE
-                "|"                                         DELIMITED BY SIZE
-                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) DELIMITED BY SIZE
-                "|"                                         DELIMITED BY SIZE
-                FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))  DELIMITED BY SIZE
-                "|"                                         DELIMITED BY SIZE
-                FUNCTION TRIM(WS-MSG-TIMESTAMP-ENTRY(WS-I)) DELIMITED BY SIZE
-                INTO MESSAGE-REC
-            END-STRING
-            WRITE MESSAGE-REC
-        END-PERFORM
-        CLOSE MESSAGES-FILE
-        EXIT.
-
-
-
-       INIT-LOAD-MESSAGES.
-           MOVE 0 TO WS-MESSAGES-COUNT
-           OPEN INPUT MESSAGES-FILE
-           IF WS-MSG-FILE-STATUS = "00"
-               SET NOT-EOF-MSG TO TRUE
-               PERFORM UNTIL EOF-MSG
-                   READ MESSAGES-FILE
-                       AT END SET EOF-MSG TO TRUE
-                       NOT AT END PERFORM PARSE-MESSAGE-REC
-                   END-READ
-               END-PERFORM
-               CLOSE MESSAGES-FILE
-           END-IF
-           EXIT.
-
-       PARSE-MESSAGE-REC.
-           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
-           *> Format: sender|receiver|content|timestamp
-           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
-           *> Format: sender|receiver|content|timestamp
-           UNSTRING MESSAGE-REC DELIMITED BY '|'
-               INTO WS-T1 WS-T2 WS-T3 WS-T4
-               INTO WS-T1 WS-T2 WS-T3 WS-T4
-           END-UNSTRING
-           IF WS-T1 NOT = SPACES AND WS-MESSAGES-COUNT < WS-MESSAGES-MAX
-               ADD 1 TO WS-MESSAGES-COUNT
-               MOVE FUNCTION TRIM(WS-T1) TO WS-MSG-SENDER-ENTRY(WS-MESSAGES-COUNT)
-               MOVE FUNCTION TRIM(WS-T2) TO WS-MSG-RECEIVER-ENTRY(WS-MESSAGES-COUNT)
-               MOVE FUNCTION TRIM(WS-T3) TO WS-MSG-CONTENT-ENTRY(WS-MESSAGES-COUNT)
-               MOVE FUNCTION TRIM(WS-T4) TO WS-MSG-TIMESTAMP-ENTRY(WS-MESSAGES-COUNT)
-               MOVE FUNCTION TRIM(WS-T4) TO WS-MSG-TIMESTAMP-ENTRY(WS-MESSAGES-COUNT)
-           END-IF
-           EXIT.
-
-       FORMAT-TIMESTAMP.
-           *> Input: WS-MSG-TIMESTAMP-ENTRY(WS-I) = YYYYMMDDHHmmSS
-           *> Output: WS-FORMATTED-TS = YYYY-MM-DD HH:MM
-           
-           MOVE SPACES TO WS-FORMATTED-TS
-           
-           IF WS-MSG-TIMESTAMP-ENTRY(WS-I) = SPACES OR
-              WS-MSG-TIMESTAMP-ENTRY(WS-I) = LOW-VALUES
-               MOVE "N/A" TO WS-FORMATTED-TS
-               EXIT PARAGRAPH
-           END-IF
-           
-           *> Extract components from YYYYMMDDHHmmSS (14 chars)
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(1:4)  TO WS-TS-YEAR
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(5:2)  TO WS-TS-MONTH
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(7:2)  TO WS-TS-DAY
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(9:2)  TO WS-TS-HOUR
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(11:2) TO WS-TS-MINUTE
-           
-           *> Build formatted string: YYYY-MM-DD HH:MM
-           STRING
-               WS-TS-YEAR      DELIMITED BY SIZE
-               "-"             DELIMITED BY SIZE
-               WS-TS-MONTH     DELIMITED BY SIZE
-               "-"             DELIMITED BY SIZE
-               WS-TS-DAY       DELIMITED BY SIZE
-               " "             DELIMITED BY SIZE
-               WS-TS-HOUR      DELIMITED BY SIZE
-               ":"             DELIMITED BY SIZE
-               WS-TS-MINUTE    DELIMITED BY SIZE
-               INTO WS-FORMATTED-TS
-           END-STRING
-
-           EXIT.
-       FORMAT-TIMESTAMP.
-           *> Input: WS-MSG-TIMESTAMP-ENTRY(WS-I) = YYYYMMDDHHmmSS
-           *> Output: WS-FORMATTED-TS = YYYY-MM-DD HH:MM
-           
-           MOVE SPACES TO WS-FORMATTED-TS
-           
-           IF WS-MSG-TIMESTAMP-ENTRY(WS-I) = SPACES OR
-              WS-MSG-TIMESTAMP-ENTRY(WS-I) = LOW-VALUES
-               MOVE "N/A" TO WS-FORMATTED-TS
-               EXIT PARAGRAPH
-           END-IF
-           
-           *> Extract components from YYYYMMDDHHmmSS (14 chars)
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(1:4)  TO WS-TS-YEAR
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(5:2)  TO WS-TS-MONTH
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(7:2)  TO WS-TS-DAY
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(9:2)  TO WS-TS-HOUR
-           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(11:2) TO WS-TS-MINUTE
-           
-           *> Build formatted string: YYYY-MM-DD HH:MM
-           STRING
-               WS-TS-YEAR      DELIMITED BY SIZE
-               "-"             DELIMITED BY SIZE
-               WS-TS-MONTH     DELIMITED BY SIZE
-               "-"             DELIMITED BY SIZE
-               WS-TS-DAY       DELIMITED BY SIZE
-               " "             DELIMITED BY SIZE
-               WS-TS-HOUR      DELIMITED BY SIZE
-               ":"             DELIMITED BY SIZE
-               WS-TS-MINUTE    DELIMITED BY SIZE
-               INTO WS-FORMATTED-TS
-           END-STRING
-
-           EXIT.
-
-       HELPER-SECTION.
-       DISPLAY-AND-LOG.
-           MOVE SPACES TO OUTPUT-REC
-           MOVE FUNCTION TRIM(WS-MSG TRAILING) TO OUTPUT-REC
-           WRITE OUTPUT-REC
-           DISPLAY FUNCTION TRIM(WS-MSG TRAILING)
-           EXIT.
-
-       READ-NEXT-LINE.
-           MOVE SPACES TO WS-LINE
-           READ INPUT-FILE
-               AT END SET EOF-IN TO TRUE
-               NOT AT END
-                   MOVE FUNCTION TRIM(INPUT-REC) TO WS-LINE
-           END-READ
-           EXIT.
+        >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE.
+       AUTHOR. Wisconsin Team.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "io/InCollege-Input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           SELECT OUTPUT-FILE ASSIGN TO "io/InCollege-Output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           *> Keyed on username so a single account/profile can be looked
+           *> up directly instead of scanning the whole file.
+           SELECT USERS-FILE ASSIGN TO "data/users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-REC-KEY
+               FILE STATUS IS WS-USR-STATUS.
+           SELECT USERS-EXAMPLE-FILE ASSIGN TO "data/users.examples.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UEX-STATUS.
+           SELECT PROFILES-FILE ASSIGN TO "data/profiles.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PROFILE-REC-KEY
+               FILE STATUS IS WS-PROF-STATUS.
+           *> New file for connections
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+           SELECT REQUEST-FILE ASSIGN TO "data/requests.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+           *> New file for jobs
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+           *> New file for job applications
+           SELECT APPLICATIONS-FILE ASSIGN TO "data/applications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           *> New file for messages
+           SELECT MESSAGES-FILE ASSIGN TO "data/messages.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-FILE-STATUS.
+           *> New: site configuration (key=value lines)
+           SELECT CONFIG-FILE ASSIGN TO "data/config.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+           *> New: account-limit waitlist
+           SELECT WAITLIST-FILE ASSIGN TO "data/waitlist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WAIT-STATUS.
+           *> New: append-only connection request audit trail
+           SELECT CONNECTIONS-HISTORY-FILE ASSIGN TO "data/connections.history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-HIST-STATUS.
+           *> New: closed/expired job postings, kept out of BROWSE-JOBS
+           SELECT JOBS-ARCHIVE-FILE ASSIGN TO "data/jobs.archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-ARCHIVE-STATUS.
+           *> New: append-only login security audit trail
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "data/login.audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+           *> New: skills and peer endorsements
+           SELECT SKILLS-FILE ASSIGN TO "data/skills.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKILLS-FILE-STATUS.
+           *> New: checkpoint/restart marker for long input-file batch runs
+           SELECT CHECKPOINT-FILE ASSIGN TO "io/InCollege-Checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE.
+       01  INPUT-REC                     PIC X(256).
+
+       FD  OUTPUT-FILE.
+       01  OUTPUT-REC                    PIC X(256).
+
+       FD  USERS-FILE.
+       01  USER-REC.
+           05  USER-REC-KEY               PIC X(128).
+           05  USER-REC-PASSWORD          PIC X(128).
+           05  USER-REC-FAILED-COUNT      PIC 9(02).
+           05  USER-REC-LOCKED            PIC X(01).
+               88  USER-REC-IS-LOCKED        VALUE "Y".
+               88  USER-REC-IS-UNLOCKED      VALUE "N".
+           05  USER-REC-CREATED-DATE      PIC X(08).
+
+       FD  USERS-EXAMPLE-FILE.
+       01  USER-REC-EX                   PIC X(256).
+
+       FD  PROFILES-FILE.
+       01  PROFILE-REC.
+           05  PROFILE-REC-KEY            PIC X(128).
+           05  PROFILE-REC-BODY           PIC X(1920).
+
+       FD  REQUEST-FILE.
+       01  REQUEST-REC                   PIC X(256).
+
+       *> New FD for connections file
+       FD  CONNECTIONS-FILE.
+       01  CONNECTION-REC                PIC X(258).
+
+       *> New FD for jobs file
+       FD  JOBS-FILE.
+       01  JOB-REC                       PIC X(1024).
+
+       FD  APPLICATIONS-FILE.
+       01  APPLICATION-REC               PIC X(256).
+
+       FD  MESSAGES-FILE.
+       01  MESSAGE-REC                   PIC X(512).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-REC                    PIC X(80).
+
+       FD  WAITLIST-FILE.
+       01  WAITLIST-REC                  PIC X(256).
+
+       *> New FD for the connection-request audit trail
+       FD  CONNECTIONS-HISTORY-FILE.
+       01  CONNECTIONS-HISTORY-REC       PIC X(300).
+
+       *> New FD for closed/expired job postings
+       FD  JOBS-ARCHIVE-FILE.
+       01  JOBS-ARCHIVE-REC              PIC X(1040).
+
+       *> New FD for the login security audit trail
+       FD  LOGIN-AUDIT-FILE.
+       01  LOGIN-AUDIT-REC               PIC X(200).
+
+       *> New FD for skills and peer endorsements
+       FD  SKILLS-FILE.
+       01  SKILLS-REC                    PIC X(700).
+
+       *> New FD for the checkpoint/restart marker
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC                PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       *> File status codes
+       01  WS-IN-STATUS                  PIC XX VALUE "00".
+       01  WS-OUT-STATUS                 PIC XX VALUE "00".
+       01  WS-USR-STATUS                 PIC XX VALUE "00".
+       01  WS-UEX-STATUS                 PIC XX VALUE "00".
+       01  WS-PROF-STATUS                PIC XX VALUE "00".
+       01  WS-CONN-FILE-STATUS           PIC XX VALUE "00".
+       01  WS-JOBS-FILE-STATUS           PIC XX VALUE "00".
+       01  WS-J-DISP                     PIC 9.
+       01  WS-APP-STATUS                 PIC XX VALUE "00".
+       01  WS-APPL-STATUS                PIC XX VALUE "00".
+       01  WS-MSG-FILE-STATUS            PIC XX VALUE "00".
+       01  WS-CFG-STATUS                 PIC XX VALUE "00".
+       01  WS-WAIT-STATUS                PIC XX VALUE "00".
+       01  WS-CONN-HIST-STATUS           PIC XX VALUE "00".
+       01  WS-SKILLS-FILE-STATUS         PIC XX VALUE "00".
+       01  WS-CKPT-STATUS                PIC XX VALUE "00".
+
+       *> End-of-file flags with condition names
+       01  WS-EOF-IN                     PIC X VALUE 'N'.
+           88  EOF-IN                        VALUE 'Y'.
+           88  NOT-EOF-IN                    VALUE 'N'.
+       01  WS-EOF-USR                    PIC X VALUE 'N'.
+           88  EOF-USR                       VALUE 'Y'.
+           88  NOT-EOF-USR                   VALUE 'N'.
+       01  WS-EOF-PROF                   PIC X VALUE 'N'.
+           88  EOF-PROF                      VALUE 'Y'.
+           88  NOT-EOF-PROF                  VALUE 'N'.
+       01  WS-EOF-CONN                   PIC X VALUE 'N'.
+           88  EOF-CONN                      VALUE 'Y'.
+           88  NOT-EOF-CONN                  VALUE 'N'.
+       01  WS-EOF-JOBS                   PIC X VALUE 'N'.
+           88  EOF-JOBS                      VALUE 'Y'.
+           88  NOT-EOF-JOBS                  VALUE 'N'.
+       01  WS-EOF-APPS                   PIC X VALUE 'N'.
+           88  EOF-APPS                      VALUE 'Y'.
+           88  NOT-EOF-APPS                  VALUE 'N'.
+       01  WS-EOF-MSG                    PIC X VALUE 'N'.
+           88  EOF-MSG                       VALUE 'Y'.
+           88  NOT-EOF-MSG                   VALUE 'N'.
+       01  WS-EOF-SKILLS                 PIC X VALUE 'N'.
+           88  EOF-SKILLS                    VALUE 'Y'.
+           88  NOT-EOF-SKILLS                VALUE 'N'.
+       01  WS-EOF-CFG                    PIC X VALUE 'N'.
+           88  EOF-CFG                       VALUE 'Y'.
+           88  NOT-EOF-CFG                   VALUE 'N'.
+
+       *> Generic Input buffer
+       01  WS-LINE                       PIC X(256) VALUE SPACES.
+
+       *> Credentials for the current attempt
+       01  WS-USERNAME                   PIC X(128) VALUE SPACES.
+       01  WS-PASSWORD                   PIC X(128) VALUE SPACES.
+       01  WS-CHOICE                     PIC X(16)  VALUE SPACES.
+       01  WS-CURRENT-USERNAME           PIC X(128) VALUE SPACES.
+
+       *> Message buffer and constants
+       01  WS-MSG                        PIC X(256) VALUE SPACES.
+       01  MSG-SUCCESS                   PIC X(64)  VALUE "You have successfully logged in.".
+       01  MSG-FAILURE                   PIC X(64)  VALUE "Incorrect username/password, please try again.".
+       01  MSG-ACCOUNT-LOCKED            PIC X(80)  VALUE "This account is locked due to too many failed login attempts.".
+       01  MSG-WELCOME                   PIC X(64)  VALUE "Welcome to InCollege!".
+       01  MSG-LOGIN                     PIC X(32)  VALUE "1. Log In".
+       01  MSG-CREATE                    PIC X(32)  VALUE "2. Create New Account".
+       01  MSG-ENTER-CHOICE              PIC X(20)  VALUE "Enter your choice: ".
+       01  MSG-WELCOME-PFX               PIC X(9)   VALUE "Welcome, ".
+       01  MSG-ENTER-USER                PIC X(64)  VALUE "Please enter your username:".
+       01  MSG-ENTER-PASS                PIC X(64)  VALUE "Please enter your password:".
+       01  MSG-INVALID-CHOICE            PIC X(32)  VALUE "Invalid option".
+       01  MSG-ADMIN-UNLOCK-PROMPT       PIC X(48)
+               VALUE "Enter the username to unlock:".
+       01  MSG-ADMIN-UNLOCK-NOTFOUND     PIC X(40)
+               VALUE "No such account.".
+       01  MSG-ADMIN-UNLOCK-DONE         PIC X(40)
+               VALUE "Account unlocked.".
+
+       *> Site configuration loaded from data/config.txt
+       01  WS-CFG-KEY                    PIC X(32) VALUE SPACES.
+       01  WS-CFG-VALUE                  PIC X(16) VALUE SPACES.
+
+       *> Shared YYYYMMDDHHMMSS stamp, filled in by GET-CURRENT-TIMESTAMP
+       01  WS-TIMESTAMP-14                PIC X(14) VALUE SPACES.
+
+       *> In-memory users table
+       01  WS-MAX-USERS                  PIC 9(4) VALUE 200.
+       01  WS-ACCOUNT-LIMIT              PIC 9(4) VALUE 5.
+       01  WS-USERS-COUNT                PIC 9(4) VALUE 0.
+       01  WS-USERS-TABLE.
+           05  WS-USER OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-USERS-COUNT
+                   INDEXED BY USR-IDX.
+               10  WS-TBL-USERNAME       PIC X(128).
+               10  WS-TBL-PASSWORD       PIC X(128).
+
+      *> Result of the current CHECK-CREDENTIALS call. The failed-count
+      *> and lock flag themselves now live on USER-REC (persisted),
+      *> not here -- this just mirrors the record's lock state back to
+      *> LOGIN for the current attempt.
+       01  WS-LOGIN-LOCKED-FLAG          PIC X(01) VALUE "N".
+           88  ACCOUNT-LOCKED               VALUE "Y".
+           88  ACCOUNT-UNLOCKED             VALUE "N".
+
+       *> Profiles table
+       01  WS-PROFILES-MAX               PIC 9(4) VALUE 200.
+       01  WS-PROFILES-COUNT             PIC 9(4) VALUE 0.
+       01  WS-PROFILES-TABLE.
+           05  WS-PROFILE OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-PROFILES-COUNT
+                   INDEXED BY PROF-INDEX.
+               10  WS-PROF-USERNAME      PIC X(128).
+               10  WS-PROF-FIRST         PIC X(64).
+               10  WS-PROF-LAST          PIC X(64).
+               10  WS-PROF-UNIV          PIC X(128).
+               10  WS-PROF-MAJOR         PIC X(128).
+               10  WS-PROF-GYEAR         PIC X(4).
+               10  WS-PROF-ABOUT         PIC X(200).
+               10  WS-PROF-EXPERIENCES   PIC X(512).
+               10  WS-PROF-EDUCATIONS    PIC X(512).
+
+       *> Connections table
+       01  WS-CONNECTIONS-MAX            PIC 9(4) VALUE 500.
+       01  WS-CONNECTIONS-COUNT          PIC 9(4) VALUE 0.
+       01  WS-CONNECTIONS-TABLE.
+           05  WS-CONNECTION OCCURS 0 TO 500 TIMES
+                   DEPENDING ON WS-CONNECTIONS-COUNT
+                   INDEXED BY CONN-IDX.
+               10  WS-CONN-SENDER        PIC X(128).
+               10  WS-CONN-RECEIVER      PIC X(128).
+               10  WS-CONN-STATUS        PIC X. *> 'P' or 'A'
+
+       *> Fields for the connection-request audit trail
+       77  WS-CONN-HIST-SENDER           PIC X(128) VALUE SPACES.
+       77  WS-CONN-HIST-RECEIVER         PIC X(128) VALUE SPACES.
+       77  WS-CONN-HIST-ACTION           PIC X(10)  VALUE SPACES.
+
+       *> Job postings table
+       01  WS-JOBS-MAX                   PIC 9(4) VALUE 200.
+       01  WS-JOBS-COUNT                 PIC 9(4) VALUE 0.
+       01  WS-JOBS-HIGHEST-ID            PIC 9(6) VALUE 0.
+       01  WS-JOBS-TABLE.
+           05  WS-JOB-ENTRY OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-JOBS-COUNT
+                   INDEXED BY JOB-IDX.
+               10  WS-JOB-ID             PIC 9(6).
+               10  WS-JOB-POSTER-USER    PIC X(128).
+               10  WS-JOB-TITLE          PIC X(128).
+               10  WS-JOB-DESC           PIC X(256).
+               10  WS-JOB-EMPLOYER       PIC X(128).
+               10  WS-JOB-LOCATION       PIC X(128).
+               10  WS-JOB-SALARY         PIC X(128).
+               10  WS-JOB-POSTED-DATE    PIC X(8).
+
+       *> Fields for job expiration / manual closing / archiving
+       77  WS-JOB-EXPIRY-DAYS            PIC 9(3)   VALUE 30.
+       77  WS-JOB-TODAY-INT              PIC 9(9)   VALUE 0.
+       77  WS-JOB-POSTED-INT             PIC 9(9)   VALUE 0.
+       77  WS-JOB-AGE-DAYS               PIC S9(9)  VALUE 0.
+       77  WS-JOB-ARCHIVE-REASON         PIC X(10)  VALUE SPACES.
+       77  WS-JOBS-ARCHIVE-STATUS        PIC XX     VALUE "00".
+       77  WS-JOB-MGMT-CHOICE            PIC X(8)   VALUE SPACES.
+
+       *> Fields for failed-login lockout and the login security audit trail
+       77  WS-FAILED-LOGIN-MAX           PIC 9(02)  VALUE 5.
+       77  WS-LOGIN-AUDIT-STATUS         PIC XX     VALUE "00".
+       77  WS-LOGIN-AUDIT-RESULT         PIC X(10)  VALUE SPACES.
+
+       *> Applications table (job-id | username | status)
+       01  WS-APPLICATIONS-MAX           PIC 9(4) VALUE 500.
+       01  WS-APPLICATIONS-COUNT         PIC 9(4) VALUE 0.
+       01  WS-APPLICATIONS-TABLE.
+           05  WS-APPLICATION OCCURS 0 TO 500 TIMES
+                   DEPENDING ON WS-APPLICATIONS-COUNT
+                   INDEXED BY APP-IDX.
+               10  WS-APP-JOB-ID         PIC 9(6).
+               10  WS-APP-USER           PIC X(128).
+               10  WS-APP-STATUS-VAL     PIC X(16).
+               10  WS-APP-DATE           PIC X(8).
+
+       *> Messages table (sender | receiver | content)
+       01  WS-MESSAGES-MAX               PIC 9(4) VALUE 500.
+       01  WS-MESSAGES-COUNT             PIC 9(4) VALUE 0.
+       01  WS-MESSAGES-TABLE.
+           05  WS-MESSAGE-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON WS-MESSAGES-COUNT
+                   INDEXED BY MSG-IDX.
+               10  WS-MSG-SENDER-ENTRY   PIC X(128).
+               10  WS-MSG-RECEIVER-ENTRY PIC X(128).
+               10  WS-MSG-CONTENT-ENTRY  PIC X(200).
+               10  WS-MSG-TIMESTAMP-ENTRY PIC X(20).
+
+       *> Skills table (username | skill name | endorse count | endorsers)
+       01  WS-SKILLS-MAX                 PIC 9(4) VALUE 1000.
+       01  WS-SKILLS-COUNT               PIC 9(4) VALUE 0.
+       01  WS-SKILLS-TABLE.
+           05  WS-SKILL-ENTRY OCCURS 0 TO 1000 TIMES
+                   DEPENDING ON WS-SKILLS-COUNT
+                   INDEXED BY SKILL-IDX.
+               10  WS-SKILL-OWNER        PIC X(128).
+               10  WS-SKILL-NAME         PIC X(64).
+               10  WS-SKILL-ENDORSE-CNT  PIC 9(4) VALUE 0.
+               10  WS-SKILL-ENDORSERS    PIC X(400).
+
+       *> Scratch fields for the skills / endorsements feature
+       77  WS-SKILL-NAME-IN              PIC X(64)  VALUE SPACES.
+       77  WS-ENDORSE-TARGET             PIC X(128) VALUE SPACES.
+       77  WS-SKILLS-VIEW-USER           PIC X(128) VALUE SPACES.
+       77  WS-SKILL-IDX                  PIC 9(4)   VALUE 0.
+
+       *> Fields for checkpoint/restart of long input-file batch runs
+       77  WS-CKPT-LINE-NUM              PIC 9(8)   VALUE 0.
+       77  WS-CKPT-USERNAME              PIC X(128) VALUE SPACES.
+       77  WS-RESTORE-LINE-NUM           PIC 9(8)   VALUE 0.
+       77  WS-RESTORE-USERNAME           PIC X(128) VALUE SPACES.
+       01  WS-RESUME-FLAG                PIC X VALUE 'N'.
+           88  RESUME-LOGGED-IN              VALUE 'Y'.
+           88  NOT-RESUME-LOGGED-IN          VALUE 'N'.
+
+       *> Variables for handling job input
+       01  WS-NEW-JOB-ID                 PIC 9(6).
+       01  WS-NEW-JOB-TITLE              PIC X(128).
+       01  WS-NEW-JOB-DESC               PIC X(256).
+       01  WS-NEW-JOB-EMPLOYER           PIC X(128).
+       01  WS-NEW-JOB-LOCATION           PIC X(128).
+       01  WS-NEW-JOB-SALARY             PIC X(128).
+
+       77  WS-JOB-ID-TEXT                PIC X(12).
+       77  WS-JOB-DELIM-COUNT            PIC 9(02).
+       77  WS-JOB-ID-DISPLAY             PIC Z(5)9.
+       01  WS-JOBS-ERR-CONTEXT           PIC X(64).
+       01  WS-JOBS-ERROR-FLAG            PIC X VALUE 'N'.
+           88  JOBS-IO-OK                    VALUE 'N'.
+           88  JOBS-IO-ERROR                 VALUE 'Y'.
+
+       *> Connection requests variables
+       01  WS-REQ-STATUS                 PIC XX VALUE "00".
+       77  APP-ID-TEXT                   PIC X(12).
+       77  SAVE-JOBS-COUNT               PIC 9(4) VALUE 0.
+       77  SAVE-APPS-COUNT               PIC 9(4) VALUE 0.
+
+       01  WS-EOF-REQ                    PIC X VALUE 'N'.
+           88  EOF-REQ                       VALUE 'Y'.
+           88  NOT-EOF-REQ                   VALUE 'N'.
+
+       *> Simple request variables
+       01  WS-REQ-SENDER                 PIC X(128) VALUE SPACES.
+       01  WS-REQ-RECEIVER               PIC X(128) VALUE SPACES.
+       01  WS-REQ-STATUS-VALUE           PIC X(10)  VALUE SPACES.
+
+       01  WS-I                          PIC 9(4) VALUE 0.
+       01  WS-J                          PIC 9(4) VALUE 0.
+       01  WS-SEARCH-RESULT-IDX          PIC 9(4) VALUE 0.
+
+       *> Scratch area for parsing user file records
+       01  WS-USER-FILE-USERNAME         PIC X(128) VALUE SPACES.
+       01  WS-USER-FILE-PASSWORD         PIC X(128) VALUE SPACES.
+
+       *> Match flag with condition names
+       01  WS-MATCH-FOUND                PIC X VALUE 'N'.
+           88  MATCH-FOUND                   VALUE 'Y'.
+           88  MATCH-NOT-FOUND               VALUE 'N'.
+
+       *> Variables to hold input while creating new account
+       01  WS-NEW-USERNAME               PIC X(128) VALUE SPACES.
+       01  WS-NEW-PASSWORD               PIC X(128) VALUE SPACES.
+
+       *> Vars for validating password
+       01  WS-PASSWORD-INVALID           PIC X VALUE 'N'.
+           88  PASS-VALID                    VALUE 'N'.
+           88  PASS-INVALID                  VALUE 'Y'.
+       01  WS-PASSWORD-ERROR             PIC X(128) VALUE SPACES.
+       01  WS-PASS-LEN                   PIC 9(4) VALUE 0.
+       01  WS-UPPER-COUNT                PIC 9(4) VALUE 0.
+       01  WS-DIGIT-COUNT                PIC 9(4) VALUE 0.
+       01  WS-SPECIAL-COUNT              PIC 9(4) VALUE 0.
+       01  WS-SPECIAL-CHARS              PIC X(20) VALUE "!@#$%^&*?-_+".
+       01  WS-CHAR                       PIC X      VALUE SPACE.
+       01  WS-TMP-COUNT                  PIC 9(4)   VALUE 0.
+
+       *> Profile I/O buffers
+       01  WS-PROF-USER                  PIC X(128) VALUE SPACES.
+       01  WS-PROF-FIRST-IN              PIC X(64)  VALUE SPACES.
+       01  WS-PROF-LAST-IN               PIC X(64)  VALUE SPACES.
+       01  WS-PROF-UNIV-IN               PIC X(128) VALUE SPACES.
+       01  WS-PROF-MAJOR-IN              PIC X(128) VALUE SPACES.
+       01  WS-PROF-GYEAR-IN              PIC X(4)   VALUE SPACES.
+       01  WS-PROF-ABOUT-IN              PIC X(200) VALUE SPACES.
+
+       01  WS-GYEAR-NUM                  PIC 9(4)   VALUE 0.
+       01  WS-YEAR-INVALID               PIC X      VALUE 'N'.
+           88  YEAR-VALID                    VALUE 'N'.
+           88  YEAR-INVALID                  VALUE 'Y'.
+
+       01  WS-PROFILE-FOUND              PIC X      VALUE 'N'.
+           88  PROFILE-FOUND                 VALUE 'Y'.
+           88  PROFILE-NOT-FOUND             VALUE 'N'.
+
+       01  WS-PROFILE-IDX                PIC 9(4)   VALUE 0.
+
+       *> Epic 5
+       01  WS-DISPLAY-NAME               PIC X(256) VALUE SPACES.
+       01  WS-TARGET-USERNAME            PIC X(128) VALUE SPACES.
+
+       *> temp holders for (de)serializing lists
+       01  WS-EXPS-STR                   PIC X(512)  VALUE SPACES.
+       01  WS-EDUS-STR                   PIC X(512)  VALUE SPACES.
+       01  WS-ENTRY                      PIC X(256)  VALUE SPACES.
+       01  WS-T1                         PIC X(128)  VALUE SPACES.
+       01  WS-T2                         PIC X(128)  VALUE SPACES.
+       01  WS-T3                         PIC X(128)  VALUE SPACES.
+       01  WS-T4                         PIC X(128)  VALUE SPACES.
+       01  WS-T4-WIDE                    PIC X(400)  VALUE SPACES.
+       01  WS-REST                       PIC X(1024) VALUE SPACES.
+       01  WS-REST-LEN                   PIC 9(4)    VALUE 0.
+       01  WS-LAST-PIPE                  PIC 9(4)    VALUE 0.
+
+       *> Account creation messages
+       01  MSG-ACCOUNT-LIMIT             PIC X(80) VALUE
+           "All permitted accounts have been created, please come back later.".
+       01  MSG-USERNAME-EXISTS           PIC X(64) VALUE
+           "Username already exists. Please try a different one.".
+       01  MSG-ENTER-NEW-USER            PIC X(64) VALUE
+           "Please enter your username:".
+       01  MSG-ENTER-NEW-PASS            PIC X(64) VALUE
+           "Please enter your password:".
+       01  MSG-ACCOUNT-SUCCESS           PIC X(64) VALUE
+           "Account created successfully.".
+       01  MSG-WAITLISTED                PIC X(100) VALUE
+           "All permitted accounts have been created. You have been added to the waitlist.".
+
+       *> Logged-in choices
+       01  WS-LOGGED-CHOICE              PIC X(8) VALUE SPACES.
+       01  WS-SKILL-CHOICE               PIC X(8) VALUE SPACES.
+
+       *> Jobs sub-menu
+       01  WS-JOB-CHOICE                 PIC X(8) VALUE SPACES.
+
+       *> Main menu messages
+       01  MSG-MENU-VIEW-PROFILE         PIC X(32) VALUE "1. View My Profile".
+       01  MSG-MENU-JOBS                 PIC X(32) VALUE "Search for a job".
+       01  MSG-MENU-SEARCH-USER          PIC X(32) VALUE "2. Search for User".
+       01  MSG-MENU-LEARN-SKILL          PIC X(32) VALUE "3. Skills".
+       01  MSG-MENU-VIEW-PENDING         PIC X(48) VALUE
+           "4. View My Pending Connection Requests".
+       01  MSG-MENU-VIEW-NETWORK         PIC X(32) VALUE "5. View My Network".
+       01  MSG-MENU-MESSAGE              PIC X(32) VALUE "6. Messages".
+       01  MSG-MENU-JOBS-OPT             PIC X(32) VALUE "7. Jobs/Internships".
+
+       *> Skills and peer endorsements
+       01  MSG-SKILLS-HEADER             PIC X(32) VALUE "--- Skills ---".
+       01  MSG-SKILLS-OPT-VIEW           PIC X(32) VALUE "1. View My Skills".
+       01  MSG-SKILLS-OPT-ADD            PIC X(32) VALUE "2. Add a Skill".
+       01  MSG-SKILLS-OPT-ENDORSE        PIC X(40) VALUE
+           "3. Endorse a Connection's Skill".
+       01  MSG-SKILLS-OPT-BACK           PIC X(32) VALUE "4. Go Back".
+       01  MSG-SKILLS-NONE               PIC X(48) VALUE
+           "You have not added any skills yet.".
+       01  MSG-SKILLS-ENTER-NAME         PIC X(32) VALUE "Enter the skill name:".
+       01  MSG-SKILLS-EXISTS             PIC X(48) VALUE
+           "You already have that skill listed.".
+       01  MSG-SKILLS-ADDED              PIC X(32) VALUE "Skill added.".
+       01  MSG-SKILLS-ENTER-TARGET       PIC X(48) VALUE
+           "Enter the username of the connection to endorse:".
+       01  MSG-SKILLS-TARGET-NO-SKILLS   PIC X(48) VALUE
+           "That user has not listed any skills.".
+       01  MSG-SKILLS-ENTER-NUM          PIC X(48) VALUE
+           "Enter the number of the skill to endorse:".
+       01  MSG-SKILLS-INVALID-NUM        PIC X(32) VALUE "Invalid selection.".
+       01  MSG-SKILLS-SELF-ENDORSE       PIC X(48) VALUE
+           "You cannot endorse your own skill.".
+       01  MSG-SKILLS-ALREADY-ENDORSED   PIC X(48) VALUE
+           "You have already endorsed that skill.".
+       01  MSG-SKILLS-ENDORSED           PIC X(32) VALUE "Endorsement recorded.".
+
+       *> Profile messages
+       01  MSG-EDIT-HEADER               PIC X(32) VALUE "--- Create/Edit Profile ---".
+       01  MSG-VIEW-HEADER               PIC X(32) VALUE "--- Your Profile ---".
+       01  MSG-LINE                      PIC X(20) VALUE "--------------------".
+       01  MSG-LINE-LONG                 PIC X(25) VALUE "-------------------------".
+       01  MSG-END-OF-PROGRAM            PIC X(32) VALUE
+           "--- END_OF_PROGRAM_EXECUTION ---".
+       01  MSG-ENTER-FIRST               PIC X(32) VALUE "Enter First Name:".
+       01  MSG-ENTER-LAST                PIC X(32) VALUE "Enter Last Name:".
+       01  MSG-ENTER-UNIV                PIC X(48)
+           VALUE "Enter University/College Attended:".
+       01  MSG-ENTER-MAJOR               PIC X(32) VALUE "Enter Major:".
+       01  MSG-ENTER-GYEAR2              PIC X(32)
+           VALUE "Enter Graduation Year (YYYY):".
+       01  MSG-REQUIRED                  PIC X(64)
+           VALUE "This field is required. Please try again.".
+       01  MSG-YEAR-INVALID              PIC X(80)
+           VALUE "Graduation year must be 1900-2100 and 4 digits.".
+       01  MSG-PROFILE-SAVED-OK          PIC X(64) VALUE "Profile saved successfully!".
+       01  MSG-PROFILE-NOT-FOUND         PIC X(64)
+           VALUE "No profile found. Please create your profile first.".
+
+       *> ABOUT / Experience / Education
+       01  MSG-ABOUT-ME                  PIC X(80)
+           VALUE "Enter About Me (optional, max 200 chars, enter blank line to skip):".
+       01  WS-ABOUT-ME                   PIC X(200).
+       01  MSG-ADD-EXP                   PIC X(90)
+           VALUE "Add Experiences (optional, max 3 entries. Enter 'DONE' to finish):".
+       01  WS-EXP-CHOICE                 PIC X(20).
+       01  WS-EXPERIENCE.
+           05  WS-EXP-COUNT              PIC 9.
+           05  WS-EXP-ENTRY OCCURS 3 TIMES.
+               10  WS-EXP-TITLE          PIC X(50).
+               10  WS-EXP-COMPANY        PIC X(50).
+               10  WS-EXP-DATES          PIC X(50).
+               10  WS-EXP-DESC           PIC X(100).
+       01  WS-TITLE-INPUT                PIC X(50).
+       01  WS-COMPANY-INPUT              PIC X(50).
+       01  WS-DATES-INPUT                PIC X(50).
+       01  WS-DESC-INPUT                 PIC X(100).
+
+       01  MSG-ADD-EDUCATION             PIC X(90)
+           VALUE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):".
+       01  WS-EDU-CHOICE                 PIC X(20).
+       01  WS-EDUCATION.
+           05  WS-EDU-COUNT              PIC 9.
+           05  WS-EDU-ENTRY OCCURS 3 TIMES.
+               10  WS-EDU-DEGREE         PIC X(50).
+               10  WS-EDU-SCHOOL         PIC X(50).
+               10  WS-EDU-YEARS          PIC X(20).
+       01  WS-DEGREE-INPUT               PIC X(50).
+       01  WS-SCHOOL-INPUT               PIC X(50).
+       01  WS-YEARS-INPUT                PIC X(20).
+
+       *> Search user
+       01  MSG-ENTER-USER-SEARCH         PIC X(64)
+           VALUE "Enter the full name of the person you are looking for:".
+       01  MSG-USER-NOT-FOUND            PIC X(64)
+           VALUE "No one by that name could be found.".
+       01  MSG-USER-PROFILE-HEADER       PIC X(32)
+           VALUE "--- Found User Profile ---".
+       01  WS-SEARCH-FULLNAME            PIC X(128) VALUE SPACES.
+       01  WS-SEARCH-FOUND               PIC X VALUE 'N'.
+           88  SEARCH-FOUND                  VALUE 'Y'.
+           88  SEARCH-NOT-FOUND              VALUE 'N'.
+
+       *> Connection request messages/vars
+       01  WS-CONN-CHOICE                PIC X(8)   VALUE SPACES.
+       01  WS-FOUND-USER-USERNAME        PIC X(128) VALUE SPACES.
+       01  WS-CONNECTION-STATUS-FLAG     PIC X(2)   VALUE SPACES.
+           88  CONN-OK                       VALUE "OK".
+           88  CONN-ALREADY-ACCEPTED         VALUE "AC".
+           88  CONN-PENDING-BY-ME            VALUE "P1".
+           88  CONN-PENDING-BY-THEM          VALUE "P2".
+       01  MSG-SEND-REQUEST              PIC X(32)  VALUE "1. Send Connection Request".
+       01  MSG-BACK-TO-MENU              PIC X(32)  VALUE "2. Back to Main Menu".
+       01  MSG-ALREADY-CONNECTED         PIC X(64)  VALUE
+           "You are already connected with this user.".
+       01  MSG-PENDING-REQUEST-EXISTS    PIC X(80)  VALUE
+           "You have already sent a pending connection request to this user.".
+       01  MSG-THEY-SENT-REQUEST         PIC X(80)  VALUE
+           "This user has already sent you a connection request.".
+
+       *> Pending requests view
+       01  MSG-PENDING-HEADER            PIC X(64)
+           VALUE "--- Pending Connection Requests ---".
+       01  MSG-NO-PENDING-REQUESTS       PIC X(64)
+           VALUE "You have no pending connection requests at this time.".
+       01  MSG-PENDING-LINE              PIC X(35)
+           VALUE "-----------------------------------".
+       01  MSG-ACCEPT-OPTION             PIC X(16) VALUE "1. Accept".
+       01  MSG-REJECT-OPTION             PIC X(16) VALUE "2. Reject".
+       01  MSG-INVALID-CHOICE-SKIP       PIC X(48)
+           VALUE "Invalid choice. Skipping request.".
+
+       *> Network view
+       01  MSG-NETWORK-HEADER            PIC X(32) VALUE "--- Your Network ---".
+       01  MSG-NO-CONNECTIONS            PIC X(64)
+           VALUE "You have no connections in your network yet.".
+
+       *> Request menu remnants
+       01  MSG-REQUEST-MENU-1            PIC X(32) VALUE "1. Send Connection Request".
+       01  MSG-REQUEST-MENU-2            PIC X(32) VALUE "2. Back to Main Menu".
+       01  MSG-REQUEST-SENT              PIC X(64) VALUE "Connection request sent to".
+       01  WS-REQUEST-CHOICE             PIC X(8)  VALUE SPACES.
+
+       *> EPIC 6: Jobs / Internships
+       01  MSG-JOBS-HEADER               PIC X(40)
+           VALUE "--- Job Search/Internship Menu ---".
+       01  MSG-JOBS-POST                 PIC X(32) VALUE "Post a Job/Internship".
+       01  MSG-JOBS-BROWSE               PIC X(32) VALUE "Browse Jobs/Internships".
+       01  MSG-JOBS-VIEW-APPS            PIC X(32) VALUE "View My Applications".
+       01  MSG-JOBS-BACK                 PIC X(32) VALUE "Back to Main Menu".
+
+       01  MSG-POST-JOB-HEADER           PIC X(40) VALUE "--- Post a New Job/Internship ---".
+       01  MSG-POST-JOB-TITLE            PIC X(32) VALUE "Enter Job Title:".
+       01  MSG-POST-JOB-DESC             PIC X(40) VALUE "Enter Description (max 200 chars):".
+       01  MSG-POST-JOB-EMPLOYER         PIC X(32) VALUE "Enter Employer Name:".
+       01  MSG-POST-JOB-LOCATION         PIC X(32) VALUE "Enter Location:".
+       01  MSG-POST-JOB-SALARY           PIC X(48)
+           VALUE "Enter Salary (optional, enter 'NONE' to skip):".
+       01  MSG-POST-SUCCESS              PIC X(32) VALUE "Job posted successfully!".
+       01  MSG-SEPARATOR-LINE            PIC X(40) VALUE "----------------------------------".
+
+       *> Browse/details
+       01  MSG-JOBS-LIST-HEADER          PIC X(40) VALUE "--- Available Jobs Listings ---".
+       01  MSG-NO-JOBS                   PIC X(40) VALUE "No jobs/internships available.".
+       01  MSG-ENTER-JOB                 PIC X(80) VALUE "Enter job number to view details, or 0 to go back:".
+       01  MSG-INVALID-JOB               PIC X(32) VALUE "Invalid job selection.".
+       01  MSG-JOB-DETAILS-HEADER        PIC X(24) VALUE "--- Job Details ---".
+       01  MSG-JOB-DETAILS-DIVIDER       PIC X(40) VALUE "-------------------".
+       01  MSG-APPLY-OPT                 PIC X(24) VALUE "Apply for this Job".
+       01  MSG-BACK-OPT                  PIC X(24) VALUE "Back to Job List".
+       01  MSG-APPLY-SUCCESS             PIC X(64) VALUE "Your application for ".
+       01  MSG-APPLY-DUPLICATE           PIC X(64) VALUE "You have already applied for this job.".
+
+       *> EPIC 7: View Applications messages
+       01  MSG-APPS-HEADER               PIC X(32) VALUE "--- Your Job Applications ---".
+       01  MSG-APPS-USER-SUMMARY         PIC X(32) VALUE "Application Summary for ".
+       01  MSG-APPS-SEP-TOP              PIC X(32) VALUE "------------------------------".
+       01  MSG-APPS-SEP-ITEM             PIC X(16) VALUE "---".
+       01  MSG-APPS-SEP-FOOTER           PIC X(32) VALUE "------------------------------".
+       01  MSG-APPS-TOTAL                PIC X(20) VALUE "Total Applications: ".
+       01  MSG-NO-APPS-FOUND             PIC X(40) VALUE "You have not applied to any jobs yet.".
+
+       *> EPIC 10: Applicant tracking for job posters
+       01  MSG-JOBS-VIEW-APPLICANTS      PIC X(32)
+           VALUE "View Applicants for My Job".
+       01  MSG-APPLICANTS-MY-JOBS-HDR    PIC X(32) VALUE "--- Your Posted Jobs ---".
+       01  MSG-NO-JOBS-POSTED            PIC X(40)
+           VALUE "You have not posted any jobs yet.".
+       01  MSG-SELECT-JOB-APPLICANTS     PIC X(60)
+           VALUE "Enter job number to view applicants, or 0 to go back:".
+       01  MSG-APPLICANTS-HEADER         PIC X(32) VALUE "--- Applicants ---".
+       01  MSG-NO-APPLICANTS             PIC X(40)
+           VALUE "No one has applied to this job yet.".
+       01  MSG-SELECT-APPLICANT          PIC X(60)
+           VALUE "Enter applicant number to update status, or 0 to go back:".
+
+       *> Job management submenu: view/update applicants vs. close the job
+       01  MSG-MY-JOB-ACTION-1           PIC X(30) VALUE "1. View/Update Applicants".
+       01  MSG-MY-JOB-ACTION-2           PIC X(20) VALUE "2. Close This Job".
+       01  MSG-MY-JOB-ACTION-3           PIC X(20) VALUE "3. Back".
+       01  MSG-CLOSE-JOB-CONFIRM         PIC X(60)
+           VALUE "Close this job posting? It will no longer accept applicants.".
+       01  MSG-CLOSE-JOB-CONFIRM-YES    PIC X(20) VALUE "1. Confirm Close".
+       01  MSG-CLOSE-JOB-CONFIRM-NO     PIC X(16) VALUE "2. Cancel".
+       01  MSG-APPLICANT-STATUS-MENU-1   PIC X(24) VALUE "1. Applied".
+       01  MSG-APPLICANT-STATUS-MENU-2   PIC X(24) VALUE "2. Reviewed".
+       01  MSG-APPLICANT-STATUS-MENU-3   PIC X(24) VALUE "3. Interviewing".
+       01  MSG-APPLICANT-STATUS-MENU-4   PIC X(24) VALUE "4. Rejected".
+       01  MSG-APPLICANT-STATUS-MENU-5   PIC X(24) VALUE "5. Hired".
+       01  MSG-APPLICANT-STATUS-MENU-6   PIC X(24) VALUE "6. Leave unchanged".
+       01  MSG-APPLICANT-STATUS-PROMPT   PIC X(48)
+           VALUE "Select new status for this applicant:".
+       01  MSG-STATUS-UPDATED            PIC X(32) VALUE "Applicant status updated.".
+       01  MSG-STATUS-DEFAULT            PIC X(16) VALUE "Applied".
+
+       01  WS-APPLICANT-JOB-CHOICE       PIC X(8)  VALUE SPACES.
+       01  WS-APPLICANT-STATUS-CHOICE    PIC X(8)  VALUE SPACES.
+       01  WS-SELECTED-JOB-ID            PIC 9(6)  VALUE 0.
+
+       01  WS-BROWSE-CHOICE              PIC X(8)  VALUE SPACES.
+       77  WS-SEL-NUM                    PIC 9(6)  VALUE 0.
+       77  WS-IDX-DISPLAY                PIC Z(3)9 VALUE ZERO.
+       77  WS-SALARY-TRIM                PIC X(128) VALUE SPACES.
+
+       *> Test mode flag
+       01  WS-TEST-MODE                  PIC X VALUE 'N'.
+           88  TEST-MODE-ON                  VALUE 'Y'.
+           88  TEST-MODE-OFF                 VALUE 'N'.
+
+
+       *> EPIC 8: Send/Receive Messages
+       01  MSG-MESSAGES-HEADER           PIC X(21) VALUE "--- Messages Menu ---".
+       01  MSG-MESSAGES-FOOTER           PIC X(32) VALUE "---------------------".
+       01  MSG-MESSAGES-SEND             PIC X(22) VALUE "1. Send a New Message".
+       01  MSG-MESSAGES-VIEW             PIC X(21) VALUE "2. View My Messages".
+       01  MSG-MESSAGES-SENT             PIC X(24) VALUE "3. View Sent Messages".
+       01  MSG-MESSAGES-THREAD           PIC X(34) VALUE "4. View Conversation with a User".
+       01  MSG-MESSAGES-BACK             PIC X(22) VALUE "5. Back to Main Menu".
+
+       01  MSG-SENT-HEADER               PIC X(22) VALUE "--- Sent Messages ---".
+       01  MSG-VIEW-TO                   PIC X(8)  VALUE "To: ".
+       01  MSG-ENTER-CORRESPONDENT       PIC X(64) VALUE "Enter the username to view your conversation with:".
+       01  MSG-THREAD-HEADER-1           PIC X(23) VALUE "--- Conversation with ".
+       01  MSG-NO-THREAD-MSGS            PIC X(48) VALUE "No messages exchanged with this user yet.".
+
+       01  MSG-ENTER-RECEIVER            PIC X(64) VALUE "Enter recipient's username (must be a connection):".
+       01  MSG-ENTER-CONTENT             PIC X(64) VALUE "Enter your message (max 200 chars):".
+       01  MSG-SEND-SUCCESS-1            PIC X(16) VALUE "Message sent to ".
+       01  MSG-SEND-SUCCESS-2            PIC X(16) VALUE " successfully!".
+
+
+       01  MSG-NOT-CONNECTED             PIC X(32) VALUE "User not found in your network.".
+       01  MSG-VIEW-CONSTRUCTION         PIC X(100) VALUE "View My Messages is under construction.".
+
+       01  WS-MESSAGE-CHOICE             PIC X(8) VALUE SPACES.
+       77  WS-RECEIVER                   PIC X(128) VALUE SPACES.
+       77  WS-CONTENT                    PIC X(256) VALUE SPACES.
+       77  WS-CONTENT-LENGTH             PIC 9(4)   VALUE 0.
+       77  WS-CORRESPONDENT              PIC X(128) VALUE SPACES.
+
+       *> EPIC 9: View Messages
+       *> Added for Week 9
+       01  MSG-MESSAGES-VIEW-HEADER      PIC X(22) VALUE "--- Your Messages ---".
+       01  MSG-BLANK-LINE                PIC X(1)  VALUE SPACES.
+       01  MSG-NO-MESSAGES               PIC X(40) VALUE "You have no messages at this time.".
+       01  MSG-VIEW-FROM                 PIC X(8)  VALUE "From: ".
+       01  MSG-VIEW-CONTENT              PIC X(10) VALUE "Message: ".
+
+       01  WS-MESSAGES-FOUND-FLAG        PIC X     VALUE 'N'.
+           88  MESSAGES-FOUND                    VALUE 'Y'.
+           88  MESSAGES-NOT-FOUND                VALUE 'N'.
+
+        *> Format for timestamp into YYYY-MM-DD HH:MM
+       77 WS-FORMATTED-TS           PIC X(20) VALUE SPACES.
+       77  WS-TS-YEAR                PIC X(4)  VALUE SPACES.
+       77  WS-TS-MONTH               PIC X(2)  VALUE SPACES.
+       77  WS-TS-DAY                 PIC X(2)  VALUE SPACES.
+       77  WS-TS-HOUR                PIC X(2)  VALUE SPACES.
+       77  WS-TS-MINUTE              PIC X(2)  VALUE SPACES.
+
+
+       *> EPIC 9: View Messages
+       *> Added for Week 9
+
+
+        *> Format for timestamp into YYYY-MM-DD HH:MM
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           PERFORM INIT-FILES
+           IF RESUME-LOGGED-IN
+      *> Restarting mid-session: the login lines were already consumed
+      *> on a prior run, so skip straight back into the logged-in menu.
+               PERFORM LOGGED-IN-MENU
+           ELSE
+               PERFORM RUN-APP
+           END-IF
+           MOVE MSG-END-OF-PROGRAM TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+      *> NOTE: deliberately no checkpoint-clearing call here. EOF-IN is
+      *> the only way any menu loop in this program ends, so reaching
+      *> this line does not distinguish "input deck fully processed"
+      *> from "input deck ran out mid-transaction" -- the last
+      *> SAVE-CHECKPOINT written during the session is what a re-run
+      *> needs to resume correctly.
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       INITIALIZATION-SECTION.
+       INIT-FILES.
+           *> File-driven only: open input and output files; create/overwrite output.
+           OPEN INPUT  INPUT-FILE
+                OUTPUT OUTPUT-FILE
+           .
+
+           *> New: Resume a previously-interrupted run, if a checkpoint
+           *> from an earlier, incomplete execution is sitting on disk.
+           PERFORM LOAD-CHECKPOINT
+           PERFORM SKIP-CHECKPOINTED-LINES
+
+           *> New: Load site configuration (e.g. account limit) before
+           *> anything that depends on it.
+           PERFORM INIT-LOAD-CONFIG
+
+           *> Load users from file into memory (optional if file missing)
+           PERFORM INIT-LOAD-ACCOUNTS
+           PERFORM INIT-LOAD-PROFILES
+           *> New: Load connections
+           PERFORM INIT-LOAD-CONNECTIONS
+           *> Epic 6: Load job data
+           PERFORM INIT-LOAD-JOBS
+           *> Epic 7: Load applications
+           PERFORM INIT-LOAD-APPLICATIONS
+           *> Epic 8: Load messages
+           PERFORM INIT-LOAD-MESSAGES
+           *> New: Load skills and peer endorsements
+           PERFORM INIT-LOAD-SKILLS
+
+           EXIT.
+
+       CLOSE-FILES.
+           CLOSE INPUT-FILE OUTPUT-FILE
+           EXIT.
+
+       CHECKPOINT-SECTION.
+      *> New: checkpoint/restart support for long InCollege-Input.txt runs.
+      *> Format: lineNumber|username (username is blank until a login
+      *> actually succeeds).
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTORE-LINE-NUM
+           MOVE SPACES TO WS-RESTORE-USERNAME
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       UNSTRING CHECKPOINT-REC DELIMITED BY '|'
+                           INTO WS-T1 WS-T2
+                       END-UNSTRING
+                       MOVE FUNCTION NUMVAL(WS-T1) TO WS-RESTORE-LINE-NUM
+                       MOVE FUNCTION TRIM(WS-T2)   TO WS-RESTORE-USERNAME
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       SKIP-CHECKPOINTED-LINES.
+      *> Re-read (and discard) the lines already processed on a prior,
+      *> interrupted run so this run continues where that one stopped.
+           MOVE 0 TO WS-CKPT-LINE-NUM
+           PERFORM UNTIL WS-CKPT-LINE-NUM >= WS-RESTORE-LINE-NUM OR EOF-IN
+               READ INPUT-FILE
+                   AT END SET EOF-IN TO TRUE
+                   NOT AT END ADD 1 TO WS-CKPT-LINE-NUM
+               END-READ
+           END-PERFORM
+           IF WS-RESTORE-USERNAME NOT = SPACES AND NOT EOF-IN
+               MOVE WS-RESTORE-USERNAME TO WS-CURRENT-USERNAME
+               MOVE WS-RESTORE-USERNAME TO WS-CKPT-USERNAME
+               SET RESUME-LOGGED-IN TO TRUE
+           END-IF
+           EXIT.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE SPACES TO CHECKPOINT-REC
+               STRING
+                   WS-CKPT-LINE-NUM             DELIMITED BY SIZE
+                   "|"                           DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CKPT-USERNAME) DELIMITED BY SIZE
+                   INTO CHECKPOINT-REC
+               END-STRING
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       CONFIG-SECTION.
+       INIT-LOAD-CONFIG.
+           *> Format: KEY=VALUE, one per line. Missing file just means
+           *> every setting keeps its built-in default.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CFG-STATUS = "00"
+              SET NOT-EOF-CFG TO TRUE
+              PERFORM UNTIL EOF-CFG
+                  READ CONFIG-FILE
+                      AT END SET EOF-CFG TO TRUE
+                      NOT AT END PERFORM PARSE-CONFIG-REC
+                  END-READ
+              END-PERFORM
+              CLOSE CONFIG-FILE
+           END-IF
+           EXIT.
+
+       PARSE-CONFIG-REC.
+           MOVE SPACES TO WS-CFG-KEY WS-CFG-VALUE
+           UNSTRING CONFIG-REC DELIMITED BY '='
+               INTO WS-CFG-KEY
+                    WS-CFG-VALUE
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-CFG-KEY)   TO WS-CFG-KEY
+           MOVE FUNCTION TRIM(WS-CFG-VALUE) TO WS-CFG-VALUE
+
+           IF WS-CFG-KEY = "ACCOUNT_LIMIT" AND WS-CFG-VALUE IS NUMERIC
+               IF FUNCTION NUMVAL(WS-CFG-VALUE) > WS-MAX-USERS
+                   *> WS-USERS-TABLE only has room for WS-MAX-USERS rows
+                   *> (OCCURS ... DEPENDING ON); clamp so a generous
+                   *> config value can never index past the table.
+                   MOVE WS-MAX-USERS TO WS-ACCOUNT-LIMIT
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-CFG-VALUE) TO WS-ACCOUNT-LIMIT
+               END-IF
+           END-IF
+           IF WS-CFG-KEY = "JOB_EXPIRY_DAYS" AND WS-CFG-VALUE IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-CFG-VALUE) TO WS-JOB-EXPIRY-DAYS
+           END-IF
+           EXIT.
+
+       MENU-SECTION.
+       RUN-APP.
+           MOVE MSG-WELCOME       TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-LOGIN         TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-CREATE        TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-ENTER-CHOICE  TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-CHOICE
+           IF EOF-IN
+              EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-CHOICE
+              WHEN '1'
+               PERFORM LOGIN
+              WHEN '2'
+               PERFORM CREATE-ACCOUNT
+              WHEN 'TEST-JOBS'
+               PERFORM UNIT-TESTS-JOBS
+              WHEN 'UNLOCK'
+               PERFORM ADMIN-UNLOCK-ACCOUNT
+              WHEN OTHER
+               MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-EVALUATE
+           EXIT.
+
+       LOGIN-SECTION.
+       LOGIN.
+           PERFORM RESET-LOGIN-STATE
+           PERFORM UNTIL MATCH-FOUND OR EOF-IN
+             MOVE MSG-ENTER-USER TO WS-MSG PERFORM DISPLAY-AND-LOG
+             PERFORM READ-NEXT-LINE
+             MOVE WS-LINE TO WS-USERNAME
+             IF EOF-IN
+                EXIT PERFORM
+             END-IF
+
+             MOVE MSG-ENTER-PASS TO WS-MSG PERFORM DISPLAY-AND-LOG
+             PERFORM READ-NEXT-LINE
+             MOVE WS-LINE TO WS-PASSWORD
+             IF EOF-IN
+                MOVE MSG-FAILURE TO WS-MSG
+                PERFORM DISPLAY-AND-LOG
+                EXIT PERFORM
+             END-IF
+
+             PERFORM CHECK-CREDENTIALS
+
+             IF ACCOUNT-LOCKED
+                SET MATCH-NOT-FOUND TO TRUE
+                MOVE MSG-ACCOUNT-LOCKED TO WS-MSG
+                PERFORM DISPLAY-AND-LOG
+                MOVE "LOCKED" TO WS-LOGIN-AUDIT-RESULT
+                PERFORM LOG-LOGIN-ATTEMPT
+                PERFORM RESET-LOGIN-STATE
+             ELSE
+               IF MATCH-FOUND
+                  MOVE "SUCCESS" TO WS-LOGIN-AUDIT-RESULT
+                  PERFORM LOG-LOGIN-ATTEMPT
+                  MOVE MSG-SUCCESS TO WS-MSG
+                  PERFORM DISPLAY-AND-LOG
+                  MOVE SPACES TO WS-MSG
+                  STRING
+                     MSG-WELCOME-PFX         DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-USERNAME)  DELIMITED BY SIZE
+                     "!"                       DELIMITED BY SIZE
+                     INTO WS-MSG
+                  END-STRING
+                  PERFORM DISPLAY-AND-LOG
+                  MOVE FUNCTION TRIM(WS-USERNAME) TO WS-CURRENT-USERNAME
+                  MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+                  PERFORM SAVE-CHECKPOINT
+                  PERFORM LOGGED-IN-MENU
+                  EXIT PERFORM
+               ELSE
+                  MOVE "FAILURE" TO WS-LOGIN-AUDIT-RESULT
+                  PERFORM LOG-LOGIN-ATTEMPT
+                  MOVE MSG-FAILURE TO WS-MSG
+                  PERFORM DISPLAY-AND-LOG
+                  PERFORM RESET-LOGIN-STATE
+               END-IF
+             END-IF
+           END-PERFORM
+           EXIT.
+
+      *> Keyed lookup against USERS-FILE in place of a scan over the
+      *> in-memory table. Also enforces and persists the failed-login
+      *> lockout: the failed-attempt count and lock flag
+      *> live on USER-REC itself via REWRITE, so a lockout survives
+      *> past the end of this run instead of resetting on restart.
+       CHECK-CREDENTIALS.
+           SET MATCH-NOT-FOUND TO TRUE
+           SET ACCOUNT-UNLOCKED TO TRUE
+           MOVE SPACES TO USER-REC-KEY
+           MOVE FUNCTION TRIM(WS-USERNAME) TO USER-REC-KEY
+           OPEN I-O USERS-FILE
+           IF WS-USR-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           READ USERS-FILE
+               KEY IS USER-REC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF USER-REC-IS-LOCKED
+                       SET ACCOUNT-LOCKED TO TRUE
+                   ELSE
+                       IF USER-REC-PASSWORD = WS-PASSWORD
+                           SET MATCH-FOUND TO TRUE
+                           MOVE 0 TO USER-REC-FAILED-COUNT
+                       ELSE
+                           ADD 1 TO USER-REC-FAILED-COUNT
+                           IF USER-REC-FAILED-COUNT >= WS-FAILED-LOGIN-MAX
+                               SET USER-REC-IS-LOCKED TO TRUE
+                               SET ACCOUNT-LOCKED TO TRUE
+                           END-IF
+                       END-IF
+                       REWRITE USER-REC
+                   END-IF
+           END-READ
+           CLOSE USERS-FILE
+           EXIT.
+
+      *> Keyed lookup against USERS-FILE instead of scanning the
+      *> in-memory table -- used by CREATE-ACCOUNT's duplicate check.
+       CHECK-USERNAME-EXISTS.
+           SET MATCH-NOT-FOUND TO TRUE
+           MOVE SPACES TO USER-REC-KEY
+           MOVE FUNCTION TRIM(WS-NEW-USERNAME) TO USER-REC-KEY
+           OPEN INPUT USERS-FILE
+           IF WS-USR-STATUS = "00"
+               READ USERS-FILE
+                   KEY IS USER-REC-KEY
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET MATCH-FOUND TO TRUE
+               END-READ
+               CLOSE USERS-FILE
+           END-IF
+           EXIT.
+
+      *> Operator-facing unlock, reached the same way TEST-JOBS is --
+      *> a keyword typed at the top-level menu prompt rather than a
+      *> numbered option, since it's an ops action, not a student one.
+      *> Prompts for the locked username and clears both the lock flag
+      *> and the failed-attempt count on USER-REC.
+       ADMIN-UNLOCK-ACCOUNT.
+           MOVE MSG-ADMIN-UNLOCK-PROMPT TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO USER-REC-KEY
+           MOVE FUNCTION TRIM(WS-LINE) TO USER-REC-KEY
+           OPEN I-O USERS-FILE
+           IF WS-USR-STATUS = "00"
+               READ USERS-FILE
+                   KEY IS USER-REC-KEY
+                   INVALID KEY
+                       MOVE MSG-ADMIN-UNLOCK-NOTFOUND TO WS-MSG
+                       PERFORM DISPLAY-AND-LOG
+                   NOT INVALID KEY
+                       MOVE 0 TO USER-REC-FAILED-COUNT
+                       SET USER-REC-IS-UNLOCKED TO TRUE
+                       REWRITE USER-REC
+                       MOVE MSG-ADMIN-UNLOCK-DONE TO WS-MSG
+                       PERFORM DISPLAY-AND-LOG
+               END-READ
+               CLOSE USERS-FILE
+           END-IF
+           EXIT.
+
+      *> Appends one line to the login security audit log.
+      *> Caller sets WS-LOGIN-AUDIT-RESULT first (SUCCESS/FAILURE/LOCKED).
+       LOG-LOGIN-ATTEMPT.
+           PERFORM GET-CURRENT-TIMESTAMP
+           OPEN EXTEND LOGIN-AUDIT-FILE
+           IF WS-LOGIN-AUDIT-STATUS = "05" OR WS-LOGIN-AUDIT-STATUS = "35"
+               OPEN OUTPUT LOGIN-AUDIT-FILE
+           END-IF
+           IF WS-LOGIN-AUDIT-STATUS = "00"
+               MOVE SPACES TO LOGIN-AUDIT-REC
+               STRING
+                   FUNCTION TRIM(WS-USERNAME)          DELIMITED BY SIZE
+                   "|"                                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LOGIN-AUDIT-RESULT) DELIMITED BY SIZE
+                   "|"                                 DELIMITED BY SIZE
+                   WS-TIMESTAMP-14                      DELIMITED BY SIZE
+                   INTO LOGIN-AUDIT-REC
+               END-STRING
+               WRITE LOGIN-AUDIT-REC
+               CLOSE LOGIN-AUDIT-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open login audit file (status "
+                   WS-LOGIN-AUDIT-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       RESET-LOGIN-STATE.
+           SET MATCH-NOT-FOUND TO TRUE
+           MOVE SPACES TO WS-USERNAME WS-PASSWORD
+           EXIT.
+
+       CREATE-ACCOUNT.
+           *> Username prompt (with uniqueness)
+           PERFORM UNTIL (WS-NEW-USERNAME NOT = SPACES AND MATCH-NOT-FOUND) OR EOF-IN
+               MOVE MSG-ENTER-NEW-USER TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-USERNAME
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+
+               PERFORM CHECK-USERNAME-EXISTS
+
+               IF MATCH-FOUND
+                   MOVE MSG-USERNAME-EXISTS TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   MOVE SPACES TO WS-NEW-USERNAME
+               END-IF
+           END-PERFORM
+
+           *> Password prompt + validation
+           SET PASS-INVALID TO TRUE
+           MOVE SPACES TO WS-NEW-PASSWORD
+           PERFORM UNTIL PASS-VALID OR EOF-IN
+               MOVE MSG-ENTER-NEW-PASS TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-PASSWORD
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM VALIDATE-PASSWORD
+               IF PASS-INVALID
+                   MOVE WS-PASSWORD-ERROR TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-NEW-PASSWORD = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-USERS-COUNT >= WS-ACCOUNT-LIMIT
+               PERFORM ADD-TO-WAITLIST
+               MOVE MSG-WAITLISTED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM SAVE-CHECKPOINT
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-USERS-COUNT
+           MOVE WS-NEW-USERNAME TO WS-TBL-USERNAME(WS-USERS-COUNT)
+           MOVE WS-NEW-PASSWORD TO WS-TBL-PASSWORD(WS-USERS-COUNT)
+
+           OPEN I-O USERS-FILE
+           IF WS-USR-STATUS = "35"
+               *> First account ever written: the indexed file doesn't
+               *> exist yet, so create it before opening it for update.
+               OPEN OUTPUT USERS-FILE
+               CLOSE USERS-FILE
+               OPEN I-O USERS-FILE
+           END-IF
+
+           IF WS-USR-STATUS = "00"
+               MOVE SPACES            TO USER-REC
+               MOVE WS-NEW-USERNAME   TO USER-REC-KEY
+               MOVE WS-NEW-PASSWORD   TO USER-REC-PASSWORD
+               MOVE 0                 TO USER-REC-FAILED-COUNT
+               SET USER-REC-IS-UNLOCKED TO TRUE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO USER-REC-CREATED-DATE
+               WRITE USER-REC
+               CLOSE USERS-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open users file (status "
+                   WS-USR-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           MOVE MSG-ACCOUNT-SUCCESS TO WS-MSG PERFORM DISPLAY-AND-LOG
+      *> Account creation is not a login: leave WS-CKPT-USERNAME blank so
+      *> a rerun does not resume straight into LOGGED-IN-MENU as this
+      *> brand-new, unauthenticated username. Only LOGIN sets it.
+           PERFORM SAVE-CHECKPOINT
+           EXIT.
+
+       ADD-TO-WAITLIST.
+           PERFORM GET-CURRENT-TIMESTAMP
+           OPEN EXTEND WAITLIST-FILE
+           IF WS-WAIT-STATUS = "05" OR WS-WAIT-STATUS = "35"
+               OPEN OUTPUT WAITLIST-FILE
+           END-IF
+           IF WS-WAIT-STATUS = "00"
+               MOVE SPACES TO WAITLIST-REC
+               STRING
+                   FUNCTION TRIM(WS-NEW-USERNAME) DELIMITED BY SIZE
+                   "|"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-NEW-PASSWORD) DELIMITED BY SIZE
+                   "|"                            DELIMITED BY SIZE
+                   WS-TIMESTAMP-14                DELIMITED BY SIZE
+                   INTO WAITLIST-REC
+               END-STRING
+               WRITE WAITLIST-REC
+               CLOSE WAITLIST-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open waitlist file (status "
+                   WS-WAIT-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       VALIDATE-PASSWORD.
+           SET PASS-VALID TO TRUE
+           MOVE SPACES TO WS-PASSWORD-ERROR
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD)) TO WS-PASS-LEN
+           IF WS-PASS-LEN < 8 OR WS-PASS-LEN > 12
+               SET PASS-INVALID TO TRUE
+               MOVE "Password must be 8 to 12 characters."
+                   TO WS-PASSWORD-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-UPPER-COUNT WS-DIGIT-COUNT WS-SPECIAL-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > FUNCTION LENGTH(FUNCTION TRIM(WS-NEW-PASSWORD))
+               MOVE WS-NEW-PASSWORD(WS-I:1) TO WS-CHAR
+               IF WS-CHAR >= 'A' AND WS-CHAR = 'Z'
+                   ADD 1 TO WS-UPPER-COUNT
+               END-IF
+               IF WS-CHAR = '0' AND WS-CHAR <= '9'
+                   ADD 1 TO WS-DIGIT-COUNT
+               END-IF
+               MOVE 0 TO WS-TMP-COUNT
+               INSPECT WS-SPECIAL-CHARS TALLYING WS-TMP-COUNT FOR ALL WS-CHAR
+               IF WS-TMP-COUNT > 0
+                   ADD 1 TO WS-SPECIAL-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-UPPER-COUNT = 0
+               SET PASS-INVALID TO TRUE
+               MOVE "Password must contain at least one capital letter."
+                   TO WS-PASSWORD-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-DIGIT-COUNT = 0
+               SET PASS-INVALID TO TRUE
+               MOVE "Password must contain at least one digit."
+                   TO WS-PASSWORD-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SPECIAL-COUNT = 0
+               SET PASS-INVALID TO TRUE
+               MOVE "Password must contain at least one special character: !@#$%^&*?-_+"
+                   TO WS-PASSWORD-ERROR
+               EXIT PARAGRAPH
+           END-IF
+
+           EXIT.
+
+       LOGGED-IN-SECTION.
+       LOGGED-IN-MENU.
+           PERFORM UNTIL EOF-IN
+
+               MOVE MSG-MENU-VIEW-PROFILE TO WS-MSG PERFORM DISPLAY-AND-LOG
+       *>        MOVE MSG-MENU-JOBS         TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MENU-SEARCH-USER  TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MENU-LEARN-SKILL  TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MENU-VIEW-PENDING TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MENU-VIEW-NETWORK TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MENU-MESSAGE      TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MENU-JOBS-OPT     TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-ENTER-CHOICE      TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-LOGGED-CHOICE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE WS-LOGGED-CHOICE
+                   WHEN '1'  PERFORM VIEW-MY-PROFILE
+                   WHEN '2'  PERFORM USER-SEARCH-MENU
+                   WHEN '3'  PERFORM SKILL-MENU
+                   WHEN '4'  PERFORM VIEW-PENDING-REQUESTS
+                   WHEN '5'  PERFORM VIEW-MY-NETWORK
+                   WHEN '6'  PERFORM MESSAGE-MENU
+                   WHEN '7'  PERFORM JOBS-MENU
+                   WHEN OTHER
+                       MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       SKILL-MENU.
+           PERFORM UNTIL WS-SKILL-CHOICE = '4' OR EOF-IN
+               MOVE MSG-SKILLS-HEADER      TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-SKILLS-OPT-VIEW    TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-SKILLS-OPT-ADD     TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-SKILLS-OPT-ENDORSE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-SKILLS-OPT-BACK    TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-SKILL-CHOICE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE WS-SKILL-CHOICE
+                   WHEN '1'
+                       PERFORM VIEW-MY-SKILLS
+                   WHEN '2'
+                       PERFORM ADD-SKILL
+                   WHEN '3'
+                       PERFORM ENDORSE-SKILL
+                   WHEN '4'
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-EVALUATE
+           END-PERFORM
+           MOVE SPACES TO WS-SKILL-CHOICE
+           EXIT.
+
+       USER-SEARCH-MENU.
+           MOVE MSG-ENTER-USER-SEARCH TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-SEARCH-FULLNAME
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-USER-BY-NAME
+           IF SEARCH-FOUND
+               PERFORM DISPLAY-FOUND-USER
+           ELSE
+               PERFORM DISPLAY-NO-MATCH-MSG
+           END-IF
+           EXIT.
+
+       FIND-USER-BY-NAME.
+           MOVE 0 TO WS-SEARCH-RESULT-IDX
+           SET SEARCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-PROFILES-COUNT OR SEARCH-FOUND
+               MOVE SPACES TO WS-T1
+               STRING
+                   FUNCTION TRIM(WS-PROF-FIRST(WS-I)) DELIMITED BY SIZE
+                   " "                                DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-LAST(WS-I))  DELIMITED BY SIZE
+                   INTO WS-T1
+               END-STRING
+               IF WS-T1 = FUNCTION TRIM(WS-SEARCH-FULLNAME)
+                   SET SEARCH-FOUND TO TRUE
+                   MOVE WS-I TO WS-SEARCH-RESULT-IDX
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       DISPLAY-FOUND-USER.
+           IF WS-SEARCH-RESULT-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SEARCH-RESULT-IDX TO WS-I
+           PERFORM DISPLAY-PROFILE-BY-ID
+
+           *> Prompt to connect (not self)
+           MOVE WS-PROF-USERNAME(WS-SEARCH-RESULT-IDX)
+               TO WS-FOUND-USER-USERNAME
+           IF WS-FOUND-USER-USERNAME NOT = WS-CURRENT-USERNAME
+              AND NOT EOF-IN
+               PERFORM PROMPT-FOR-CONNECTION
+           END-IF
+           EXIT.
+
+       DISPLAY-PROFILE-BY-ID.
+           IF WS-I < 1 OR WS-I > WS-PROFILES-COUNT
+               MOVE "Invalid profile ID." TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-PROF-FIRST(WS-I))       TO WS-PROF-FIRST-IN
+           MOVE FUNCTION TRIM(WS-PROF-LAST(WS-I))        TO WS-PROF-LAST-IN
+           MOVE FUNCTION TRIM(WS-PROF-UNIV(WS-I))        TO WS-PROF-UNIV-IN
+           MOVE FUNCTION TRIM(WS-PROF-MAJOR(WS-I))       TO WS-PROF-MAJOR-IN
+           MOVE FUNCTION TRIM(WS-PROF-GYEAR(WS-I))       TO WS-PROF-GYEAR-IN
+           MOVE FUNCTION TRIM(WS-PROF-ABOUT(WS-I))       TO WS-PROF-ABOUT-IN
+           MOVE FUNCTION TRIM(WS-PROF-EXPERIENCES(WS-I)) TO WS-EXPS-STR
+           MOVE FUNCTION TRIM(WS-PROF-EDUCATIONS(WS-I))  TO WS-EDUS-STR
+
+           MOVE MSG-USER-PROFILE-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Name: "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PROF-FIRST-IN)  DELIMITED BY SIZE
+                  " "                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PROF-LAST-IN)   DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "University: " FUNCTION TRIM(WS-PROF-UNIV-IN) DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Major: " FUNCTION TRIM(WS-PROF-MAJOR-IN) DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Graduation Year: " FUNCTION TRIM(WS-PROF-GYEAR-IN) DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "About Me: " FUNCTION TRIM(WS-PROF-ABOUT-IN) DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           PERFORM DISPLAY-EXPERIENCES
+           PERFORM DISPLAY-EDUCATION
+           MOVE WS-PROF-USERNAME(WS-I) TO WS-SKILLS-VIEW-USER
+           PERFORM DISPLAY-SKILLS-FOR-USER
+
+           MOVE MSG-LINE-LONG TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT PARAGRAPH.
+
+       DISPLAY-NO-MATCH-MSG.
+           MOVE MSG-USER-NOT-FOUND TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       PARSING-SECTION.
+       PARSE-USER-REC.
+           MOVE FUNCTION TRIM(USER-REC-KEY)      TO WS-USER-FILE-USERNAME
+           MOVE FUNCTION TRIM(USER-REC-PASSWORD) TO WS-USER-FILE-PASSWORD
+           EXIT.
+
+       PARSE-USER-EXAMPLE-REC.
+           *> The seed/example file is still plain "username|password"
+           *> line-sequential text, unrelated to the real account store.
+           MOVE SPACES TO WS-USER-FILE-USERNAME WS-USER-FILE-PASSWORD
+           UNSTRING USER-REC-EX
+               DELIMITED BY '|'
+               INTO WS-USER-FILE-USERNAME
+                    WS-USER-FILE-PASSWORD
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-USER-FILE-USERNAME) TO WS-USER-FILE-USERNAME
+           MOVE FUNCTION TRIM(WS-USER-FILE-PASSWORD) TO WS-USER-FILE-PASSWORD
+           EXIT.
+
+       INIT-LOAD-ACCOUNTS.
+           OPEN INPUT USERS-FILE
+           IF WS-USR-STATUS = "00"
+             PERFORM LOAD-ACCOUNTS-FROM-USERS
+             CLOSE USERS-FILE
+           END-IF
+           IF WS-USERS-COUNT = 0
+             OPEN INPUT USERS-EXAMPLE-FILE
+             IF WS-UEX-STATUS = "00"
+               PERFORM LOAD-ACCOUNTS-FROM-EXAMPLE
+               CLOSE USERS-EXAMPLE-FILE
+             END-IF
+           END-IF
+           EXIT.
+
+       LOAD-ACCOUNTS-FROM-USERS.
+           SET NOT-EOF-USR TO TRUE
+           PERFORM UNTIL EOF-USR
+             READ USERS-FILE NEXT RECORD
+                 AT END SET EOF-USR TO TRUE
+                 NOT AT END
+                   PERFORM PARSE-USER-REC
+                   IF WS-USER-FILE-USERNAME NOT = SPACES
+                      AND WS-USER-FILE-PASSWORD NOT = SPACES
+                      IF WS-USERS-COUNT < WS-MAX-USERS
+                         ADD 1 TO WS-USERS-COUNT
+                         MOVE WS-USER-FILE-USERNAME TO WS-TBL-USERNAME(WS-USERS-COUNT)
+                         MOVE WS-USER-FILE-PASSWORD TO WS-TBL-PASSWORD(WS-USERS-COUNT)
+                      END-IF
+                   END-IF
+             END-READ
+           END-PERFORM
+           EXIT.
+
+       LOAD-ACCOUNTS-FROM-EXAMPLE.
+           SET NOT-EOF-USR TO TRUE
+           PERFORM UNTIL EOF-USR
+             READ USERS-EXAMPLE-FILE
+                 AT END SET EOF-USR TO TRUE
+                 NOT AT END
+                   PERFORM PARSE-USER-EXAMPLE-REC
+                   IF WS-USER-FILE-USERNAME NOT = SPACES
+                      AND WS-USER-FILE-PASSWORD NOT = SPACES
+                      IF WS-USERS-COUNT < WS-MAX-USERS
+                         ADD 1 TO WS-USERS-COUNT
+                         MOVE WS-USER-FILE-USERNAME TO WS-TBL-USERNAME(WS-USERS-COUNT)
+                         MOVE WS-USER-FILE-PASSWORD TO WS-TBL-PASSWORD(WS-USERS-COUNT)
+                      END-IF
+                   END-IF
+             END-READ
+           END-PERFORM
+           EXIT.
+
+       PROFILE-IO-SECTION.
+       INIT-LOAD-PROFILES.
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROF-STATUS = "00"
+              SET NOT-EOF-PROF TO TRUE
+              PERFORM UNTIL EOF-PROF
+                  READ PROFILES-FILE NEXT RECORD
+                      AT END SET EOF-PROF TO TRUE
+                      NOT AT END PERFORM PARSE-PROFILE-REC
+                  END-READ
+              END-PERFORM
+              CLOSE PROFILES-FILE
+           END-IF
+           EXIT.
+
+       PARSE-PROFILE-REC.
+           *> Key holds the username; body is first|last|univ|major|
+           *> gyear|about|experiences|educations.
+           MOVE FUNCTION TRIM(PROFILE-REC-KEY) TO WS-PROF-USER
+
+           MOVE 1 TO WS-J
+           UNSTRING PROFILE-REC-BODY DELIMITED BY '|'
+               INTO WS-PROF-FIRST-IN
+                    WS-PROF-LAST-IN
+                    WS-PROF-UNIV-IN
+                    WS-PROF-MAJOR-IN
+                    WS-PROF-GYEAR-IN
+                    WS-PROF-ABOUT-IN
+               WITH POINTER WS-J
+           END-UNSTRING
+
+           MOVE FUNCTION TRIM(PROFILE-REC-BODY(WS-J:)) TO WS-REST
+           MOVE SPACES TO WS-EXPS-STR WS-EDUS-STR
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-REST)) TO WS-REST-LEN
+           IF WS-REST-LEN > 0
+             MOVE 0 TO WS-LAST-PIPE
+             PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-REST-LEN
+                 IF WS-REST(WS-I:1) = "|"
+                   MOVE WS-I TO WS-LAST-PIPE
+                 END-IF
+             END-PERFORM
+             IF WS-LAST-PIPE = 0
+                MOVE FUNCTION TRIM(WS-REST) TO WS-EXPS-STR
+             ELSE
+                IF WS-LAST-PIPE > 1
+                   MOVE FUNCTION TRIM(WS-REST(1:WS-LAST-PIPE - 1)) TO WS-EXPS-STR
+                END-IF
+                MOVE FUNCTION TRIM(WS-REST(WS-LAST-PIPE + 1:)) TO WS-EDUS-STR
+             END-IF
+           END-IF
+
+           IF WS-PROF-USER = SPACES
+              EXIT PARAGRAPH
+           END-IF
+
+           IF WS-PROFILES-COUNT < WS-PROFILES-MAX
+              ADD 1 TO WS-PROFILES-COUNT
+              MOVE FUNCTION TRIM(WS-PROF-USER)       TO WS-PROF-USERNAME(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-PROF-FIRST-IN)   TO WS-PROF-FIRST(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-PROF-LAST-IN)    TO WS-PROF-LAST(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-PROF-UNIV-IN)    TO WS-PROF-UNIV(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-PROF-MAJOR-IN)   TO WS-PROF-MAJOR(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN)   TO WS-PROF-GYEAR(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-PROF-ABOUT-IN)   TO WS-PROF-ABOUT(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-EXPS-STR)        TO WS-PROF-EXPERIENCES(WS-PROFILES-COUNT)
+              MOVE FUNCTION TRIM(WS-EDUS-STR)        TO WS-PROF-EDUCATIONS(WS-PROFILES-COUNT)
+           END-IF
+           EXIT.
+
+       SAVE-PROFILES.
+           OPEN OUTPUT PROFILES-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-PROFILES-COUNT
+               MOVE SPACES TO PROFILE-REC
+               MOVE WS-PROF-USERNAME(WS-I) TO PROFILE-REC-KEY
+               STRING
+                   FUNCTION TRIM(WS-PROF-FIRST(WS-I))     DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-LAST(WS-I))      DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-UNIV(WS-I))      DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-MAJOR(WS-I))     DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-GYEAR(WS-I))     DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-ABOUT(WS-I))     DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-EXPERIENCES(WS-I)) DELIMITED BY SIZE
+                   "|"                                    DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PROF-EDUCATIONS(WS-I)) DELIMITED BY SIZE
+                   INTO PROFILE-REC-BODY
+               END-STRING
+               WRITE PROFILE-REC
+           END-PERFORM
+           CLOSE PROFILES-FILE
+           EXIT.
+
+      *> Existence is settled by a keyed READ against PROFILES-FILE
+      *> rather than a scan, per the indexed-organization FD. The
+      *> matching slot in WS-PROFILES-TABLE is still located afterward
+      *> by username, since the other profile paragraphs (VIEW-MY-
+      *> PROFILE, EDIT-PROFILE-SUBMIT, etc.) address the profile by its
+      *> array index, not by re-reading the file field by field.
+       FIND-PROFILE-BY-USERNAME.
+           SET PROFILE-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-PROFILE-IDX
+           MOVE SPACES TO PROFILE-REC-KEY
+           MOVE FUNCTION TRIM(WS-CURRENT-USERNAME) TO PROFILE-REC-KEY
+           OPEN INPUT PROFILES-FILE
+           IF WS-PROF-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           READ PROFILES-FILE
+               KEY IS PROFILE-REC-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET PROFILE-FOUND TO TRUE
+           END-READ
+           CLOSE PROFILES-FILE
+           IF PROFILE-FOUND
+               PERFORM LOCATE-PROFILE-SLOT
+           END-IF
+           EXIT.
+
+      *> Maps a username already confirmed to exist (via a keyed READ)
+      *> onto its slot in the in-memory WS-PROFILES-TABLE, which the
+      *> rest of the profile paragraphs index directly.
+       LOCATE-PROFILE-SLOT.
+           MOVE 0 TO WS-PROFILE-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-PROFILES-COUNT OR WS-PROFILE-IDX NOT = 0
+              IF FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   = FUNCTION TRIM(WS-PROF-USERNAME(WS-I))
+                 MOVE WS-I TO WS-PROFILE-IDX
+              END-IF
+           END-PERFORM
+           EXIT.
+
+       VALIDATE-GRAD-YEAR.
+           MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN) TO WS-PROF-GYEAR-IN
+           SET YEAR-VALID TO TRUE
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-PROF-GYEAR-IN)) NOT = 4
+              SET YEAR-INVALID TO TRUE
+              EXIT PARAGRAPH
+           END-IF
+           SET YEAR-VALID TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 4 OR YEAR-INVALID
+             MOVE WS-PROF-GYEAR-IN(WS-I:1) TO WS-CHAR
+             IF WS-CHAR < '0' OR WS-CHAR > '9'
+                SET YEAR-INVALID TO TRUE
+             END-IF
+           END-PERFORM
+           IF YEAR-INVALID
+              EXIT PARAGRAPH
+           END-IF
+           MOVE WS-PROF-GYEAR-IN TO WS-GYEAR-NUM
+           IF WS-GYEAR-NUM < 1900 OR WS-GYEAR-NUM > 2100
+              SET YEAR-INVALID TO TRUE
+           END-IF
+           EXIT.
+
+       *> ===============================================================
+       *> CONNECTION HANDLING SECTION
+       *> ===============================================================
+       CONNECTION-HANDLING-SECTION.
+       PROMPT-FOR-CONNECTION.
+           MOVE MSG-SEND-REQUEST TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-BACK-TO-MENU TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-CONN-CHOICE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-CONN-CHOICE
+               WHEN '1'  PERFORM PROCESS-CONNECTION-REQUEST
+               WHEN '2'  CONTINUE
+               WHEN OTHER
+                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-EVALUATE
+           EXIT.
+
+       PROCESS-CONNECTION-REQUEST.
+           PERFORM CHECK-CONNECTION-STATUS
+           EVALUATE TRUE
+               WHEN CONN-ALREADY-ACCEPTED
+                   MOVE MSG-ALREADY-CONNECTED TO WS-MSG
+                   PERFORM DISPLAY-AND-LOG
+               WHEN CONN-PENDING-BY-ME
+                   MOVE MSG-PENDING-REQUEST-EXISTS TO WS-MSG
+                   PERFORM DISPLAY-AND-LOG
+               WHEN CONN-PENDING-BY-THEM
+                   MOVE MSG-THEY-SENT-REQUEST TO WS-MSG
+                   PERFORM DISPLAY-AND-LOG
+               WHEN CONN-OK
+                   PERFORM ADD-NEW-CONNECTION
+                   PERFORM SAVE-CONNECTIONS
+                   MOVE WS-CURRENT-USERNAME    TO WS-CONN-HIST-SENDER
+                   MOVE WS-FOUND-USER-USERNAME TO WS-CONN-HIST-RECEIVER
+                   MOVE "REQUESTED"            TO WS-CONN-HIST-ACTION
+                   PERFORM LOG-CONNECTION-HISTORY
+                   MOVE WS-SEARCH-RESULT-IDX TO WS-I
+                   MOVE SPACES TO WS-MSG
+                   STRING
+                       "Connection request sent to "     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PROF-FIRST(WS-I))  DELIMITED BY SIZE
+                       " "                               DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PROF-LAST(WS-I))   DELIMITED BY SIZE
+                       "."                               DELIMITED BY SIZE
+                       INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+                   PERFORM SAVE-CHECKPOINT
+           END-EVALUATE
+           EXIT.
+
+       CHECK-CONNECTION-STATUS.
+           SET CONN-OK TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+               IF WS-CONN-SENDER(WS-I)   = WS-CURRENT-USERNAME AND
+                  WS-CONN-RECEIVER(WS-I) = WS-FOUND-USER-USERNAME
+                   IF WS-CONN-STATUS(WS-I) = 'A'
+                       SET CONN-ALREADY-ACCEPTED TO TRUE
+                   ELSE
+                       SET CONN-PENDING-BY-ME TO TRUE
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+               IF WS-CONN-SENDER(WS-I)   = WS-FOUND-USER-USERNAME AND
+                  WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME
+                   IF WS-CONN-STATUS(WS-I) = 'A'
+                       SET CONN-ALREADY-ACCEPTED TO TRUE
+                   ELSE
+                       SET CONN-PENDING-BY-THEM TO TRUE
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       ADD-NEW-CONNECTION.
+           ADD 1 TO WS-CONNECTIONS-COUNT
+           MOVE WS-CURRENT-USERNAME    TO WS-CONN-SENDER(WS-CONNECTIONS-COUNT)
+           MOVE WS-FOUND-USER-USERNAME TO WS-CONN-RECEIVER(WS-CONNECTIONS-COUNT)
+           MOVE 'P'                    TO WS-CONN-STATUS(WS-CONNECTIONS-COUNT)
+           EXIT.
+
+       *> View and act on pending requests
+       VIEW-PENDING-REQUESTS.
+           MOVE MSG-PENDING-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE 0 TO WS-TMP-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+               IF WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME AND
+                  WS-CONN-STATUS(WS-I) = 'P'
+                   ADD 1 TO WS-TMP-COUNT
+                   MOVE WS-CONN-SENDER(WS-I) TO WS-TARGET-USERNAME
+                   PERFORM GET-FULL-NAME
+
+                   MOVE SPACES TO WS-MSG
+                   STRING
+                       "Connection request from "     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-DISPLAY-NAME) DELIMITED BY SIZE
+                       INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+
+                   MOVE MSG-ACCEPT-OPTION TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   MOVE MSG-REJECT-OPTION TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+                   PERFORM READ-NEXT-LINE
+
+                   IF WS-LINE = "1"
+                       PERFORM ACCEPT-CONNECTION
+                   ELSE
+                       IF WS-LINE = "2"
+                           PERFORM REJECT-CONNECTION
+                       ELSE
+                           MOVE MSG-INVALID-CHOICE-SKIP TO WS-MSG
+                           PERFORM DISPLAY-AND-LOG
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-NO-PENDING-REQUESTS TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           MOVE MSG-PENDING-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       VIEW-MY-NETWORK.
+           MOVE MSG-NETWORK-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE 0 TO WS-TMP-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+               IF WS-CONN-STATUS(WS-I) = 'A'
+                   INITIALIZE WS-TARGET-USERNAME
+                   IF WS-CONN-SENDER(WS-I) = WS-CURRENT-USERNAME
+                       MOVE WS-CONN-RECEIVER(WS-I) TO WS-TARGET-USERNAME
+                   ELSE
+                       IF WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME
+                           MOVE WS-CONN-SENDER(WS-I) TO WS-TARGET-USERNAME
+                       END-IF
+                   END-IF
+
+                   IF WS-TARGET-USERNAME NOT = SPACES
+                       ADD 1 TO WS-TMP-COUNT
+                       SET PROFILE-NOT-FOUND TO TRUE
+
+                       PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PROFILES-COUNT
+                           IF WS-PROF-USERNAME(WS-J) = WS-TARGET-USERNAME
+                               SET PROFILE-FOUND TO TRUE
+                               MOVE SPACES TO WS-MSG
+                               STRING
+                                   "Connected with: "                DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PROF-FIRST(WS-J))  DELIMITED BY SIZE
+                                   " "                               DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PROF-LAST(WS-J))   DELIMITED BY SIZE
+                                   " (University: "                  DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PROF-UNIV(WS-J))   DELIMITED BY SIZE
+                                   ", Major: "                       DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PROF-MAJOR(WS-J))  DELIMITED BY SIZE
+                                   ")"                               DELIMITED BY SIZE
+                                   INTO WS-MSG
+                               END-STRING
+                               PERFORM DISPLAY-AND-LOG
+                               EXIT PERFORM
+                           END-IF
+                       END-PERFORM
+
+                       IF PROFILE-NOT-FOUND
+                           MOVE SPACES TO WS-MSG
+                           STRING
+                               "Connected with: " FUNCTION TRIM(WS-TARGET-USERNAME)
+                               " (Profile not found)"
+                               INTO WS-MSG
+                           END-STRING
+                           PERFORM DISPLAY-AND-LOG
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-NO-CONNECTIONS TO WS-MSG PERFORM DISPLAY-AND-LOG
+           ELSE
+               MOVE MSG-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       GET-FULL-NAME.
+           SET PROFILE-NOT-FOUND TO TRUE
+           INITIALIZE WS-DISPLAY-NAME
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PROFILES-COUNT
+               IF WS-PROF-USERNAME(WS-J) = WS-TARGET-USERNAME
+                   SET PROFILE-FOUND TO TRUE
+                   STRING
+                       FUNCTION TRIM(WS-PROF-FIRST(WS-J)) DELIMITED BY SIZE
+                       " "                                DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PROF-LAST(WS-J))  DELIMITED BY SIZE
+                       INTO WS-DISPLAY-NAME
+                   END-STRING
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF PROFILE-NOT-FOUND
+               MOVE WS-TARGET-USERNAME TO WS-DISPLAY-NAME
+           END-IF
+           EXIT.
+
+       ACCEPT-CONNECTION.
+           IF WS-CONN-STATUS(WS-I) NOT = 'P'
+               MOVE "Error: This request has already been processed." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CONN-RECEIVER(WS-I) NOT = WS-CURRENT-USERNAME
+               MOVE "Error: You cannot accept this request." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'A' TO WS-CONN-STATUS(WS-I)
+           PERFORM SAVE-CONNECTIONS
+           IF WS-CONN-FILE-STATUS NOT = "00"
+               MOVE 'P' TO WS-CONN-STATUS(WS-I)
+               MOVE "Error: Could not save connection. Please try again." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-CONN-SENDER(WS-I)   TO WS-CONN-HIST-SENDER
+           MOVE WS-CONN-RECEIVER(WS-I) TO WS-CONN-HIST-RECEIVER
+           MOVE "ACCEPTED"             TO WS-CONN-HIST-ACTION
+           PERFORM LOG-CONNECTION-HISTORY
+           MOVE SPACES TO WS-MSG
+           STRING
+               "Connection accepted with " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DISPLAY-NAME) DELIMITED BY SIZE
+               INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+           MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+           PERFORM SAVE-CHECKPOINT
+           EXIT.
+
+       REJECT-CONNECTION.
+           IF WS-CONN-STATUS(WS-I) NOT = 'P'
+               MOVE "Error: This request has already been processed." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CONN-RECEIVER(WS-I) NOT = WS-CURRENT-USERNAME
+               MOVE "Error: You cannot reject this request." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CONN-SENDER(WS-I)   TO WS-CONN-HIST-SENDER
+           MOVE WS-CONN-RECEIVER(WS-I) TO WS-CONN-HIST-RECEIVER
+
+           PERFORM VARYING WS-J FROM WS-I BY 1 UNTIL WS-J >= WS-CONNECTIONS-COUNT
+               MOVE WS-CONN-SENDER  (WS-J + 1) TO WS-CONN-SENDER  (WS-J)
+               MOVE WS-CONN-RECEIVER(WS-J + 1) TO WS-CONN-RECEIVER(WS-J)
+               MOVE WS-CONN-STATUS  (WS-J + 1) TO WS-CONN-STATUS  (WS-J)
+           END-PERFORM
+
+           SUBTRACT 1 FROM WS-CONNECTIONS-COUNT
+           PERFORM SAVE-CONNECTIONS
+           IF WS-CONN-FILE-STATUS NOT = "00"
+               MOVE "Error: Could not save changes. Please restart program." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "REJECTED" TO WS-CONN-HIST-ACTION
+           PERFORM LOG-CONNECTION-HISTORY
+
+           MOVE SPACES TO WS-MSG
+           STRING
+               "Connection request from "     DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DISPLAY-NAME) DELIMITED BY SIZE
+               " rejected"                    DELIMITED BY SIZE
+               INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+           MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+           PERFORM SAVE-CHECKPOINT
+           EXIT.
+
+       INIT-LOAD-CONNECTIONS.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-FILE-STATUS = "00"
+               SET NOT-EOF-CONN TO TRUE
+               PERFORM UNTIL EOF-CONN
+                   READ CONNECTIONS-FILE
+                       AT END SET EOF-CONN TO TRUE
+                       NOT AT END PERFORM PARSE-CONNECTION-REC
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF
+           EXIT.
+
+       PARSE-CONNECTION-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3
+           UNSTRING CONNECTION-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3
+           END-UNSTRING
+           IF WS-T1 NOT = SPACES AND WS-CONNECTIONS-COUNT < WS-CONNECTIONS-MAX
+               ADD 1 TO WS-CONNECTIONS-COUNT
+               MOVE FUNCTION TRIM(WS-T1) TO WS-CONN-SENDER(WS-CONNECTIONS-COUNT)
+               MOVE FUNCTION TRIM(WS-T2) TO WS-CONN-RECEIVER(WS-CONNECTIONS-COUNT)
+               MOVE FUNCTION TRIM(WS-T3) TO WS-CONN-STATUS(WS-CONNECTIONS-COUNT)
+           END-IF
+           EXIT.
+
+       SAVE-CONNECTIONS.
+           OPEN OUTPUT CONNECTIONS-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-CONNECTIONS-COUNT
+               MOVE SPACES TO CONNECTION-REC
+               STRING
+                   FUNCTION TRIM(WS-CONN-SENDER(WS-I))   DELIMITED BY SIZE
+                   "|"                                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-RECEIVER(WS-I)) DELIMITED BY SIZE
+                   "|"                                   DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-STATUS(WS-I))   DELIMITED BY SIZE
+                   INTO CONNECTION-REC
+               END-STRING
+               WRITE CONNECTION-REC
+           END-PERFORM
+           CLOSE CONNECTIONS-FILE
+           EXIT.
+
+      *> Appends one line to the connection-request audit trail.
+      *> Caller sets WS-CONN-HIST-SENDER/-RECEIVER/-ACTION first.
+       LOG-CONNECTION-HISTORY.
+           PERFORM GET-CURRENT-TIMESTAMP
+           OPEN EXTEND CONNECTIONS-HISTORY-FILE
+           IF WS-CONN-HIST-STATUS = "05" OR WS-CONN-HIST-STATUS = "35"
+               OPEN OUTPUT CONNECTIONS-HISTORY-FILE
+           END-IF
+           IF WS-CONN-HIST-STATUS = "00"
+               MOVE SPACES TO CONNECTIONS-HISTORY-REC
+               STRING
+                   FUNCTION TRIM(WS-CONN-HIST-SENDER)   DELIMITED BY SIZE
+                   "|"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-HIST-RECEIVER) DELIMITED BY SIZE
+                   "|"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CONN-HIST-ACTION)   DELIMITED BY SIZE
+                   "|"                                  DELIMITED BY SIZE
+                   WS-TIMESTAMP-14                      DELIMITED BY SIZE
+                   INTO CONNECTIONS-HISTORY-REC
+               END-STRING
+               WRITE CONNECTIONS-HISTORY-REC
+               CLOSE CONNECTIONS-HISTORY-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open connection history file (status "
+                   WS-CONN-HIST-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       APPLICATIONS-IO-SECTION.
+       INIT-LOAD-APPLICATIONS.
+           MOVE 0 TO WS-APPLICATIONS-COUNT
+           OPEN INPUT APPLICATIONS-FILE
+           EVALUATE TRUE
+               WHEN WS-APP-STATUS = "00"
+                   SET NOT-EOF-APPS TO TRUE
+                   PERFORM UNTIL EOF-APPS
+                       READ APPLICATIONS-FILE
+                           AT END
+                               SET EOF-APPS TO TRUE
+                           NOT AT END
+                               PERFORM PARSE-APPLICATION-REC
+                       END-READ
+                   END-PERFORM
+                   CLOSE APPLICATIONS-FILE
+               WHEN WS-APP-STATUS = "05" OR WS-APP-STATUS = "35"
+                   CONTINUE  *> missing is OK
+               WHEN OTHER
+                   MOVE SPACES TO WS-MSG
+                   STRING
+                       "Error opening applications file (status " DELIMITED BY SIZE
+                       WS-APP-STATUS                           DELIMITED BY SIZE
+                       ")."                                     DELIMITED BY SIZE
+                       INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+           END-EVALUATE
+           EXIT.
+
+       PARSE-APPLICATION-REC.
+           *> Format: jobId|username|status|appliedDate
+           *> appliedDate is optional for backward compatibility with
+           *> records written before the daily report needed it.
+           MOVE SPACES TO APP-ID-TEXT
+           IF WS-APPLICATIONS-COUNT < WS-APPLICATIONS-MAX
+               ADD 1 TO WS-APPLICATIONS-COUNT
+               MOVE SPACES TO WS-APP-STATUS-VAL(WS-APPLICATIONS-COUNT)
+               MOVE SPACES TO WS-APP-DATE(WS-APPLICATIONS-COUNT)
+               UNSTRING APPLICATION-REC DELIMITED BY '|'
+                   INTO APP-ID-TEXT
+                        WS-APP-USER(WS-APPLICATIONS-COUNT)
+                        WS-APP-STATUS-VAL(WS-APPLICATIONS-COUNT)
+                        WS-APP-DATE(WS-APPLICATIONS-COUNT)
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(APP-ID-TEXT))
+                    TO WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
+               IF FUNCTION TRIM(WS-APP-STATUS-VAL(WS-APPLICATIONS-COUNT)) = SPACES
+                   MOVE MSG-STATUS-DEFAULT TO WS-APP-STATUS-VAL(WS-APPLICATIONS-COUNT)
+               END-IF
+               IF WS-APP-DATE(WS-APPLICATIONS-COUNT) = SPACES
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                        TO WS-APP-DATE(WS-APPLICATIONS-COUNT)
+               END-IF
+           END-IF
+           EXIT.
+
+       SAVE-APPLICATION-REC.
+           OPEN EXTEND APPLICATIONS-FILE
+           IF WS-APP-STATUS = "00"
+               MOVE SPACES TO APPLICATION-REC
+               MOVE WS-JOB-ID(WS-I) TO WS-JOB-ID-DISPLAY
+               MOVE SPACES           TO WS-JOB-ID-TEXT
+               MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
+               STRING
+                   FUNCTION TRIM(WS-JOB-ID-TEXT)       DELIMITED BY SIZE
+                   "|"                                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CURRENT-USERNAME)  DELIMITED BY SIZE
+                   "|"                                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-APP-STATUS-VAL(WS-APPLICATIONS-COUNT))
+                                                        DELIMITED BY SIZE
+                   "|"                                 DELIMITED BY SIZE
+                   WS-APP-DATE(WS-APPLICATIONS-COUNT)  DELIMITED BY SIZE
+                   INTO APPLICATION-REC
+               END-STRING
+               WRITE APPLICATION-REC
+               CLOSE APPLICATIONS-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open applications file (status "
+                   WS-APP-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       SAVE-APPLICATIONS.
+           OPEN OUTPUT APPLICATIONS-FILE
+           IF WS-APP-STATUS = "00"
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-APPLICATIONS-COUNT
+                   MOVE SPACES TO APPLICATION-REC
+                   MOVE WS-APP-JOB-ID(WS-I) TO WS-JOB-ID-DISPLAY
+                   MOVE SPACES              TO WS-JOB-ID-TEXT
+                   MOVE WS-JOB-ID-DISPLAY   TO WS-JOB-ID-TEXT
+                   STRING
+                       FUNCTION TRIM(WS-JOB-ID-TEXT)          DELIMITED BY SIZE
+                       "|"                                    DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-APP-USER(WS-I))       DELIMITED BY SIZE
+                       "|"                                    DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-APP-STATUS-VAL(WS-I)) DELIMITED BY SIZE
+                       "|"                                    DELIMITED BY SIZE
+                       WS-APP-DATE(WS-I)                      DELIMITED BY SIZE
+                       INTO APPLICATION-REC
+                   END-STRING
+                   WRITE APPLICATION-REC
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open applications file (status "
+                   WS-APP-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       CHECK-ALREADY-APPLIED.
+           SET MATCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-J FROM 1 BY 1
+                   UNTIL WS-J > WS-APPLICATIONS-COUNT OR MATCH-FOUND
+               IF WS-APP-JOB-ID(WS-J) = WS-JOB-ID(WS-I)
+                  AND FUNCTION TRIM(WS-APP-USER(WS-J))
+                      = FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   SET MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       SERIALIZATION-SECTION.
+       SERIALIZE-EXPERIENCE.
+           INITIALIZE WS-EXPS-STR
+           MOVE 1 TO WS-J
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-EXP-COUNT
+               IF WS-I > 1
+                   STRING "^" INTO WS-EXPS-STR WITH POINTER WS-J
+                   END-STRING
+               END-IF
+               STRING
+                   FUNCTION TRIM(WS-EXP-TITLE(WS-I))    DELIMITED BY SIZE
+                   "~"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXP-COMPANY(WS-I))  DELIMITED BY SIZE
+                   "~"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXP-DATES(WS-I))    DELIMITED BY SIZE
+                   "~"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EXP-DESC(WS-I))     DELIMITED BY SIZE
+                   INTO WS-EXPS-STR
+                   WITH POINTER WS-J
+               END-STRING
+           END-PERFORM
+           EXIT.
+
+       SERIALIZE-EDUCATION.
+           INITIALIZE WS-EDUS-STR
+           MOVE 1 TO WS-J
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-EDU-COUNT
+               IF WS-I > 1
+                   STRING "^" INTO WS-EDUS-STR WITH POINTER WS-J
+                   END-STRING
+               END-IF
+               STRING
+                   FUNCTION TRIM(WS-EDU-DEGREE(WS-I))   DELIMITED BY SIZE
+                   "~"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDU-SCHOOL(WS-I))   DELIMITED BY SIZE
+                   "~"                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-EDU-YEARS(WS-I))    DELIMITED BY SIZE
+                   INTO WS-EDUS-STR
+                   WITH POINTER WS-J
+               END-STRING
+           END-PERFORM
+           EXIT.
+
+       DISPLAY-EXPERIENCES.
+           IF WS-EXPS-STR = SPACES
+               MOVE SPACES TO WS-MSG
+               STRING "Experience: None" INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MSG
+           STRING "Experience:" INTO WS-MSG END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE 1 TO WS-J
+           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EXPS-STR))
+               INITIALIZE WS-ENTRY
+               UNSTRING WS-EXPS-STR DELIMITED BY "^"
+                   INTO WS-ENTRY
+                   WITH POINTER WS-J
+               END-UNSTRING
+
+               INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
+               UNSTRING WS-ENTRY DELIMITED BY "~"
+                   INTO WS-T1 WS-T2 WS-T3 WS-T4
+               END-UNSTRING
+
+               MOVE SPACES TO WS-MSG
+               STRING "   Title: " FUNCTION TRIM(WS-T1) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   Company: " FUNCTION TRIM(WS-T2) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   Dates: " FUNCTION TRIM(WS-T3) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   Description: " FUNCTION TRIM(WS-T4) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-PERFORM
+           EXIT.
+
+       DISPLAY-EDUCATION.
+           IF WS-EDUS-STR = SPACES
+               MOVE SPACES TO WS-MSG
+               STRING "Education: None" INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MSG
+           STRING "Education:" INTO WS-MSG END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE 1 TO WS-J
+           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EDUS-STR))
+               INITIALIZE WS-ENTRY
+               UNSTRING WS-EDUS-STR DELIMITED BY "^"
+                   INTO WS-ENTRY
+                   WITH POINTER WS-J
+               END-UNSTRING
+
+               INITIALIZE WS-T1 WS-T2 WS-T3
+               UNSTRING WS-ENTRY DELIMITED BY "~"
+                   INTO WS-T1 WS-T2 WS-T3
+               END-UNSTRING
+
+               MOVE SPACES TO WS-MSG
+               STRING "   Degree: " FUNCTION TRIM(WS-T1) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   University: " FUNCTION TRIM(WS-T2) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   Years: " FUNCTION TRIM(WS-T3) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-PERFORM
+           EXIT.
+
+       DESERIALIZE-EXPERIENCE.
+           MOVE 0 TO WS-EXP-COUNT
+           MOVE WS-PROF-EXPERIENCES(WS-PROFILE-IDX) TO WS-EXPS-STR
+           IF WS-EXPS-STR = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 1 TO WS-J
+           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EXPS-STR))
+               ADD 1 TO WS-EXP-COUNT
+               INITIALIZE WS-ENTRY
+               UNSTRING WS-EXPS-STR DELIMITED BY "^"
+                   INTO WS-ENTRY
+                   WITH POINTER WS-J
+               END-UNSTRING
+               INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
+               UNSTRING WS-ENTRY DELIMITED BY "~"
+                   INTO WS-T1 WS-T2 WS-T3 WS-T4
+               END-UNSTRING
+               MOVE WS-T1 TO WS-EXP-TITLE(WS-EXP-COUNT)
+               MOVE WS-T2 TO WS-EXP-COMPANY(WS-EXP-COUNT)
+               MOVE WS-T3 TO WS-EXP-DATES(WS-EXP-COUNT)
+               MOVE WS-T4 TO WS-EXP-DESC(WS-EXP-COUNT)
+           END-PERFORM
+           EXIT.
+
+       DESERIALIZE-EDUCATION.
+           MOVE 0 TO WS-EDU-COUNT
+           MOVE WS-PROF-EDUCATIONS(WS-PROFILE-IDX) TO WS-EDUS-STR
+           IF WS-EDUS-STR = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 1 TO WS-J
+           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(WS-EDUS-STR))
+               ADD 1 TO WS-EDU-COUNT
+               INITIALIZE WS-ENTRY
+               UNSTRING WS-EDUS-STR DELIMITED BY "^"
+                   INTO WS-ENTRY
+                   WITH POINTER WS-J
+               END-UNSTRING
+               INITIALIZE WS-T1 WS-T2 WS-T3
+               UNSTRING WS-ENTRY DELIMITED BY "~"
+                   INTO WS-T1 WS-T2 WS-T3
+               END-UNSTRING
+               MOVE WS-T1 TO WS-EDU-DEGREE(WS-EDU-COUNT)
+               MOVE WS-T2 TO WS-EDU-SCHOOL(WS-EDU-COUNT)
+               MOVE WS-T3 TO WS-EDU-YEARS(WS-EDU-COUNT)
+           END-PERFORM
+           EXIT.
+
+       PROFILE-SECTION.
+       CREATE-OR-EDIT-PROFILE.
+           IF FUNCTION TRIM(WS-CURRENT-USERNAME) = SPACES
+             MOVE "Internal error: no logged-in user." TO WS-MSG
+             PERFORM DISPLAY-AND-LOG
+             EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-EDIT-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           PERFORM UNTIL FUNCTION TRIM(WS-PROF-FIRST-IN) NOT = SPACES
+               MOVE MSG-ENTER-FIRST TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-PROF-FIRST-IN
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+               IF FUNCTION TRIM(WS-PROF-FIRST-IN) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-PROF-LAST-IN) NOT = SPACES
+               MOVE MSG-ENTER-LAST TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-PROF-LAST-IN
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+               IF FUNCTION TRIM(WS-PROF-LAST-IN) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-PROF-UNIV-IN) NOT = SPACES
+               MOVE MSG-ENTER-UNIV TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-PROF-UNIV-IN
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+               IF FUNCTION TRIM(WS-PROF-UNIV-IN) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-PROF-MAJOR-IN) NOT = SPACES
+               MOVE MSG-ENTER-MAJOR TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-PROF-MAJOR-IN
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+               IF FUNCTION TRIM(WS-PROF-MAJOR-IN) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           SET YEAR-INVALID TO TRUE
+           PERFORM UNTIL YEAR-VALID OR EOF-IN
+               MOVE MSG-ENTER-GYEAR2 TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-PROF-GYEAR-IN
+               IF EOF-IN
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM VALIDATE-GRAD-YEAR
+               IF YEAR-INVALID
+                   MOVE MSG-YEAR-INVALID TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           MOVE MSG-ABOUT-ME TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-PROF-ABOUT-IN
+
+           PERFORM ADD-EXPERIENCE
+           PERFORM ADD-EDUCATION
+
+           PERFORM SERIALIZE-EXPERIENCE
+           PERFORM SERIALIZE-EDUCATION
+
+           PERFORM FIND-PROFILE-BY-USERNAME
+           IF PROFILE-FOUND
+             MOVE FUNCTION TRIM(WS-PROF-FIRST-IN) TO WS-PROF-FIRST(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-LAST-IN)  TO WS-PROF-LAST(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-UNIV-IN)  TO WS-PROF-UNIV(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-MAJOR-IN) TO WS-PROF-MAJOR(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN) TO WS-PROF-GYEAR(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-ABOUT-IN) TO WS-PROF-ABOUT(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-EXPS-STR)      TO WS-PROF-EXPERIENCES(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-EDUS-STR)      TO WS-PROF-EDUCATIONS(WS-PROFILE-IDX)
+           ELSE
+             ADD 1 TO WS-PROFILES-COUNT
+             MOVE WS-PROFILES-COUNT TO WS-PROFILE-IDX
+             MOVE FUNCTION TRIM(WS-CURRENT-USERNAME) TO WS-PROF-USERNAME(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-FIRST-IN)    TO WS-PROF-FIRST(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-LAST-IN)     TO WS-PROF-LAST(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-UNIV-IN)     TO WS-PROF-UNIV(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-MAJOR-IN)    TO WS-PROF-MAJOR(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-GYEAR-IN)    TO WS-PROF-GYEAR(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-PROF-ABOUT-IN)    TO WS-PROF-ABOUT(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-EXPS-STR)         TO WS-PROF-EXPERIENCES(WS-PROFILE-IDX)
+             MOVE FUNCTION TRIM(WS-EDUS-STR)         TO WS-PROF-EDUCATIONS(WS-PROFILE-IDX)
+           END-IF
+
+           PERFORM SAVE-PROFILES
+           MOVE MSG-PROFILE-SAVED-OK TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       ADD-EXPERIENCE.
+           MOVE 0 TO WS-EXP-COUNT
+           MOVE SPACES TO WS-EXP-CHOICE
+           PERFORM UNTIL WS-EXP-COUNT >= 3 OR WS-EXP-CHOICE = "DONE" OR EOF-IN
+               MOVE MSG-ADD-EXP TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-EXP-CHOICE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+               IF WS-EXP-CHOICE = "DONE"
+                   EXIT PERFORM
+               ELSE
+                   ADD 1 TO WS-EXP-COUNT
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Experience #" WS-EXP-COUNT " - Title: " INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-TITLE-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-TITLE-INPUT TO WS-EXP-TITLE(WS-EXP-COUNT)
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Experience #" WS-EXP-COUNT " - Company/Organization: "
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-COMPANY-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-COMPANY-INPUT TO WS-EXP-COMPANY(WS-EXP-COUNT)
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Experience #" WS-EXP-COUNT " - Dates (e.g., Summer 2024): "
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-DATES-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-DATES-INPUT TO WS-EXP-DATES(WS-EXP-COUNT)
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Experience #" WS-EXP-COUNT
+                          " - Description (max 100 chars, blank to skip): "
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-DESC-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   IF WS-DESC-INPUT NOT = SPACES
+                       MOVE WS-DESC-INPUT TO WS-EXP-DESC(WS-EXP-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       ADD-EDUCATION.
+           MOVE 0 TO WS-EDU-COUNT
+           MOVE SPACES TO WS-EDU-CHOICE
+           PERFORM UNTIL WS-EDU-COUNT >= 3 OR WS-EDU-CHOICE = "DONE" OR EOF-IN
+               MOVE MSG-ADD-EDUCATION TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-EDU-CHOICE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+               IF WS-EDU-CHOICE = "DONE"
+                   EXIT PERFORM
+               ELSE
+                   ADD 1 TO WS-EDU-COUNT
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Education #" WS-EDU-COUNT " - Degree: " INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-DEGREE-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-DEGREE-INPUT TO WS-EDU-DEGREE(WS-EDU-COUNT)
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Education #" WS-EDU-COUNT " - University/College: "
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-SCHOOL-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-SCHOOL-INPUT TO WS-EDU-SCHOOL(WS-EDU-COUNT)
+
+                   MOVE SPACES TO WS-MSG
+                   STRING "Education #" WS-EDU-COUNT " - Years Attended (e.g., 2023-2025): "
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   MOVE WS-LINE TO WS-YEARS-INPUT
+                   IF EOF-IN
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-YEARS-INPUT TO WS-EDU-YEARS(WS-EDU-COUNT)
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       VIEW-MY-PROFILE.
+           PERFORM FIND-PROFILE-BY-USERNAME
+           IF PROFILE-FOUND
+             MOVE FUNCTION TRIM(WS-PROF-FIRST(WS-PROFILE-IDX))    TO WS-PROF-FIRST-IN
+             MOVE FUNCTION TRIM(WS-PROF-LAST(WS-PROFILE-IDX))     TO WS-PROF-LAST-IN
+             MOVE FUNCTION TRIM(WS-PROF-UNIV(WS-PROFILE-IDX))     TO WS-PROF-UNIV-IN
+             MOVE FUNCTION TRIM(WS-PROF-MAJOR(WS-PROFILE-IDX))    TO WS-PROF-MAJOR-IN
+             MOVE FUNCTION TRIM(WS-PROF-GYEAR(WS-PROFILE-IDX))    TO WS-PROF-GYEAR-IN
+             MOVE FUNCTION TRIM(WS-PROF-ABOUT(WS-PROFILE-IDX))    TO WS-PROF-ABOUT-IN
+             MOVE FUNCTION TRIM(WS-PROF-EXPERIENCES(WS-PROFILE-IDX)) TO WS-EXPS-STR
+             MOVE FUNCTION TRIM(WS-PROF-EDUCATIONS(WS-PROFILE-IDX))  TO WS-EDUS-STR
+           ELSE
+               MOVE MSG-PROFILE-NOT-FOUND TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-VIEW-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Name: "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PROF-FIRST-IN)  DELIMITED BY SIZE
+                  " "                              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-PROF-LAST-IN)   DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "University: " FUNCTION TRIM(WS-PROF-UNIV-IN) INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Major: " FUNCTION TRIM(WS-PROF-MAJOR-IN) INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Graduation Year: " FUNCTION TRIM(WS-PROF-GYEAR-IN) INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           IF FUNCTION TRIM(WS-PROF-ABOUT-IN) NOT = SPACES
+               MOVE SPACES TO WS-MSG
+               STRING "About Me: " FUNCTION TRIM(WS-PROF-ABOUT-IN) INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           PERFORM DISPLAY-EXPERIENCES
+           PERFORM DISPLAY-EDUCATION
+           MOVE WS-CURRENT-USERNAME TO WS-SKILLS-VIEW-USER
+           PERFORM DISPLAY-SKILLS-FOR-USER
+           MOVE MSG-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       REQUESTS-SECTION.
+       VIEW-PENDING-REQUESTS-FILE.
+           MOVE MSG-PENDING-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           OPEN INPUT REQUEST-FILE
+           IF WS-REQ-STATUS = "00"
+              SET NOT-EOF-REQ TO TRUE
+              MOVE 0 TO WS-I
+              PERFORM UNTIL EOF-REQ
+                 READ REQUEST-FILE
+                   AT END SET EOF-REQ TO TRUE
+                   NOT AT END PERFORM CHECK-PENDING-REQUEST
+                 END-READ
+              END-PERFORM
+              CLOSE REQUEST-FILE
+              IF WS-I = 0
+                 MOVE MSG-NO-PENDING-REQUESTS TO WS-MSG PERFORM DISPLAY-AND-LOG
+              END-IF
+           ELSE
+              MOVE MSG-NO-PENDING-REQUESTS TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-IF
+           MOVE "-----------------------------------" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       CHECK-PENDING-REQUEST.
+           MOVE SPACES TO WS-REQ-SENDER WS-REQ-RECEIVER WS-REQ-STATUS-VALUE
+           UNSTRING REQUEST-REC DELIMITED BY '|'
+               INTO WS-REQ-SENDER
+                    WS-REQ-RECEIVER
+                    WS-REQ-STATUS-VALUE
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-REQ-RECEIVER) = FUNCTION TRIM(WS-CURRENT-USERNAME)
+              AND FUNCTION TRIM(WS-REQ-STATUS-VALUE) = "PENDING"
+              ADD 1 TO WS-I
+              PERFORM FIND-SENDER-NAME
+              MOVE SPACES TO WS-MSG
+              STRING
+                 "Connection request from " DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-T1)       DELIMITED BY SIZE
+                 "."                        DELIMITED BY SIZE
+                 INTO WS-MSG
+              END-STRING
+              PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       FIND-SENDER-NAME.
+           MOVE SPACES TO WS-T1
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-PROFILES-COUNT
+               IF FUNCTION TRIM(WS-PROF-USERNAME(WS-J)) =
+                  FUNCTION TRIM(WS-REQ-SENDER)
+                   STRING
+                       FUNCTION TRIM(WS-PROF-FIRST(WS-J)) DELIMITED BY SIZE
+                       " "                                DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PROF-LAST(WS-J))  DELIMITED BY SIZE
+                       INTO WS-T1
+                   END-STRING
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-T1 = SPACES
+               MOVE FUNCTION TRIM(WS-REQ-SENDER) TO WS-T1
+           END-IF
+           EXIT.
+
+       REQUEST-MENU.
+           MOVE MSG-REQUEST-MENU-1 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-REQUEST-MENU-2 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-ENTER-CHOICE   TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-REQUEST-CHOICE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           EVALUATE WS-REQUEST-CHOICE
+               WHEN '1'
+                   *> Placeholder for future SEND-REQUEST
+                   EXIT PARAGRAPH
+               WHEN '2'
+                   EXIT PARAGRAPH
+               WHEN OTHER
+                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-EVALUATE
+           EXIT.
+
+       SAVE-REQUEST.
+           MOVE WS-PROF-USERNAME(WS-SEARCH-RESULT-IDX) TO WS-REQ-RECEIVER
+           MOVE WS-CURRENT-USERNAME                      TO WS-REQ-SENDER
+           MOVE "PENDING"                                TO WS-REQ-STATUS-VALUE
+
+           OPEN EXTEND REQUEST-FILE
+           IF WS-REQ-STATUS = "00"
+               MOVE SPACES TO REQUEST-REC
+               STRING
+                   FUNCTION TRIM(WS-REQ-SENDER)   DELIMITED BY SIZE
+                   "|"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REQ-RECEIVER) DELIMITED BY SIZE
+                   "|"                            DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-REQ-STATUS-VALUE) DELIMITED BY SIZE
+                   INTO REQUEST-REC
+               END-STRING
+               WRITE REQUEST-REC
+               CLOSE REQUEST-FILE
+           ELSE
+               IF WS-REQ-STATUS NOT = "05"
+                   CLOSE REQUEST-FILE
+               END-IF
+               MOVE "Error: Unable to save connection request." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       JOBS-SECTION.
+       JOBS-MENU.
+           PERFORM UNTIL WS-JOB-CHOICE = '5' OR EOF-IN
+               MOVE MSG-JOBS-HEADER   TO WS-MSG PERFORM DISPLAY-AND-LOG
+               *>MOVE MSG-JOBS-POST     TO WS-MSG PERFORM DISPLAY-AND-LOG
+               *>MOVE MSG-JOBS-BROWSE   TO WS-MSG PERFORM DISPLAY-AND-LOG
+               *>MOVE MSG-JOBS-VIEW-APPS TO WS-MSG PERFORM DISPLAY-AND-LOG
+               *>MOVE MSG-JOBS-VIEW-APPLICANTS TO WS-MSG PERFORM DISPLAY-AND-LOG
+               *>MOVE MSG-JOBS-BACK     TO WS-MSG PERFORM DISPLAY-AND-LOG
+               *>MOVE MSG-ENTER-CHOICE  TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-JOBS-POST) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-JOBS-BROWSE) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-JOBS-VIEW-APPS) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-JOBS-VIEW-APPLICANTS) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-JOBS-BACK) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE MSG-ENTER-CHOICE  TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-JOB-CHOICE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE WS-JOB-CHOICE
+                   WHEN '1'  PERFORM POST-NEW-JOB
+                   WHEN '2'  PERFORM BROWSE-JOBS
+                   WHEN '3'  PERFORM VIEW-MY-APPLICATIONS
+                   WHEN '4'  PERFORM VIEW-APPLICANTS-FOR-MY-JOBS
+                   WHEN '5'  EXIT PERFORM
+                   WHEN OTHER
+                       MOVE MSG-INVALID-CHOICE TO WS-MSG
+                       PERFORM DISPLAY-AND-LOG
+               END-EVALUATE
+           END-PERFORM
+           MOVE SPACES TO WS-JOB-CHOICE
+           EXIT.
+
+       *> ===============================================================
+       *> JOBS BROWSE / DETAILS / APPLY
+       *> ===============================================================
+       BROWSE-JOBS.
+           IF WS-JOBS-COUNT = 0
+               MOVE MSG-NO-JOBS        TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL EOF-IN
+               PERFORM DISPLAY-JOB-LIST
+
+               MOVE "-----------------------------" TO WS-MSG PERFORM DISPLAY-AND-LOG
+               MOVE MSG-ENTER-JOB TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+
+               MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SEL-NUM
+               IF WS-SEL-NUM = 0
+                   EXIT PERFORM
+               ELSE
+                   IF WS-SEL-NUM < 1 OR WS-SEL-NUM > WS-JOBS-COUNT
+                       MOVE MSG-INVALID-JOB TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   ELSE
+                       MOVE WS-SEL-NUM TO WS-I
+                       PERFORM DISPLAY-JOB-DETAILS
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       DISPLAY-JOB-DETAILS.
+           MOVE MSG-JOB-DETAILS-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Title: " FUNCTION TRIM(WS-JOB-TITLE(WS-I)) INTO WS-MSG END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Employer: " FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I)) INTO WS-MSG END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Location: " FUNCTION TRIM(WS-JOB-LOCATION(WS-I)) INTO WS-MSG END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+           STRING "Description: " FUNCTION TRIM(WS-JOB-DESC(WS-I)) INTO WS-MSG END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE FUNCTION TRIM(WS-JOB-SALARY(WS-I)) TO WS-SALARY-TRIM
+           IF WS-SALARY-TRIM NOT = SPACES AND WS-SALARY-TRIM NOT = "NONE"
+               MOVE SPACES TO WS-MSG
+               STRING "Salary: " FUNCTION TRIM(WS-SALARY-TRIM) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           IF TEST-MODE-ON
+               MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MSG
+           MOVE MSG-JOB-DETAILS-DIVIDER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           *>MOVE MSG-APPLY-OPT    TO WS-MSG PERFORM DISPLAY-AND-LOG
+           *>MOVE MSG-BACK-OPT     TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-APPLY-OPT) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+           MOVE SPACES TO WS-MSG
+               STRING "   " FUNCTION TRIM(MSG-BACK-OPT) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+
+           MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE WS-LINE
+               WHEN "1"  PERFORM APPLY-FOR-JOB
+               WHEN "2"  CONTINUE
+               WHEN OTHER
+                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-EVALUATE
+
+           *>MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       APPLY-FOR-JOB.
+           PERFORM CHECK-ALREADY-APPLIED
+           IF MATCH-FOUND
+               MOVE MSG-APPLY-DUPLICATE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-APPLICATIONS-COUNT >= WS-APPLICATIONS-MAX
+               MOVE "Error: applications storage full." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-APPLICATIONS-COUNT
+           MOVE WS-JOB-ID(WS-I)        TO WS-APP-JOB-ID(WS-APPLICATIONS-COUNT)
+           MOVE WS-CURRENT-USERNAME    TO WS-APP-USER(WS-APPLICATIONS-COUNT)
+           MOVE MSG-STATUS-DEFAULT     TO WS-APP-STATUS-VAL(WS-APPLICATIONS-COUNT)
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WS-APP-DATE(WS-APPLICATIONS-COUNT)
+
+           IF TEST-MODE-OFF
+               PERFORM SAVE-APPLICATION-REC
+           END-IF
+
+           MOVE SPACES TO WS-MSG
+           STRING MSG-APPLY-SUCCESS            DELIMITED BY ' '
+                  " "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-TITLE(WS-I))
+                  " at "                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))
+                  " has been submitted."        DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+           IF TEST-MODE-OFF
+               MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+               PERFORM SAVE-CHECKPOINT
+           END-IF
+
+           EXIT.
+
+       POST-NEW-JOB.
+           MOVE MSG-POST-JOB-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           INITIALIZE WS-NEW-JOB-ID
+                      WS-NEW-JOB-TITLE WS-NEW-JOB-DESC
+                      WS-NEW-JOB-EMPLOYER WS-NEW-JOB-LOCATION
+                      WS-NEW-JOB-SALARY
+
+           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-TITLE) NOT = SPACES
+               MOVE MSG-POST-JOB-TITLE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-JOB-TITLE
+               IF EOF-IN EXIT PARAGRAPH END-IF
+               IF FUNCTION TRIM(WS-NEW-JOB-TITLE) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-DESC) NOT = SPACES
+               MOVE MSG-POST-JOB-DESC TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-JOB-DESC
+               IF EOF-IN EXIT PARAGRAPH END-IF
+               IF FUNCTION TRIM(WS-NEW-JOB-DESC) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-EMPLOYER) NOT = SPACES
+               MOVE MSG-POST-JOB-EMPLOYER TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-JOB-EMPLOYER
+               IF EOF-IN EXIT PARAGRAPH END-IF
+               IF FUNCTION TRIM(WS-NEW-JOB-EMPLOYER) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-LOCATION) NOT = SPACES
+               MOVE MSG-POST-JOB-LOCATION TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-JOB-LOCATION
+               IF EOF-IN EXIT PARAGRAPH END-IF
+               IF FUNCTION TRIM(WS-NEW-JOB-LOCATION) = SPACES
+                   MOVE MSG-REQUIRED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL FUNCTION TRIM(WS-NEW-JOB-SALARY) NOT = SPACES
+               MOVE MSG-POST-JOB-SALARY TO WS-MSG PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-NEW-JOB-SALARY
+               IF EOF-IN EXIT PARAGRAPH END-IF
+               IF FUNCTION TRIM(WS-NEW-JOB-SALARY) = SPACES
+                   MOVE "Enter 'NONE' to skip this field."
+                       TO WS-MSG PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-JOBS-COUNT
+           ADD 1 TO WS-JOBS-HIGHEST-ID
+           MOVE WS-JOBS-HIGHEST-ID  TO WS-NEW-JOB-ID
+           MOVE WS-NEW-JOB-ID       TO WS-JOB-ID(WS-JOBS-COUNT)
+           MOVE WS-CURRENT-USERNAME TO WS-JOB-POSTER-USER(WS-JOBS-COUNT)
+           MOVE WS-NEW-JOB-TITLE    TO WS-JOB-TITLE(WS-JOBS-COUNT)
+           MOVE WS-NEW-JOB-DESC     TO WS-JOB-DESC(WS-JOBS-COUNT)
+           MOVE WS-NEW-JOB-EMPLOYER TO WS-JOB-EMPLOYER(WS-JOBS-COUNT)
+           MOVE WS-NEW-JOB-LOCATION TO WS-JOB-LOCATION(WS-JOBS-COUNT)
+           MOVE WS-NEW-JOB-SALARY   TO WS-JOB-SALARY(WS-JOBS-COUNT)
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-JOB-POSTED-DATE(WS-JOBS-COUNT)
+
+           PERFORM SAVE-JOBS
+
+           MOVE WS-NEW-JOB-ID TO WS-JOB-ID-DISPLAY
+           MOVE SPACES TO WS-JOB-ID-TEXT
+           MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
+           MOVE SPACES TO WS-MSG
+           STRING
+               FUNCTION TRIM(MSG-POST-SUCCESS) DELIMITED BY SIZE
+               " (ID: "                       DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-ID-TEXT)   DELIMITED BY SIZE
+               ")"                             DELIMITED BY SIZE
+               INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+           MOVE MSG-SEPARATOR-LINE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+           PERFORM SAVE-CHECKPOINT
+           EXIT.
+
+       JOBS-IO-SECTION.
+       INIT-LOAD-JOBS.
+           SET JOBS-IO-OK TO TRUE
+           MOVE 0 TO WS-JOBS-COUNT
+           MOVE 0 TO WS-JOBS-HIGHEST-ID
+           OPEN INPUT JOBS-FILE
+           EVALUATE WS-JOBS-FILE-STATUS
+               WHEN "00"
+                   SET NOT-EOF-JOBS TO TRUE
+                   PERFORM UNTIL EOF-JOBS
+                       READ JOBS-FILE
+                           AT END SET EOF-JOBS TO TRUE
+                           NOT AT END PERFORM PARSE-JOB-REC
+                       END-READ
+                       IF WS-JOBS-FILE-STATUS NOT = "00"
+                          AND WS-JOBS-FILE-STATUS NOT = "10"
+                           SET JOBS-IO-ERROR TO TRUE
+                           MOVE "reading jobs file" TO WS-JOBS-ERR-CONTEXT
+                           PERFORM REPORT-JOBS-FILE-ERROR
+                           SET EOF-JOBS TO TRUE
+                       END-IF
+                   END-PERFORM
+                   CLOSE JOBS-FILE
+                   IF WS-JOBS-FILE-STATUS NOT = "00"
+                       SET JOBS-IO-ERROR TO TRUE
+                       MOVE "closing jobs file after load" TO WS-JOBS-ERR-CONTEXT
+                       PERFORM REPORT-JOBS-FILE-ERROR
+                   END-IF
+               WHEN "05"  CONTINUE
+               WHEN "35"  CONTINUE
+               WHEN OTHER
+                   SET JOBS-IO-ERROR TO TRUE
+                   MOVE "opening jobs file for load" TO WS-JOBS-ERR-CONTEXT
+                   PERFORM REPORT-JOBS-FILE-ERROR
+           END-EVALUATE
+           IF JOBS-IO-OK
+               PERFORM EXPIRE-OLD-JOBS
+           END-IF
+           EXIT.
+
+       PARSE-JOB-REC.
+           *> Format: id|poster|title|desc|employer|location|salary|postedDate
+           *> postedDate is optional for backward compatibility with
+           *> records written before job expiration existed.
+           IF WS-JOBS-COUNT < WS-JOBS-MAX
+               ADD 1 TO WS-JOBS-COUNT
+               MOVE 0 TO WS-JOB-DELIM-COUNT
+               INSPECT JOB-REC TALLYING WS-JOB-DELIM-COUNT FOR ALL "|"
+               MOVE SPACES TO WS-JOB-ID-TEXT
+               IF WS-JOB-DELIM-COUNT >= 6
+                   UNSTRING JOB-REC DELIMITED BY '|'
+                       INTO WS-JOB-ID-TEXT
+                            WS-JOB-POSTER-USER(WS-JOBS-COUNT)
+                            WS-JOB-TITLE(WS-JOBS-COUNT)
+                            WS-JOB-DESC(WS-JOBS-COUNT)
+                            WS-JOB-EMPLOYER(WS-JOBS-COUNT)
+                            WS-JOB-LOCATION(WS-JOBS-COUNT)
+                            WS-JOB-SALARY(WS-JOBS-COUNT)
+                            WS-JOB-POSTED-DATE(WS-JOBS-COUNT)
+                   END-UNSTRING
+                   IF WS-JOB-POSTED-DATE(WS-JOBS-COUNT) = SPACES
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO WS-JOB-POSTED-DATE(WS-JOBS-COUNT)
+                   END-IF
+                   IF FUNCTION TRIM(WS-JOB-ID-TEXT) = SPACES
+                       ADD 1 TO WS-JOBS-HIGHEST-ID
+                       MOVE WS-JOBS-HIGHEST-ID TO WS-JOB-ID(WS-JOBS-COUNT)
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-JOB-ID-TEXT)
+                            TO WS-JOB-ID(WS-JOBS-COUNT)
+                       IF WS-JOB-ID(WS-JOBS-COUNT) > WS-JOBS-HIGHEST-ID
+                           MOVE WS-JOB-ID(WS-JOBS-COUNT) TO WS-JOBS-HIGHEST-ID
+                       END-IF
+                   END-IF
+               ELSE
+                   UNSTRING JOB-REC DELIMITED BY '|'
+                       INTO WS-JOB-POSTER-USER(WS-JOBS-COUNT)
+                            WS-JOB-TITLE(WS-JOBS-COUNT)
+                            WS-JOB-DESC(WS-JOBS-COUNT)
+                            WS-JOB-EMPLOYER(WS-JOBS-COUNT)
+                            WS-JOB-LOCATION(WS-JOBS-COUNT)
+                            WS-JOB-SALARY(WS-JOBS-COUNT)
+                   END-UNSTRING
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                       TO WS-JOB-POSTED-DATE(WS-JOBS-COUNT)
+                   ADD 1 TO WS-JOBS-HIGHEST-ID
+                   MOVE WS-JOBS-HIGHEST-ID TO WS-JOB-ID(WS-JOBS-COUNT)
+               END-IF
+           END-IF
+           EXIT.
+
+       SAVE-JOBS.
+           SET JOBS-IO-OK TO TRUE
+           OPEN OUTPUT JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
+                   MOVE SPACES TO JOB-REC
+                   MOVE WS-JOB-ID(WS-I) TO WS-JOB-ID-DISPLAY
+                   MOVE SPACES           TO WS-JOB-ID-TEXT
+                   MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
+                   STRING
+                       FUNCTION TRIM(WS-JOB-ID-TEXT)           DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-POSTER-USER(WS-I)) DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-TITLE(WS-I))       DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-DESC(WS-I))        DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))    DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-LOCATION(WS-I))    DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-SALARY(WS-I))      DELIMITED BY SIZE
+                       "|"                                     DELIMITED BY SIZE
+                       WS-JOB-POSTED-DATE(WS-I)                DELIMITED BY SIZE
+                       INTO JOB-REC
+                   END-STRING
+                   WRITE JOB-REC
+                   IF WS-JOBS-FILE-STATUS NOT = "00"
+                       SET JOBS-IO-ERROR TO TRUE
+                       MOVE "writing jobs file" TO WS-JOBS-ERR-CONTEXT
+                       PERFORM REPORT-JOBS-FILE-ERROR
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               CLOSE JOBS-FILE
+               IF WS-JOBS-FILE-STATUS NOT = "00"
+                   SET JOBS-IO-ERROR TO TRUE
+                   MOVE "closing jobs file after save" TO WS-JOBS-ERR-CONTEXT
+                   PERFORM REPORT-JOBS-FILE-ERROR
+               END-IF
+           ELSE
+               SET JOBS-IO-ERROR TO TRUE
+               MOVE "opening jobs file for save" TO WS-JOBS-ERR-CONTEXT
+               PERFORM REPORT-JOBS-FILE-ERROR
+           END-IF
+           EXIT.
+
+       REPORT-JOBS-FILE-ERROR.
+           MOVE SPACES TO WS-MSG
+           STRING
+               "Error: "                          DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOBS-ERR-CONTEXT) DELIMITED BY SIZE
+               " (status "                        DELIMITED BY SIZE
+               WS-JOBS-FILE-STATUS                DELIMITED BY SIZE
+               ")."                                DELIMITED BY SIZE
+               INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+      *> Appends the job at WS-I to the archive file. Caller sets
+      *> WS-JOB-ARCHIVE-REASON ("CLOSED" or "EXPIRED") first.
+       ARCHIVE-JOB-REC.
+           PERFORM GET-CURRENT-TIMESTAMP
+           MOVE WS-JOB-ID(WS-I) TO WS-JOB-ID-DISPLAY
+           MOVE SPACES           TO WS-JOB-ID-TEXT
+           MOVE WS-JOB-ID-DISPLAY TO WS-JOB-ID-TEXT
+
+           OPEN EXTEND JOBS-ARCHIVE-FILE
+           IF WS-JOBS-ARCHIVE-STATUS = "05" OR WS-JOBS-ARCHIVE-STATUS = "35"
+               OPEN OUTPUT JOBS-ARCHIVE-FILE
+           END-IF
+           IF WS-JOBS-ARCHIVE-STATUS = "00"
+               MOVE SPACES TO JOBS-ARCHIVE-REC
+               STRING
+                   FUNCTION TRIM(WS-JOB-ID-TEXT)           DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-POSTER-USER(WS-I)) DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-TITLE(WS-I))       DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-DESC(WS-I))        DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))    DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-LOCATION(WS-I))    DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-SALARY(WS-I))      DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   WS-JOB-POSTED-DATE(WS-I)                DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-ARCHIVE-REASON)    DELIMITED BY SIZE
+                   "|"                                     DELIMITED BY SIZE
+                   WS-TIMESTAMP-14                         DELIMITED BY SIZE
+                   INTO JOBS-ARCHIVE-REC
+               END-STRING
+               WRITE JOBS-ARCHIVE-REC
+               CLOSE JOBS-ARCHIVE-FILE
+           ELSE
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "Error: cannot open jobs archive file (status "
+                   WS-JOBS-ARCHIVE-STATUS ")."
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+      *> Removes the job at WS-I from the in-memory table by shifting
+      *> every later entry down one slot, the same technique
+      *> REJECT-CONNECTION uses to delete a connections-table row.
+       REMOVE-JOB-AT.
+           PERFORM VARYING WS-J FROM WS-I BY 1 UNTIL WS-J >= WS-JOBS-COUNT
+               MOVE WS-JOB-ID(WS-J + 1)          TO WS-JOB-ID(WS-J)
+               MOVE WS-JOB-POSTER-USER(WS-J + 1) TO WS-JOB-POSTER-USER(WS-J)
+               MOVE WS-JOB-TITLE(WS-J + 1)       TO WS-JOB-TITLE(WS-J)
+               MOVE WS-JOB-DESC(WS-J + 1)        TO WS-JOB-DESC(WS-J)
+               MOVE WS-JOB-EMPLOYER(WS-J + 1)    TO WS-JOB-EMPLOYER(WS-J)
+               MOVE WS-JOB-LOCATION(WS-J + 1)    TO WS-JOB-LOCATION(WS-J)
+               MOVE WS-JOB-SALARY(WS-J + 1)      TO WS-JOB-SALARY(WS-J)
+               MOVE WS-JOB-POSTED-DATE(WS-J + 1) TO WS-JOB-POSTED-DATE(WS-J)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-JOBS-COUNT
+           EXIT.
+
+      *> Scans the active jobs table back-to-front (so removing an
+      *> entry never disturbs the index of one not yet visited) and
+      *> archives any posting older than WS-JOB-EXPIRY-DAYS. Leaves
+      *> expired postings out of the active table and therefore out
+      *> of BROWSE-JOBS.
+       EXPIRE-OLD-JOBS.
+           MOVE 0 TO WS-TMP-COUNT
+           MOVE FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8)))
+               TO WS-JOB-TODAY-INT
+           PERFORM VARYING WS-I FROM WS-JOBS-COUNT BY -1 UNTIL WS-I < 1
+               MOVE FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-JOB-POSTED-DATE(WS-I)))
+                   TO WS-JOB-POSTED-INT
+               COMPUTE WS-JOB-AGE-DAYS = WS-JOB-TODAY-INT - WS-JOB-POSTED-INT
+               IF WS-JOB-AGE-DAYS > WS-JOB-EXPIRY-DAYS
+                   MOVE "EXPIRED" TO WS-JOB-ARCHIVE-REASON
+                   PERFORM ARCHIVE-JOB-REC
+                   PERFORM REMOVE-JOB-AT
+                   ADD 1 TO WS-TMP-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-TMP-COUNT > 0
+               PERFORM SAVE-JOBS
+           END-IF
+           EXIT.
+
+      *> Manual "Close This Job" action for the posting's own owner.
+       CLOSE-THIS-JOB.
+           MOVE "CLOSED" TO WS-JOB-ARCHIVE-REASON
+           PERFORM ARCHIVE-JOB-REC
+           PERFORM REMOVE-JOB-AT
+           PERFORM SAVE-JOBS
+           MOVE "This job has been closed and archived." TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+           PERFORM SAVE-CHECKPOINT
+           EXIT.
+
+       DISPLAY-JOB-LIST.
+           MOVE MSG-JOBS-LIST-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
+               MOVE WS-I TO WS-IDX-DISPLAY
+               MOVE SPACES TO WS-MSG
+               STRING
+                   "   "                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-TITLE(WS-I))      DELIMITED BY SIZE
+                   " at "                                 DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-EMPLOYER(WS-I))   DELIMITED BY SIZE
+                   " ("                                  DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-LOCATION(WS-I))   DELIMITED BY SIZE
+                   ")"                                    DELIMITED BY SIZE
+                   INTO WS-MSG
+               END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-PERFORM
+           EXIT.
+
+       VIEW-MY-APPLICATIONS.
+           MOVE MSG-APPS-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE SPACES TO WS-MSG
+           STRING MSG-APPS-USER-SUMMARY        DELIMITED BY ' '
+                  " "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
+                  INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE MSG-APPS-SEP-TOP TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           MOVE 0 TO WS-TMP-COUNT
+
+           *> Loop through all applications
+           PERFORM VARYING APP-IDX FROM WS-APPLICATIONS-COUNT BY -1 UNTIL APP-IDX < 1
+               *> Check if the application belongs to the current user
+               IF FUNCTION TRIM(WS-APP-USER(APP-IDX)) = FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   *> Found an application. Now find the job details.
+                   SET MATCH-NOT-FOUND TO TRUE
+                   PERFORM VARYING JOB-IDX FROM 1 BY 1
+                       UNTIL JOB-IDX > WS-JOBS-COUNT OR MATCH-FOUND
+                       IF WS-JOB-ID(JOB-IDX) = WS-APP-JOB-ID(APP-IDX)
+                           SET MATCH-FOUND TO TRUE
+
+                           *> Display separator if this is not the first job found
+                           IF WS-TMP-COUNT > 0
+                               MOVE MSG-APPS-SEP-ITEM TO WS-MSG
+                               PERFORM DISPLAY-AND-LOG
+                           END-IF
+                           ADD 1 TO WS-TMP-COUNT
+
+                           *> Display Job Details
+                           MOVE SPACES TO WS-MSG
+                           STRING "Job Title: " FUNCTION TRIM(WS-JOB-TITLE(JOB-IDX))
+                                  INTO WS-MSG END-STRING
+                           PERFORM DISPLAY-AND-LOG
+
+                           MOVE SPACES TO WS-MSG
+                           STRING "Employer: " FUNCTION TRIM(WS-JOB-EMPLOYER(JOB-IDX))
+                                  INTO WS-MSG END-STRING
+                           PERFORM DISPLAY-AND-LOG
+
+                           MOVE SPACES TO WS-MSG
+                           STRING "Location: " FUNCTION TRIM(WS-JOB-LOCATION(JOB-IDX))
+                                  INTO WS-MSG END-STRING
+                           PERFORM DISPLAY-AND-LOG
+
+                           MOVE SPACES TO WS-MSG
+                           STRING "Status: " FUNCTION TRIM(WS-APP-STATUS-VAL(APP-IDX))
+                                  INTO WS-MSG END-STRING
+                           PERFORM DISPLAY-AND-LOG
+                       END-IF
+                   END-PERFORM
+
+                   IF MATCH-NOT-FOUND
+                       *> The job was closed/expired and archived out of
+                       *> WS-JOBS-TABLE; still show the applicant their own
+                       *> record instead of silently dropping it.
+                       IF WS-TMP-COUNT > 0
+                           MOVE MSG-APPS-SEP-ITEM TO WS-MSG
+                           PERFORM DISPLAY-AND-LOG
+                       END-IF
+                       ADD 1 TO WS-TMP-COUNT
+
+                       MOVE SPACES TO WS-MSG
+                       STRING "Job ID: " FUNCTION TRIM(WS-APP-JOB-ID(APP-IDX))
+                              " (job no longer available)" DELIMITED BY SIZE
+                              INTO WS-MSG END-STRING
+                       PERFORM DISPLAY-AND-LOG
+
+                       MOVE SPACES TO WS-MSG
+                       STRING "Status: " FUNCTION TRIM(WS-APP-STATUS-VAL(APP-IDX))
+                              INTO WS-MSG END-STRING
+                       PERFORM DISPLAY-AND-LOG
+
+                       MOVE SPACES TO WS-MSG
+                       STRING "Applied On: " FUNCTION TRIM(WS-APP-DATE(APP-IDX))
+                              INTO WS-MSG END-STRING
+                       PERFORM DISPLAY-AND-LOG
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE MSG-APPS-SEP-FOOTER TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           *> Display total count and final separator
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-NO-APPS-FOUND TO WS-MSG PERFORM DISPLAY-AND-LOG
+           ELSE
+               MOVE SPACES TO WS-MSG
+               MOVE WS-TMP-COUNT TO WS-IDX-DISPLAY
+               STRING MSG-APPS-TOTAL FUNCTION TRIM(WS-IDX-DISPLAY) INTO WS-MSG END-STRING
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           MOVE MSG-APPS-SEP-FOOTER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       VIEW-APPLICANTS-FOR-MY-JOBS.
+           MOVE MSG-APPLICANTS-MY-JOBS-HDR TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE 0 TO WS-TMP-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-JOBS-COUNT
+               IF FUNCTION TRIM(WS-JOB-POSTER-USER(WS-I))
+                  = FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   ADD 1 TO WS-TMP-COUNT
+                   MOVE WS-I TO WS-IDX-DISPLAY
+                   MOVE SPACES TO WS-MSG
+                   STRING FUNCTION TRIM(WS-IDX-DISPLAY) ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-JOB-TITLE(WS-I))  DELIMITED BY SIZE
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-NO-JOBS-POSTED TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-SELECT-JOB-APPLICANTS TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SEL-NUM
+           IF WS-SEL-NUM = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SEL-NUM < 1 OR WS-SEL-NUM > WS-JOBS-COUNT
+               MOVE MSG-INVALID-JOB TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEL-NUM TO WS-I
+           IF FUNCTION TRIM(WS-JOB-POSTER-USER(WS-I))
+              NOT = FUNCTION TRIM(WS-CURRENT-USERNAME)
+               MOVE MSG-INVALID-JOB TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-JOB-ID(WS-I) TO WS-SELECTED-JOB-ID
+
+           MOVE MSG-MY-JOB-ACTION-1 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-MY-JOB-ACTION-2 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-MY-JOB-ACTION-3 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-ENTER-CHOICE    TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-LINE TO WS-JOB-MGMT-CHOICE
+
+           EVALUATE WS-JOB-MGMT-CHOICE
+               WHEN '1'
+                   PERFORM LIST-AND-UPDATE-APPLICANTS
+               WHEN '2'
+                   MOVE MSG-CLOSE-JOB-CONFIRM    TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   MOVE MSG-CLOSE-JOB-CONFIRM-YES TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   MOVE MSG-CLOSE-JOB-CONFIRM-NO  TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   PERFORM READ-NEXT-LINE
+                   IF NOT EOF-IN AND WS-LINE = "1"
+                       PERFORM CLOSE-THIS-JOB
+                   END-IF
+               WHEN '3'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-EVALUATE
+           EXIT.
+
+       LIST-AND-UPDATE-APPLICANTS.
+           MOVE MSG-APPLICANTS-HEADER TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE 0 TO WS-TMP-COUNT
+           PERFORM VARYING APP-IDX FROM 1 BY 1
+                   UNTIL APP-IDX > WS-APPLICATIONS-COUNT
+               IF WS-APP-JOB-ID(APP-IDX) = WS-SELECTED-JOB-ID
+                   ADD 1 TO WS-TMP-COUNT
+                   MOVE APP-IDX TO WS-IDX-DISPLAY
+                   MOVE SPACES TO WS-MSG
+                   STRING FUNCTION TRIM(WS-IDX-DISPLAY) ". "       DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-APP-USER(APP-IDX))      DELIMITED BY SIZE
+                          " - "                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-APP-STATUS-VAL(APP-IDX)) DELIMITED BY SIZE
+                          INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-NO-APPLICANTS TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-SELECT-APPLICANT TO WS-MSG PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SEL-NUM
+           IF WS-SEL-NUM = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-SEL-NUM < 1 OR WS-SEL-NUM > WS-APPLICATIONS-COUNT
+               MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEL-NUM TO APP-IDX
+           IF WS-APP-JOB-ID(APP-IDX) NOT = WS-SELECTED-JOB-ID
+               MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-APPLICANT-STATUS-PROMPT TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-APPLICANT-STATUS-MENU-1 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-APPLICANT-STATUS-MENU-2 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-APPLICANT-STATUS-MENU-3 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-APPLICANT-STATUS-MENU-4 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-APPLICANT-STATUS-MENU-5 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-APPLICANT-STATUS-MENU-6 TO WS-MSG PERFORM DISPLAY-AND-LOG
+           MOVE MSG-ENTER-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-LINE TO WS-APPLICANT-STATUS-CHOICE
+
+           EVALUATE WS-APPLICANT-STATUS-CHOICE
+               WHEN '1'  MOVE "Applied"      TO WS-APP-STATUS-VAL(APP-IDX)
+               WHEN '2'  MOVE "Reviewed"     TO WS-APP-STATUS-VAL(APP-IDX)
+               WHEN '3'  MOVE "Interviewing" TO WS-APP-STATUS-VAL(APP-IDX)
+               WHEN '4'  MOVE "Rejected"     TO WS-APP-STATUS-VAL(APP-IDX)
+               WHEN '5'  MOVE "Hired"        TO WS-APP-STATUS-VAL(APP-IDX)
+               WHEN '6'  CONTINUE
+               WHEN OTHER
+                   MOVE MSG-INVALID-CHOICE TO WS-MSG PERFORM DISPLAY-AND-LOG
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           IF WS-APPLICANT-STATUS-CHOICE NOT = '6'
+               IF TEST-MODE-OFF
+                   PERFORM SAVE-APPLICATIONS
+                   MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               MOVE MSG-STATUS-UPDATED TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       *> ===============================================================
+       *> UNIT TESTS: enter "TEST-JOBS" at main menu
+       *> ===============================================================
+       UNIT-TESTS-JOBS.
+           MOVE "=== RUN UNIT TESTS: JOBS ===" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           SET TEST-MODE-ON TO TRUE
+
+           MOVE WS-JOBS-COUNT TO SAVE-JOBS-COUNT
+           MOVE 0 TO WS-JOBS-COUNT
+           PERFORM BROWSE-JOBS
+           MOVE "TEST 1 (empty browse): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           IF SAVE-JOBS-COUNT = 0
+               ADD 1 TO WS-JOBS-COUNT
+               MOVE 1           TO WS-JOB-ID(WS-JOBS-COUNT)
+               MOVE "Test Title" TO WS-JOB-TITLE(WS-JOBS-COUNT)
+               MOVE "Test Desc"  TO WS-JOB-DESC(WS-JOBS-COUNT)
+               MOVE "TestCo"    TO WS-JOB-EMPLOYER(WS-JOBS-COUNT)
+               MOVE "Tampa, FL"  TO WS-JOB-LOCATION(WS-JOBS-COUNT)
+               MOVE "NONE"      TO WS-JOB-SALARY(WS-JOBS-COUNT)
+           ELSE
+               MOVE SAVE-JOBS-COUNT TO WS-JOBS-COUNT
+           END-IF
+           MOVE 1 TO WS-I
+           PERFORM DISPLAY-JOB-DETAILS
+           MOVE "TEST 2 (details view): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
+
+           MOVE WS-APPLICATIONS-COUNT TO SAVE-APPS-COUNT
+           PERFORM APPLY-FOR-JOB
+           IF WS-APPLICATIONS-COUNT = SAVE-APPS-COUNT + 1
+               MOVE "TEST 3a (first apply): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           ELSE
+               MOVE "TEST 3a (first apply): FAIL" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           PERFORM APPLY-FOR-JOB
+           IF WS-APPLICATIONS-COUNT = SAVE-APPS-COUNT + 1
+               MOVE "TEST 3b (duplicate apply blocked): PASS" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           ELSE
+               MOVE "TEST 3b (duplicate apply blocked): FAIL" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           SET TEST-MODE-OFF TO TRUE
+           MOVE "=== UNIT TESTS DONE ===" TO WS-MSG PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+       MESSAGES-SECTION.
+       MESSAGE-MENU.
+           MOVE MSG-MESSAGES-HEADER TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           PERFORM UNTIL WS-MESSAGE-CHOICE = '5' OR EOF-IN
+               MOVE MSG-MESSAGES-SEND TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MESSAGES-VIEW TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MESSAGES-SENT TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MESSAGES-THREAD TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               MOVE MSG-MESSAGES-BACK TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+
+               MOVE MSG-ENTER-CHOICE TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               PERFORM READ-NEXT-LINE
+               MOVE WS-LINE TO WS-MESSAGE-CHOICE
+               IF EOF-IN
+                   EXIT PERFORM
+               END-IF
+
+               EVALUATE WS-MESSAGE-CHOICE
+                   WHEN '1'
+                       PERFORM SEND-MESSAGE
+                   WHEN '2'
+                       PERFORM VIEW-MESSAGES
+                   WHEN '3'
+                       PERFORM VIEW-SENT-MESSAGES
+                   WHEN '4'
+                       PERFORM VIEW-CONVERSATION
+                   WHEN '5'
+                       EXIT PERFORM
+                   WHEN OTHER
+                       MOVE MSG-INVALID-CHOICE TO WS-MSG
+                       PERFORM DISPLAY-AND-LOG
+               END-EVALUATE
+           END-PERFORM
+           MOVE SPACES TO WS-MESSAGE-CHOICE
+           EXIT.
+
+       SEND-MESSAGE.
+           MOVE MSG-ENTER-RECEIVER TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-RECEIVER
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-ENTER-CONTENT TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+
+           PERFORM READ-NEXT-LINE
+           MOVE WS-LINE TO WS-CONTENT
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Validate receiver exists and is a connection
+           PERFORM VALIDATE-RECEIVER
+
+           IF MATCH-NOT-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Validate message content (empty check)
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CONTENT))
+               TO WS-CONTENT-LENGTH
+
+           IF WS-CONTENT-LENGTH = 0
+               MOVE "Message cannot be empty. Please try again." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Validate message length (200 char max)
+           IF WS-CONTENT-LENGTH > 200
+               MOVE "Message exceeds 200 characters. Please try again." TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Save message to table
+           IF WS-MESSAGES-COUNT < WS-MESSAGES-MAX
+               ADD 1 TO WS-MESSAGES-COUNT
+               MOVE WS-CURRENT-USERNAME TO WS-MSG-SENDER-ENTRY(WS-MESSAGES-COUNT)
+               MOVE FUNCTION TRIM(WS-RECEIVER)
+                   TO WS-MSG-RECEIVER-ENTRY(WS-MESSAGES-COUNT)
+               MOVE FUNCTION TRIM(WS-CONTENT)
+                   TO WS-MSG-CONTENT-ENTRY(WS-MESSAGES-COUNT)
+           END-IF
+
+           *> Get current timestamp using built-in function CURRENT-DATE
+           *> This return a string in the format YYYYMMDDHHMMSSmmmmmm
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-T4  *> YYYYMMDD
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-T4(9:6)  *> HHMMSS
+           MOVE WS-T4 TO WS-MSG-TIMESTAMP-ENTRY(WS-MESSAGES-COUNT)
+
+           *> Save to file
+           PERFORM SAVE-MESSAGES
+
+           *> Display success message
+           MOVE SPACES TO WS-MSG
+           STRING
+               MSG-SEND-SUCCESS-1         DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RECEIVER)   DELIMITED BY SIZE
+               MSG-SEND-SUCCESS-2         DELIMITED BY SIZE
+               INTO WS-MSG
+           END-STRING
+           PERFORM DISPLAY-AND-LOG
+
+           MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+           PERFORM SAVE-CHECKPOINT
+           EXIT.
+
+       VALIDATE-RECEIVER.
+           SET MATCH-NOT-FOUND TO TRUE
+
+           *> Step 1: Check if recipient exists in users table
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-USERS-COUNT OR MATCH-FOUND
+               IF FUNCTION TRIM(WS-TBL-USERNAME(WS-I)) =
+                  FUNCTION TRIM(WS-RECEIVER)
+                   SET MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF MATCH-NOT-FOUND
+               MOVE MSG-NOT-CONNECTED TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Step 2: Check if they are connected (status = 'A')
+           SET MATCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CONNECTIONS-COUNT OR MATCH-FOUND
+               IF WS-CONN-STATUS(WS-I) = 'A'
+                   IF (WS-CONN-SENDER(WS-I) = WS-CURRENT-USERNAME AND
+                       WS-CONN-RECEIVER(WS-I) = WS-RECEIVER)
+                   OR (WS-CONN-SENDER(WS-I) = WS-RECEIVER AND
+                       WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME)
+                       SET MATCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF MATCH-NOT-FOUND
+               MOVE MSG-NOT-CONNECTED TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           EXIT.
+    
+       *> Sort messages chronologically (oldest to newest)
+       *> Uses bubble sort algorithm on timestamp field
+       *> Only sorts messages for current user to maintain efficiency
+       SORT-MESSAGES-BY-TIMESTAMP.
+           MOVE 0 TO WS-J
+           PERFORM VARYING WS-I FROM 1 BY 1 
+               UNTIL WS-I >= WS-MESSAGES-COUNT
+               PERFORM VARYING WS-J FROM 1 BY 1 
+                   UNTIL WS-J > (WS-MESSAGES-COUNT - WS-I)
+                   
+                   *> Compare timestamps of adjacent messages
+                   IF WS-MSG-TIMESTAMP-ENTRY(WS-J) > 
+                      WS-MSG-TIMESTAMP-ENTRY(WS-J + 1)
+                       *> Swap all fields
+                       MOVE WS-MSG-SENDER-ENTRY(WS-J) TO WS-T1
+                       MOVE WS-MSG-SENDER-ENTRY(WS-J + 1) 
+                           TO WS-MSG-SENDER-ENTRY(WS-J)
+                       MOVE WS-T1 TO WS-MSG-SENDER-ENTRY(WS-J + 1)
+                       
+                       MOVE WS-MSG-RECEIVER-ENTRY(WS-J) TO WS-T2
+                       MOVE WS-MSG-RECEIVER-ENTRY(WS-J + 1) 
+                           TO WS-MSG-RECEIVER-ENTRY(WS-J)
+                       MOVE WS-T2 TO WS-MSG-RECEIVER-ENTRY(WS-J + 1)
+                       
+                       MOVE WS-MSG-CONTENT-ENTRY(WS-J) TO WS-T3
+                       MOVE WS-MSG-CONTENT-ENTRY(WS-J + 1) 
+                           TO WS-MSG-CONTENT-ENTRY(WS-J)
+                       MOVE WS-T3 TO WS-MSG-CONTENT-ENTRY(WS-J + 1)
+                       
+                       MOVE WS-MSG-TIMESTAMP-ENTRY(WS-J) TO WS-T4
+                       MOVE WS-MSG-TIMESTAMP-ENTRY(WS-J + 1) 
+                           TO WS-MSG-TIMESTAMP-ENTRY(WS-J)
+                       MOVE WS-T4 TO WS-MSG-TIMESTAMP-ENTRY(WS-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+    
+       VIEW-MESSAGES.
+      *> IMPLEMENTED FOR EPIC 9
+      *> Purpose: Displays all messages received by the currently logged-in user
+      *> Uses a two-pass approach: first counts messages, then displays them
+      *> This allows early exit if no messages are found
+        *> Display header
+        MOVE "--- Your Messages ---" TO WS-MSG
+        PERFORM DISPLAY-AND-LOG
+
+        *> Pass 1: Count messages for current user
+        *> Iterate through all messages to determine if user has any messages
+        MOVE 0 TO WS-TMP-COUNT
+        PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MESSAGES-COUNT
+            IF FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
+            FUNCTION TRIM(WS-CURRENT-USERNAME)
+                ADD 1 TO WS-TMP-COUNT
+            END-IF
+        END-PERFORM
+
+        *> Early exit if no messages found
+        *> Display "no messages" message and footer, then return to menu
+        IF WS-TMP-COUNT = 0
+            MOVE "You have no messages at this time." TO WS-MSG
+            PERFORM DISPLAY-AND-LOG
+            MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+            PERFORM DISPLAY-AND-LOG
+            EXIT PARAGRAPH
+        END-IF
+
+        PERFORM SORT-MESSAGES-BY-TIMESTAMP
+
+        *> Pass 2: Display all messages for the current user
+        *> Loop through messages again, displaying only those for current user
+        PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MESSAGES-COUNT
+            IF FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
+            FUNCTION TRIM(WS-CURRENT-USERNAME)
+                *> Display sender information
+                MOVE SPACES TO WS-MSG
+                STRING "From: " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))
+                    DELIMITED BY SIZE
+                    INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                *> Display message content
+                MOVE SPACES TO WS-MSG
+                STRING "Message: " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))
+                    DELIMITED BY SIZE
+                    INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                *> Display timestamp
+                PERFORM FORMAT-TIMESTAMP
+                MOVE SPACES TO WS-MSG
+                STRING "Sent: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FORMATTED-TS)
+                   INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                *> Display separator between messages for visual clarity
+                MOVE "---" TO WS-MSG
+                PERFORM DISPLAY-AND-LOG
+            END-IF
+        END-PERFORM
+
+        *> Display footer separator before returning to menu
+        MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+        PERFORM DISPLAY-AND-LOG
+        EXIT.
+
+      *> Mirror of VIEW-MESSAGES for messages the current user sent,
+      *> so a user can confirm what they said without the recipient's
+      *> copy of the conversation.
+       VIEW-SENT-MESSAGES.
+        MOVE MSG-SENT-HEADER TO WS-MSG
+        PERFORM DISPLAY-AND-LOG
+
+        MOVE 0 TO WS-TMP-COUNT
+        PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MESSAGES-COUNT
+            IF FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+            FUNCTION TRIM(WS-CURRENT-USERNAME)
+                ADD 1 TO WS-TMP-COUNT
+            END-IF
+        END-PERFORM
+
+        IF WS-TMP-COUNT = 0
+            MOVE "You have not sent any messages yet." TO WS-MSG
+            PERFORM DISPLAY-AND-LOG
+            MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+            PERFORM DISPLAY-AND-LOG
+            EXIT PARAGRAPH
+        END-IF
+
+        PERFORM SORT-MESSAGES-BY-TIMESTAMP
+
+        PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MESSAGES-COUNT
+            IF FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+            FUNCTION TRIM(WS-CURRENT-USERNAME)
+                MOVE SPACES TO WS-MSG
+                STRING MSG-VIEW-TO DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I))
+                    DELIMITED BY SIZE
+                    INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                MOVE SPACES TO WS-MSG
+                STRING "Message: " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))
+                    DELIMITED BY SIZE
+                    INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                PERFORM FORMAT-TIMESTAMP
+                MOVE SPACES TO WS-MSG
+                STRING "Sent: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FORMATTED-TS)
+                   INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                MOVE "---" TO WS-MSG
+                PERFORM DISPLAY-AND-LOG
+            END-IF
+        END-PERFORM
+
+        MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+        PERFORM DISPLAY-AND-LOG
+        EXIT.
+
+      *> Threads the full back-and-forth with one correspondent
+      *> together (both directions), sorted chronologically, instead
+      *> of the inbox/sent views which only show one side at a time.
+       VIEW-CONVERSATION.
+        MOVE MSG-ENTER-CORRESPONDENT TO WS-MSG
+        PERFORM DISPLAY-AND-LOG
+
+        PERFORM READ-NEXT-LINE
+        MOVE WS-LINE TO WS-CORRESPONDENT
+        IF EOF-IN
+            EXIT PARAGRAPH
+        END-IF
+
+        MOVE SPACES TO WS-MSG
+        STRING MSG-THREAD-HEADER-1 DELIMITED BY SIZE
+            FUNCTION TRIM(WS-CORRESPONDENT) DELIMITED BY SIZE
+            " ---" DELIMITED BY SIZE
+            INTO WS-MSG
+        END-STRING
+        PERFORM DISPLAY-AND-LOG
+
+        MOVE 0 TO WS-TMP-COUNT
+        PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MESSAGES-COUNT
+            IF (FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CURRENT-USERNAME) AND
+                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CORRESPONDENT))
+            OR (FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CORRESPONDENT) AND
+                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CURRENT-USERNAME))
+                ADD 1 TO WS-TMP-COUNT
+            END-IF
+        END-PERFORM
+
+        IF WS-TMP-COUNT = 0
+            MOVE MSG-NO-THREAD-MSGS TO WS-MSG
+            PERFORM DISPLAY-AND-LOG
+            MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+            PERFORM DISPLAY-AND-LOG
+            EXIT PARAGRAPH
+        END-IF
+
+        PERFORM SORT-MESSAGES-BY-TIMESTAMP
+
+        PERFORM VARYING WS-I FROM 1 BY 1
+            UNTIL WS-I > WS-MESSAGES-COUNT
+            IF (FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CURRENT-USERNAME) AND
+                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CORRESPONDENT))
+            OR (FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CORRESPONDENT) AND
+                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) =
+                FUNCTION TRIM(WS-CURRENT-USERNAME))
+
+                MOVE SPACES TO WS-MSG
+                IF FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I)) =
+                   FUNCTION TRIM(WS-CURRENT-USERNAME)
+                    STRING MSG-VIEW-TO DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I))
+                        DELIMITED BY SIZE
+                        INTO WS-MSG
+                    END-STRING
+                ELSE
+                    STRING MSG-VIEW-FROM DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))
+                        DELIMITED BY SIZE
+                        INTO WS-MSG
+                    END-STRING
+                END-IF
+                PERFORM DISPLAY-AND-LOG
+
+                MOVE SPACES TO WS-MSG
+                STRING "Message: " DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))
+                    DELIMITED BY SIZE
+                    INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                PERFORM FORMAT-TIMESTAMP
+                MOVE SPACES TO WS-MSG
+                STRING "Sent: " DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FORMATTED-TS)
+                   INTO WS-MSG
+                END-STRING
+                PERFORM DISPLAY-AND-LOG
+
+                MOVE "---" TO WS-MSG
+                PERFORM DISPLAY-AND-LOG
+            END-IF
+        END-PERFORM
+
+        MOVE MSG-MESSAGES-FOOTER TO WS-MSG
+        PERFORM DISPLAY-AND-LOG
+        EXIT.
+
+       SAVE-MESSAGES.
+      *> IMPLEMENTED FOR EPIC 8
+      *> Purpose: Persists all messages from memory to messages.txt file
+      *> Format: sender|receiver|content (pipe-delimited, one per line)
+        OPEN OUTPUT MESSAGES-FILE
+        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-MESSAGES-COUNT
+            MOVE SPACES TO MESSAGE-REC
+            STRING
+                FUNCTION TRIM(WS-MSG-SENDER-ENTRY(WS-I))   DELIMITED BY SIZE
+                "|"                                         DELIMITED BY SIZE
+                FUNCTION TRIM(WS-MSG-RECEIVER-ENTRY(WS-I)) DELIMITED BY SIZE
+                "|"                                         DELIMITED BY SIZE
+                FUNCTION TRIM(WS-MSG-CONTENT-ENTRY(WS-I))  DELIMITED BY SIZE
+                "|"                                         DELIMITED BY SIZE
+                FUNCTION TRIM(WS-MSG-TIMESTAMP-ENTRY(WS-I)) DELIMITED BY SIZE
+                INTO MESSAGE-REC
+            END-STRING
+            WRITE MESSAGE-REC
+        END-PERFORM
+        CLOSE MESSAGES-FILE
+        EXIT.
+
+       INIT-LOAD-MESSAGES.
+           MOVE 0 TO WS-MESSAGES-COUNT
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MSG-FILE-STATUS = "00"
+               SET NOT-EOF-MSG TO TRUE
+               PERFORM UNTIL EOF-MSG
+                   READ MESSAGES-FILE
+                       AT END SET EOF-MSG TO TRUE
+                       NOT AT END PERFORM PARSE-MESSAGE-REC
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           END-IF
+           EXIT.
+
+       PARSE-MESSAGE-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
+           *> Format: sender|receiver|content|timestamp
+           UNSTRING MESSAGE-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4
+           END-UNSTRING
+           IF WS-T1 NOT = SPACES AND WS-MESSAGES-COUNT < WS-MESSAGES-MAX
+               ADD 1 TO WS-MESSAGES-COUNT
+               MOVE FUNCTION TRIM(WS-T1) TO WS-MSG-SENDER-ENTRY(WS-MESSAGES-COUNT)
+               MOVE FUNCTION TRIM(WS-T2) TO WS-MSG-RECEIVER-ENTRY(WS-MESSAGES-COUNT)
+               MOVE FUNCTION TRIM(WS-T3) TO WS-MSG-CONTENT-ENTRY(WS-MESSAGES-COUNT)
+               MOVE FUNCTION TRIM(WS-T4) TO WS-MSG-TIMESTAMP-ENTRY(WS-MESSAGES-COUNT)
+           END-IF
+           EXIT.
+
+       FORMAT-TIMESTAMP.
+           *> Input: WS-MSG-TIMESTAMP-ENTRY(WS-I) = YYYYMMDDHHmmSS
+           *> Output: WS-FORMATTED-TS = YYYY-MM-DD HH:MM
+           
+           MOVE SPACES TO WS-FORMATTED-TS
+           
+           IF WS-MSG-TIMESTAMP-ENTRY(WS-I) = SPACES OR
+              WS-MSG-TIMESTAMP-ENTRY(WS-I) = LOW-VALUES
+               MOVE "N/A" TO WS-FORMATTED-TS
+               EXIT PARAGRAPH
+           END-IF
+           
+           *> Extract components from YYYYMMDDHHmmSS (14 chars)
+           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(1:4)  TO WS-TS-YEAR
+           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(5:2)  TO WS-TS-MONTH
+           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(7:2)  TO WS-TS-DAY
+           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(9:2)  TO WS-TS-HOUR
+           MOVE WS-MSG-TIMESTAMP-ENTRY(WS-I)(11:2) TO WS-TS-MINUTE
+           
+           *> Build formatted string: YYYY-MM-DD HH:MM
+           STRING
+               WS-TS-YEAR      DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               WS-TS-MONTH     DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               WS-TS-DAY       DELIMITED BY SIZE
+               " "             DELIMITED BY SIZE
+               WS-TS-HOUR      DELIMITED BY SIZE
+               ":"             DELIMITED BY SIZE
+               WS-TS-MINUTE    DELIMITED BY SIZE
+               INTO WS-FORMATTED-TS
+           END-STRING
+
+           EXIT.
+
+       SKILLS-SECTION.
+      *> New: skills and peer endorsements, gated on accepted connections
+      *> Shared by VIEW-MY-PROFILE/DISPLAY-PROFILE-BY-ID: lists every
+      *> skill owned by WS-SKILLS-VIEW-USER with its endorsement count,
+      *> the same line format VIEW-MY-SKILLS uses for the current user.
+       DISPLAY-SKILLS-FOR-USER.
+           MOVE 0 TO WS-TMP-COUNT
+           MOVE MSG-SKILLS-HEADER TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SKILLS-COUNT
+               IF FUNCTION TRIM(WS-SKILL-OWNER(WS-I)) =
+                  FUNCTION TRIM(WS-SKILLS-VIEW-USER)
+                   ADD 1 TO WS-TMP-COUNT
+                   MOVE SPACES TO WS-MSG
+                   STRING
+                       FUNCTION TRIM(WS-SKILL-NAME(WS-I))   DELIMITED BY SIZE
+                       " (endorsements: "                    DELIMITED BY SIZE
+                       WS-SKILL-ENDORSE-CNT(WS-I)            DELIMITED BY SIZE
+                       ")"                                    DELIMITED BY SIZE
+                       INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-SKILLS-NONE TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       VIEW-MY-SKILLS.
+           MOVE 0 TO WS-TMP-COUNT
+           MOVE MSG-SKILLS-HEADER TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SKILLS-COUNT
+               IF FUNCTION TRIM(WS-SKILL-OWNER(WS-I)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   ADD 1 TO WS-TMP-COUNT
+                   MOVE SPACES TO WS-MSG
+                   STRING
+                       FUNCTION TRIM(WS-SKILL-NAME(WS-I))   DELIMITED BY SIZE
+                       " (endorsements: "                    DELIMITED BY SIZE
+                       WS-SKILL-ENDORSE-CNT(WS-I)            DELIMITED BY SIZE
+                       ")"                                    DELIMITED BY SIZE
+                       INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-SKILLS-NONE TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+           EXIT.
+
+       ADD-SKILL.
+           MOVE MSG-SKILLS-ENTER-NAME TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-LINE TO WS-SKILL-NAME-IN
+
+           SET MATCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-SKILLS-COUNT OR MATCH-FOUND
+               IF FUNCTION TRIM(WS-SKILL-OWNER(WS-I)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+               AND FUNCTION TRIM(WS-SKILL-NAME(WS-I)) =
+                  FUNCTION TRIM(WS-SKILL-NAME-IN)
+                   SET MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF MATCH-FOUND
+               MOVE MSG-SKILLS-EXISTS TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           ELSE
+               IF WS-SKILLS-COUNT < WS-SKILLS-MAX
+                   ADD 1 TO WS-SKILLS-COUNT
+                   MOVE FUNCTION TRIM(WS-CURRENT-USERNAME)
+                       TO WS-SKILL-OWNER(WS-SKILLS-COUNT)
+                   MOVE FUNCTION TRIM(WS-SKILL-NAME-IN)
+                       TO WS-SKILL-NAME(WS-SKILLS-COUNT)
+                   MOVE 0 TO WS-SKILL-ENDORSE-CNT(WS-SKILLS-COUNT)
+                   MOVE SPACES TO WS-SKILL-ENDORSERS(WS-SKILLS-COUNT)
+                   PERFORM SAVE-SKILLS
+                   MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE MSG-SKILLS-ADDED TO WS-MSG
+                   PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-IF
+           EXIT.
+
+       ENDORSE-SKILL.
+           MOVE MSG-SKILLS-ENTER-TARGET TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-LINE TO WS-ENDORSE-TARGET
+
+           IF FUNCTION TRIM(WS-ENDORSE-TARGET) =
+              FUNCTION TRIM(WS-CURRENT-USERNAME)
+               MOVE MSG-SKILLS-SELF-ENDORSE TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-ENDORSE-TARGET
+           IF MATCH-NOT-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           *> List the target's skills so the user can pick one
+           MOVE 0 TO WS-TMP-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SKILLS-COUNT
+               IF FUNCTION TRIM(WS-SKILL-OWNER(WS-I)) =
+                  FUNCTION TRIM(WS-ENDORSE-TARGET)
+                   ADD 1 TO WS-TMP-COUNT
+                   MOVE SPACES TO WS-MSG
+                   STRING
+                       WS-TMP-COUNT        DELIMITED BY SIZE
+                       ". "                DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-SKILL-NAME(WS-I)) DELIMITED BY SIZE
+                       INTO WS-MSG
+                   END-STRING
+                   PERFORM DISPLAY-AND-LOG
+               END-IF
+           END-PERFORM
+
+           IF WS-TMP-COUNT = 0
+               MOVE MSG-SKILLS-TARGET-NO-SKILLS TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE MSG-SKILLS-ENTER-NUM TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           PERFORM READ-NEXT-LINE
+           IF EOF-IN
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(WS-LINE) TO WS-SEL-NUM
+           IF WS-SEL-NUM < 1 OR WS-SEL-NUM > WS-TMP-COUNT
+               MOVE MSG-SKILLS-INVALID-NUM TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Walk the target's skills again to find the WS-SEL-NUM'th one
+           MOVE 0 TO WS-TMP-COUNT
+           MOVE 0 TO WS-SKILL-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-SKILLS-COUNT OR WS-SKILL-IDX > 0
+               IF FUNCTION TRIM(WS-SKILL-OWNER(WS-I)) =
+                  FUNCTION TRIM(WS-ENDORSE-TARGET)
+                   ADD 1 TO WS-TMP-COUNT
+                   IF WS-TMP-COUNT = WS-SEL-NUM
+                       MOVE WS-I TO WS-SKILL-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           *> Check this user has not already endorsed that skill
+           SET MATCH-NOT-FOUND TO TRUE
+           MOVE 1 TO WS-J
+           PERFORM UNTIL WS-J > FUNCTION LENGTH(FUNCTION TRIM(
+                   WS-SKILL-ENDORSERS(WS-SKILL-IDX))) OR MATCH-FOUND
+               UNSTRING WS-SKILL-ENDORSERS(WS-SKILL-IDX) DELIMITED BY "^"
+                   INTO WS-ENTRY
+                   WITH POINTER WS-J
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-ENTRY) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   SET MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF MATCH-FOUND
+               MOVE MSG-SKILLS-ALREADY-ENDORSED TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           *> Append this user's name to the endorsers list and bump the count
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(
+               WS-SKILL-ENDORSERS(WS-SKILL-IDX))) TO WS-J
+           ADD 1 TO WS-J
+           IF FUNCTION TRIM(WS-SKILL-ENDORSERS(WS-SKILL-IDX)) = SPACES
+               MOVE 1 TO WS-J
+           ELSE
+               STRING "^" INTO WS-SKILL-ENDORSERS(WS-SKILL-IDX)
+                   WITH POINTER WS-J
+           END-IF
+           STRING FUNCTION TRIM(WS-CURRENT-USERNAME)
+               INTO WS-SKILL-ENDORSERS(WS-SKILL-IDX)
+               WITH POINTER WS-J
+           END-STRING
+           ADD 1 TO WS-SKILL-ENDORSE-CNT(WS-SKILL-IDX)
+
+           PERFORM SAVE-SKILLS
+           MOVE WS-CURRENT-USERNAME TO WS-CKPT-USERNAME
+           PERFORM SAVE-CHECKPOINT
+           MOVE MSG-SKILLS-ENDORSED TO WS-MSG
+           PERFORM DISPLAY-AND-LOG
+           EXIT.
+
+      *> Mirrors VALIDATE-RECEIVER: target must exist and be an
+      *> accepted connection of the current user.
+       VALIDATE-ENDORSE-TARGET.
+           SET MATCH-NOT-FOUND TO TRUE
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-USERS-COUNT OR MATCH-FOUND
+               IF FUNCTION TRIM(WS-TBL-USERNAME(WS-I)) =
+                  FUNCTION TRIM(WS-ENDORSE-TARGET)
+                   SET MATCH-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF MATCH-NOT-FOUND
+               MOVE MSG-NOT-CONNECTED TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           SET MATCH-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CONNECTIONS-COUNT OR MATCH-FOUND
+               IF WS-CONN-STATUS(WS-I) = 'A'
+                   IF (WS-CONN-SENDER(WS-I) = WS-CURRENT-USERNAME AND
+                       WS-CONN-RECEIVER(WS-I) = WS-ENDORSE-TARGET)
+                   OR (WS-CONN-SENDER(WS-I) = WS-ENDORSE-TARGET AND
+                       WS-CONN-RECEIVER(WS-I) = WS-CURRENT-USERNAME)
+                       SET MATCH-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF MATCH-NOT-FOUND
+               MOVE MSG-NOT-CONNECTED TO WS-MSG
+               PERFORM DISPLAY-AND-LOG
+           END-IF
+
+           EXIT.
+
+       INIT-LOAD-SKILLS.
+           MOVE 0 TO WS-SKILLS-COUNT
+           OPEN INPUT SKILLS-FILE
+           IF WS-SKILLS-FILE-STATUS = "00"
+               SET NOT-EOF-SKILLS TO TRUE
+               PERFORM UNTIL EOF-SKILLS
+                   READ SKILLS-FILE
+                       AT END SET EOF-SKILLS TO TRUE
+                       NOT AT END PERFORM PARSE-SKILL-REC
+                   END-READ
+               END-PERFORM
+               CLOSE SKILLS-FILE
+           END-IF
+           EXIT.
+
+       PARSE-SKILL-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4-WIDE
+           *> Format: owner|skill name|endorse count|^-delimited endorsers
+           UNSTRING SKILLS-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4-WIDE
+           END-UNSTRING
+           IF WS-T1 NOT = SPACES AND WS-SKILLS-COUNT < WS-SKILLS-MAX
+               ADD 1 TO WS-SKILLS-COUNT
+               MOVE FUNCTION TRIM(WS-T1) TO WS-SKILL-OWNER(WS-SKILLS-COUNT)
+               MOVE FUNCTION TRIM(WS-T2) TO WS-SKILL-NAME(WS-SKILLS-COUNT)
+               MOVE FUNCTION NUMVAL(WS-T3)
+                   TO WS-SKILL-ENDORSE-CNT(WS-SKILLS-COUNT)
+               MOVE FUNCTION TRIM(WS-T4-WIDE)
+                   TO WS-SKILL-ENDORSERS(WS-SKILLS-COUNT)
+           END-IF
+           EXIT.
+
+       SAVE-SKILLS.
+           OPEN OUTPUT SKILLS-FILE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-SKILLS-COUNT
+               MOVE SPACES TO SKILLS-REC
+               STRING
+                   FUNCTION TRIM(WS-SKILL-OWNER(WS-I))     DELIMITED BY SIZE
+                   "|"                                      DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SKILL-NAME(WS-I))      DELIMITED BY SIZE
+                   "|"                                      DELIMITED BY SIZE
+                   WS-SKILL-ENDORSE-CNT(WS-I)               DELIMITED BY SIZE
+                   "|"                                      DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SKILL-ENDORSERS(WS-I))  DELIMITED BY SIZE
+                   INTO SKILLS-REC
+               END-STRING
+               WRITE SKILLS-REC
+           END-PERFORM
+           CLOSE SKILLS-FILE
+           EXIT.
+
+       HELPER-SECTION.
+       DISPLAY-AND-LOG.
+           MOVE SPACES TO OUTPUT-REC
+           MOVE FUNCTION TRIM(WS-MSG TRAILING) TO OUTPUT-REC
+           WRITE OUTPUT-REC
+           DISPLAY FUNCTION TRIM(WS-MSG TRAILING)
+           EXIT.
+
+      *> Checkpointing itself happens at the end of each completed
+      *> top-level transaction (account creation, login, job post,
+      *> application, connection action, message send), not here --
+      *> this just advances the in-memory line count so those later
+      *> PERFORM SAVE-CHECKPOINT calls record the right resume point.
+       READ-NEXT-LINE.
+           MOVE SPACES TO WS-LINE
+           READ INPUT-FILE
+               AT END SET EOF-IN TO TRUE
+               NOT AT END
+                   MOVE FUNCTION TRIM(INPUT-REC) TO WS-LINE
+                   ADD 1 TO WS-CKPT-LINE-NUM
+           END-READ
+           EXIT.
+
+       GET-CURRENT-TIMESTAMP.
+           *> WS-TIMESTAMP-14 = YYYYMMDDHHMMSS
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TIMESTAMP-14
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TIMESTAMP-14(9:6)
+           EXIT.
