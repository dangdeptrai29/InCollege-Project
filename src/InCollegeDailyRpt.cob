@@ -0,0 +1,537 @@
+        >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INCOLLEGE-DAILY-RPT.
+       AUTHOR. Wisconsin Team.
+
+      *> Stand-alone batch program: summarizes one day's worth of
+      *> activity out of the audit/history trails that INCOLLEGE
+      *> appends to during the day (logins, connection requests,
+      *> waitlist adds, job archiving, messages sent), plus the
+      *> USERS-FILE/JOBS-FILE/APPLICATIONS-FILE/CONNECTIONS-FILE master
+      *> files themselves (new accounts, jobs posted, applications
+      *> submitted, current connection total), and writes a plain-text
+      *> report. Run this once a day, after INCOLLEGE's
+      *> interactive/batch session for the day has finished.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-AUDIT-FILE ASSIGN TO "data/login.audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+           SELECT CONNECTIONS-HISTORY-FILE ASSIGN TO "data/connections.history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-HIST-STATUS.
+           SELECT WAITLIST-FILE ASSIGN TO "data/waitlist.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WAIT-STATUS.
+           SELECT JOBS-ARCHIVE-FILE ASSIGN TO "data/jobs.archive.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-ARCHIVE-STATUS.
+           SELECT MESSAGES-FILE ASSIGN TO "data/messages.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MSG-FILE-STATUS.
+           *> Master files, read here (not just their audit trails) so
+           *> the report can tally what actually got created today.
+           SELECT USERS-FILE ASSIGN TO "data/users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-REC-KEY
+               FILE STATUS IS WS-USR-STATUS.
+           SELECT JOBS-FILE ASSIGN TO "data/jobs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBS-FILE-STATUS.
+           SELECT APPLICATIONS-FILE ASSIGN TO "data/applications.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APP-STATUS.
+           SELECT CONNECTIONS-FILE ASSIGN TO "data/connections.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-FILE-STATUS.
+           SELECT DAILY-REPORT-FILE ASSIGN TO "io/InCollege-DailyReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGIN-AUDIT-FILE.
+       01  LOGIN-AUDIT-REC               PIC X(200).
+
+       FD  CONNECTIONS-HISTORY-FILE.
+       01  CONNECTIONS-HISTORY-REC       PIC X(300).
+
+       FD  WAITLIST-FILE.
+       01  WAITLIST-REC                  PIC X(256).
+
+       FD  JOBS-ARCHIVE-FILE.
+       01  JOBS-ARCHIVE-REC              PIC X(1040).
+
+       FD  MESSAGES-FILE.
+       01  MESSAGE-REC                   PIC X(512).
+
+      *> Layout must mirror USER-REC in InCollege.cob -- this program
+      *> reads the live master file, not a copy of the record layout.
+       FD  USERS-FILE.
+       01  USER-REC.
+           05  USER-REC-KEY               PIC X(128).
+           05  USER-REC-PASSWORD          PIC X(128).
+           05  USER-REC-FAILED-COUNT      PIC 9(02).
+           05  USER-REC-LOCKED            PIC X(01).
+           05  USER-REC-CREATED-DATE      PIC X(08).
+
+       FD  JOBS-FILE.
+       01  JOB-REC                       PIC X(1024).
+
+       FD  APPLICATIONS-FILE.
+       01  APPLICATION-REC               PIC X(256).
+
+       FD  CONNECTIONS-FILE.
+       01  CONNECTION-REC                PIC X(258).
+
+       FD  DAILY-REPORT-FILE.
+       01  DAILY-REPORT-REC              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       *> File status codes
+       01  WS-LOGIN-AUDIT-STATUS         PIC XX VALUE "00".
+       01  WS-CONN-HIST-STATUS           PIC XX VALUE "00".
+       01  WS-WAIT-STATUS                PIC XX VALUE "00".
+       01  WS-JOBS-ARCHIVE-STATUS        PIC XX VALUE "00".
+       01  WS-MSG-FILE-STATUS            PIC XX VALUE "00".
+       01  WS-USR-STATUS                 PIC XX VALUE "00".
+       01  WS-JOBS-FILE-STATUS           PIC XX VALUE "00".
+       01  WS-APP-STATUS                 PIC XX VALUE "00".
+       01  WS-CONN-FILE-STATUS           PIC XX VALUE "00".
+       01  WS-RPT-STATUS                 PIC XX VALUE "00".
+
+       *> End-of-file flags with condition names
+       01  WS-EOF-LOGIN-AUDIT            PIC X VALUE 'N'.
+           88  EOF-LOGIN-AUDIT               VALUE 'Y'.
+           88  NOT-EOF-LOGIN-AUDIT            VALUE 'N'.
+       01  WS-EOF-CONN-HIST              PIC X VALUE 'N'.
+           88  EOF-CONN-HIST                  VALUE 'Y'.
+           88  NOT-EOF-CONN-HIST              VALUE 'N'.
+       01  WS-EOF-WAIT                   PIC X VALUE 'N'.
+           88  EOF-WAIT                       VALUE 'Y'.
+           88  NOT-EOF-WAIT                   VALUE 'N'.
+       01  WS-EOF-JOBS-ARCHIVE           PIC X VALUE 'N'.
+           88  EOF-JOBS-ARCHIVE               VALUE 'Y'.
+           88  NOT-EOF-JOBS-ARCHIVE           VALUE 'N'.
+       01  WS-EOF-MSG                    PIC X VALUE 'N'.
+           88  EOF-MSG                        VALUE 'Y'.
+           88  NOT-EOF-MSG                    VALUE 'N'.
+       01  WS-EOF-USERS                  PIC X VALUE 'N'.
+           88  EOF-USERS                      VALUE 'Y'.
+           88  NOT-EOF-USERS                  VALUE 'N'.
+       01  WS-EOF-JOBS                   PIC X VALUE 'N'.
+           88  EOF-JOBS                       VALUE 'Y'.
+           88  NOT-EOF-JOBS                   VALUE 'N'.
+       01  WS-EOF-APPS                   PIC X VALUE 'N'.
+           88  EOF-APPS                       VALUE 'Y'.
+           88  NOT-EOF-APPS                   VALUE 'N'.
+       01  WS-EOF-CONN                   PIC X VALUE 'N'.
+           88  EOF-CONN                       VALUE 'Y'.
+           88  NOT-EOF-CONN                   VALUE 'N'.
+
+       *> Generic pipe-delimited field tokens, reused record-by-record
+       01  WS-T1                         PIC X(128)  VALUE SPACES.
+       01  WS-T2                         PIC X(128)  VALUE SPACES.
+       01  WS-T3                         PIC X(128)  VALUE SPACES.
+       01  WS-T4                         PIC X(20)   VALUE SPACES.
+       01  WS-T5                         PIC X(128)  VALUE SPACES.
+       01  WS-T6                         PIC X(128)  VALUE SPACES.
+       01  WS-T7                         PIC X(128)  VALUE SPACES.
+       01  WS-T8                         PIC X(20)   VALUE SPACES.
+       01  WS-T9                         PIC X(10)   VALUE SPACES.
+       01  WS-T10                        PIC X(20)   VALUE SPACES.
+
+       *> Report date (YYYYMMDD) and the day's activity counters
+       01  WS-RPT-TODAY                  PIC X(8)    VALUE SPACES.
+       01  WS-RPT-LOGIN-SUCCESS          PIC 9(6)    VALUE 0.
+       01  WS-RPT-LOGIN-FAILURE          PIC 9(6)    VALUE 0.
+       01  WS-RPT-LOGIN-LOCKED           PIC 9(6)    VALUE 0.
+       01  WS-RPT-CONN-REQUESTED         PIC 9(6)    VALUE 0.
+       01  WS-RPT-CONN-ACCEPTED          PIC 9(6)    VALUE 0.
+       01  WS-RPT-CONN-REJECTED          PIC 9(6)    VALUE 0.
+       01  WS-RPT-WAITLIST-ADDS          PIC 9(6)    VALUE 0.
+       01  WS-RPT-JOBS-EXPIRED           PIC 9(6)    VALUE 0.
+       01  WS-RPT-JOBS-CLOSED            PIC 9(6)    VALUE 0.
+       01  WS-RPT-MESSAGES-SENT          PIC 9(6)    VALUE 0.
+       01  WS-RPT-ACCOUNTS-CREATED       PIC 9(6)    VALUE 0.
+       01  WS-RPT-JOBS-POSTED            PIC 9(6)    VALUE 0.
+       01  WS-RPT-APPLICATIONS-SUBMITTED PIC 9(6)    VALUE 0.
+       01  WS-RPT-CONNECTIONS-TOTAL      PIC 9(6)    VALUE 0.
+
+       *> Report line buffer and headings
+       01  WS-RPT-COUNT-DISP             PIC ZZZ,ZZ9.
+       01  WS-RPT-LABEL                  PIC X(24)   VALUE SPACES.
+
+       01  MSG-RPT-TITLE                 PIC X(40)
+               VALUE "InCollege Daily Activity Summary".
+       01  MSG-RPT-DATE-PFX              PIC X(16) VALUE "Report date: ".
+       01  MSG-RPT-LOGIN-HDR             PIC X(32) VALUE "Logins:".
+       01  MSG-RPT-CONN-HDR              PIC X(40) VALUE "Connection requests:".
+       01  MSG-RPT-WAIT-HDR              PIC X(32) VALUE "Waitlist:".
+       01  MSG-RPT-JOBS-HDR              PIC X(32) VALUE "Job postings archived:".
+       01  MSG-RPT-MSG-HDR               PIC X(32) VALUE "Messages:".
+       01  MSG-RPT-ACCOUNTS-HDR          PIC X(32) VALUE "Accounts:".
+       01  MSG-RPT-JOBS-POST-HDR         PIC X(32) VALUE "Job postings:".
+       01  MSG-RPT-APPS-HDR              PIC X(32) VALUE "Applications:".
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RPT-TODAY
+           PERFORM SUMMARIZE-LOGIN-ACTIVITY
+           PERFORM SUMMARIZE-CONNECTION-ACTIVITY
+           PERFORM SUMMARIZE-WAITLIST-ACTIVITY
+           PERFORM SUMMARIZE-JOB-ARCHIVE-ACTIVITY
+           PERFORM SUMMARIZE-MESSAGE-ACTIVITY
+           PERFORM SUMMARIZE-ACCOUNT-ACTIVITY
+           PERFORM SUMMARIZE-JOBS-POSTED-ACTIVITY
+           PERFORM SUMMARIZE-APPLICATIONS-ACTIVITY
+           PERFORM SUMMARIZE-CONNECTIONS-TOTAL
+           PERFORM WRITE-REPORT
+           GOBACK.
+
+       SUMMARIZE-LOGIN-ACTIVITY.
+           OPEN INPUT LOGIN-AUDIT-FILE
+           IF WS-LOGIN-AUDIT-STATUS = "00"
+               SET NOT-EOF-LOGIN-AUDIT TO TRUE
+               PERFORM UNTIL EOF-LOGIN-AUDIT
+                   READ LOGIN-AUDIT-FILE
+                       AT END SET EOF-LOGIN-AUDIT TO TRUE
+                       NOT AT END PERFORM TALLY-LOGIN-REC
+                   END-READ
+               END-PERFORM
+               CLOSE LOGIN-AUDIT-FILE
+           END-IF
+           EXIT.
+
+      *> Format: username|result|timestamp
+       TALLY-LOGIN-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T4
+           UNSTRING LOGIN-AUDIT-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T4
+           END-UNSTRING
+           IF WS-T4(1:8) = WS-RPT-TODAY
+               EVALUATE FUNCTION TRIM(WS-T2)
+                   WHEN "SUCCESS" ADD 1 TO WS-RPT-LOGIN-SUCCESS
+                   WHEN "FAILURE" ADD 1 TO WS-RPT-LOGIN-FAILURE
+                   WHEN "LOCKED"  ADD 1 TO WS-RPT-LOGIN-LOCKED
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+       SUMMARIZE-CONNECTION-ACTIVITY.
+           OPEN INPUT CONNECTIONS-HISTORY-FILE
+           IF WS-CONN-HIST-STATUS = "00"
+               SET NOT-EOF-CONN-HIST TO TRUE
+               PERFORM UNTIL EOF-CONN-HIST
+                   READ CONNECTIONS-HISTORY-FILE
+                       AT END SET EOF-CONN-HIST TO TRUE
+                       NOT AT END PERFORM TALLY-CONN-HIST-REC
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-HISTORY-FILE
+           END-IF
+           EXIT.
+
+      *> Format: sender|receiver|action|timestamp
+       TALLY-CONN-HIST-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
+           UNSTRING CONNECTIONS-HISTORY-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4
+           END-UNSTRING
+           IF WS-T4(1:8) = WS-RPT-TODAY
+               EVALUATE FUNCTION TRIM(WS-T3)
+                   WHEN "REQUESTED" ADD 1 TO WS-RPT-CONN-REQUESTED
+                   WHEN "ACCEPTED"  ADD 1 TO WS-RPT-CONN-ACCEPTED
+                   WHEN "REJECTED"  ADD 1 TO WS-RPT-CONN-REJECTED
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+       SUMMARIZE-WAITLIST-ACTIVITY.
+           OPEN INPUT WAITLIST-FILE
+           IF WS-WAIT-STATUS = "00"
+               SET NOT-EOF-WAIT TO TRUE
+               PERFORM UNTIL EOF-WAIT
+                   READ WAITLIST-FILE
+                       AT END SET EOF-WAIT TO TRUE
+                       NOT AT END PERFORM TALLY-WAITLIST-REC
+                   END-READ
+               END-PERFORM
+               CLOSE WAITLIST-FILE
+           END-IF
+           EXIT.
+
+      *> Format: username|password|timestamp
+       TALLY-WAITLIST-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T4
+           UNSTRING WAITLIST-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T4
+           END-UNSTRING
+           IF WS-T4(1:8) = WS-RPT-TODAY
+               ADD 1 TO WS-RPT-WAITLIST-ADDS
+           END-IF
+           EXIT.
+
+       SUMMARIZE-JOB-ARCHIVE-ACTIVITY.
+           OPEN INPUT JOBS-ARCHIVE-FILE
+           IF WS-JOBS-ARCHIVE-STATUS = "00"
+               SET NOT-EOF-JOBS-ARCHIVE TO TRUE
+               PERFORM UNTIL EOF-JOBS-ARCHIVE
+                   READ JOBS-ARCHIVE-FILE
+                       AT END SET EOF-JOBS-ARCHIVE TO TRUE
+                       NOT AT END PERFORM TALLY-JOBS-ARCHIVE-REC
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-ARCHIVE-FILE
+           END-IF
+           EXIT.
+
+      *> Format: id|poster|title|desc|employer|location|salary|
+      *>         postedDate|reason|archivedTimestamp
+       TALLY-JOBS-ARCHIVE-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4 WS-T5 WS-T6 WS-T7 WS-T8 WS-T9 WS-T10
+           UNSTRING JOBS-ARCHIVE-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4 WS-T5 WS-T6 WS-T7 WS-T8 WS-T9 WS-T10
+           END-UNSTRING
+           IF WS-T10(1:8) = WS-RPT-TODAY
+               EVALUATE FUNCTION TRIM(WS-T9)
+                   WHEN "EXPIRED" ADD 1 TO WS-RPT-JOBS-EXPIRED
+                   WHEN "CLOSED"  ADD 1 TO WS-RPT-JOBS-CLOSED
+               END-EVALUATE
+           END-IF
+           EXIT.
+
+       SUMMARIZE-MESSAGE-ACTIVITY.
+           OPEN INPUT MESSAGES-FILE
+           IF WS-MSG-FILE-STATUS = "00"
+               SET NOT-EOF-MSG TO TRUE
+               PERFORM UNTIL EOF-MSG
+                   READ MESSAGES-FILE
+                       AT END SET EOF-MSG TO TRUE
+                       NOT AT END PERFORM TALLY-MESSAGE-REC
+                   END-READ
+               END-PERFORM
+               CLOSE MESSAGES-FILE
+           END-IF
+           EXIT.
+
+      *> Format: sender|receiver|content|timestamp
+       TALLY-MESSAGE-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
+           UNSTRING MESSAGE-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4
+           END-UNSTRING
+           IF WS-T4(1:8) = WS-RPT-TODAY
+               ADD 1 TO WS-RPT-MESSAGES-SENT
+           END-IF
+           EXIT.
+
+      *> Reads the live USERS-FILE master (not an audit trail) so
+      *> "new accounts created" reflects what's actually on file.
+       SUMMARIZE-ACCOUNT-ACTIVITY.
+           OPEN INPUT USERS-FILE
+           IF WS-USR-STATUS = "00"
+               SET NOT-EOF-USERS TO TRUE
+               PERFORM UNTIL EOF-USERS
+                   READ USERS-FILE
+                       AT END SET EOF-USERS TO TRUE
+                       NOT AT END PERFORM TALLY-USERS-REC
+                   END-READ
+               END-PERFORM
+               CLOSE USERS-FILE
+           END-IF
+           EXIT.
+
+       TALLY-USERS-REC.
+           IF USER-REC-CREATED-DATE = WS-RPT-TODAY
+               ADD 1 TO WS-RPT-ACCOUNTS-CREATED
+           END-IF
+           EXIT.
+
+      *> Reads the live JOBS-FILE master so "jobs posted" counts every
+      *> posting made today, not just ones later closed or expired.
+       SUMMARIZE-JOBS-POSTED-ACTIVITY.
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-FILE-STATUS = "00"
+               SET NOT-EOF-JOBS TO TRUE
+               PERFORM UNTIL EOF-JOBS
+                   READ JOBS-FILE
+                       AT END SET EOF-JOBS TO TRUE
+                       NOT AT END PERFORM TALLY-JOBS-REC
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF
+           EXIT.
+
+      *> Format: id|poster|title|desc|employer|location|salary|postedDate
+       TALLY-JOBS-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4 WS-T5 WS-T6 WS-T7 WS-T8
+           UNSTRING JOB-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4 WS-T5 WS-T6 WS-T7 WS-T8
+           END-UNSTRING
+           IF WS-T8(1:8) = WS-RPT-TODAY
+               ADD 1 TO WS-RPT-JOBS-POSTED
+           END-IF
+           EXIT.
+
+      *> Reads the live APPLICATIONS-FILE master for "applications
+      *> submitted" -- a status change later doesn't undo the count.
+       SUMMARIZE-APPLICATIONS-ACTIVITY.
+           OPEN INPUT APPLICATIONS-FILE
+           IF WS-APP-STATUS = "00"
+               SET NOT-EOF-APPS TO TRUE
+               PERFORM UNTIL EOF-APPS
+                   READ APPLICATIONS-FILE
+                       AT END SET EOF-APPS TO TRUE
+                       NOT AT END PERFORM TALLY-APPLICATIONS-REC
+                   END-READ
+               END-PERFORM
+               CLOSE APPLICATIONS-FILE
+           END-IF
+           EXIT.
+
+      *> Format: jobId|username|status|appliedDate
+       TALLY-APPLICATIONS-REC.
+           INITIALIZE WS-T1 WS-T2 WS-T3 WS-T4
+           UNSTRING APPLICATION-REC DELIMITED BY '|'
+               INTO WS-T1 WS-T2 WS-T3 WS-T4
+           END-UNSTRING
+           IF WS-T4(1:8) = WS-RPT-TODAY
+               ADD 1 TO WS-RPT-APPLICATIONS-SUBMITTED
+           END-IF
+           EXIT.
+
+      *> CONNECTIONS-FILE (sender|receiver|status) carries no
+      *> timestamp, so "today only" can't be derived from it -- that's
+      *> what CONNECTIONS-HISTORY-FILE is for, above. This tallies the
+      *> current total instead, which is the metric CONNECTIONS-FILE
+      *> actually supports.
+       SUMMARIZE-CONNECTIONS-TOTAL.
+           OPEN INPUT CONNECTIONS-FILE
+           IF WS-CONN-FILE-STATUS = "00"
+               SET NOT-EOF-CONN TO TRUE
+               PERFORM UNTIL EOF-CONN
+                   READ CONNECTIONS-FILE
+                       AT END SET EOF-CONN TO TRUE
+                       NOT AT END ADD 1 TO WS-RPT-CONNECTIONS-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE CONNECTIONS-FILE
+           END-IF
+           EXIT.
+
+       WRITE-REPORT.
+           OPEN OUTPUT DAILY-REPORT-FILE
+
+           MOVE MSG-RPT-TITLE TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           STRING MSG-RPT-DATE-PFX DELIMITED BY SIZE
+                  WS-RPT-TODAY     DELIMITED BY SIZE
+                  INTO DAILY-REPORT-REC
+           END-STRING
+           WRITE DAILY-REPORT-REC
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+
+           MOVE MSG-RPT-LOGIN-HDR TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "Successful logins"    TO WS-RPT-LABEL
+           MOVE WS-RPT-LOGIN-SUCCESS   TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+           MOVE "Failed logins"        TO WS-RPT-LABEL
+           MOVE WS-RPT-LOGIN-FAILURE   TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+           MOVE "Accounts locked out"  TO WS-RPT-LABEL
+           MOVE WS-RPT-LOGIN-LOCKED    TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-CONN-HDR TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "Requested"            TO WS-RPT-LABEL
+           MOVE WS-RPT-CONN-REQUESTED  TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+           MOVE "Accepted"             TO WS-RPT-LABEL
+           MOVE WS-RPT-CONN-ACCEPTED   TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+           MOVE "Rejected"             TO WS-RPT-LABEL
+           MOVE WS-RPT-CONN-REJECTED   TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-WAIT-HDR TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "New sign-ups added"   TO WS-RPT-LABEL
+           MOVE WS-RPT-WAITLIST-ADDS   TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-JOBS-HDR TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "Expired"              TO WS-RPT-LABEL
+           MOVE WS-RPT-JOBS-EXPIRED    TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+           MOVE "Closed by poster"     TO WS-RPT-LABEL
+           MOVE WS-RPT-JOBS-CLOSED     TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-MSG-HDR TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "Messages sent"        TO WS-RPT-LABEL
+           MOVE WS-RPT-MESSAGES-SENT   TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-ACCOUNTS-HDR   TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "New accounts created" TO WS-RPT-LABEL
+           MOVE WS-RPT-ACCOUNTS-CREATED TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-JOBS-POST-HDR  TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "Jobs posted"          TO WS-RPT-LABEL
+           MOVE WS-RPT-JOBS-POSTED     TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           MOVE SPACES TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE MSG-RPT-APPS-HDR       TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           MOVE "Applications submitted" TO WS-RPT-LABEL
+           MOVE WS-RPT-APPLICATIONS-SUBMITTED TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+           MOVE "Total connections (all time)" TO WS-RPT-LABEL
+           MOVE WS-RPT-CONNECTIONS-TOTAL TO WS-RPT-COUNT-DISP
+           PERFORM FORMAT-AND-WRITE-COUNT-LINE
+
+           CLOSE DAILY-REPORT-FILE
+           EXIT.
+
+      *> Caller sets WS-RPT-LABEL and WS-RPT-COUNT-DISP first.
+       FORMAT-AND-WRITE-COUNT-LINE.
+           MOVE SPACES TO DAILY-REPORT-REC
+           STRING "  " DELIMITED BY SIZE
+                  WS-RPT-LABEL DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  WS-RPT-COUNT-DISP DELIMITED BY SIZE
+                  INTO DAILY-REPORT-REC
+           END-STRING
+           WRITE DAILY-REPORT-REC
+           EXIT.
